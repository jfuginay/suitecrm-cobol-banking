@@ -24,13 +24,21 @@ RUN npm install
 # Copy COBOL services
 COPY ./cobol-services .
 
-# Compile COBOL programs
+# Compile COBOL programs. gl-posting.cob is a callable subprogram
+# (PROCEDURE DIVISION USING / GOBACK, not a standalone main program)
+# and is built separately as a runtime-loadable module instead of
+# through the executable loop below.
+RUN cobc -m -o GL-POSTING.so gl-posting.cob
 RUN for cob in *.cob; do \
-        if [ -f "$cob" ]; then \
+        if [ -f "$cob" ] && [ "$cob" != "gl-posting.cob" ]; then \
             cobc -x -o "${cob%.cob}" "$cob"; \
         fi \
     done
 
+# Let the GnuCOBOL runtime resolve dynamic CALLs (e.g. BATCH-PROCESSOR
+# calling GL-POSTING) to the module built above regardless of cwd.
+ENV COB_LIBRARY_PATH=/app
+
 EXPOSE 3000 8080
 
 # Make start script executable
