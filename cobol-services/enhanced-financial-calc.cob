@@ -9,16 +9,31 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO 'output.json'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT EXCHANGE-RATE-FILE ASSIGN TO 'exchange-rates.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCHANGE-RATE-STATUS.
+           SELECT RISK-DECISION-LOG ASSIGN TO 'risk-decisions.log'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD PIC X(1000).
-       
+
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD PIC X(1000).
-       
+
+       FD  EXCHANGE-RATE-FILE.
+       01  EXCHANGE-RATE-RECORD.
+           05  ER-FROM-CURRENCY    PIC X(3).
+           05  ER-TO-CURRENCY      PIC X(3).
+           05  ER-RATE             PIC 9(5)V9(6).
+
+       FD  RISK-DECISION-LOG.
+       01  RISK-LOG-RECORD         PIC X(300).
+
        WORKING-STORAGE SECTION.
+       01  WS-CORRELATION-ID       PIC X(36).
        01  WS-CALCULATION-TYPE     PIC X(20).
        01  WS-PRINCIPAL            PIC 9(12)V99 COMP-3.
        01  WS-RATE                 PIC 9(3)V9(6) COMP-3.
@@ -58,28 +73,269 @@
        01  WS-JSON-OUTPUT          PIC X(1000).
        01  WS-ERROR-MESSAGE        PIC X(100).
        01  WS-STATUS               PIC X(10) VALUE 'SUCCESS'.
-       
+
+       01  WS-JSON-PRE             PIC X(1000).
+       01  WS-JSON-POST            PIC X(1000).
+       01  WS-JSON-VALUE           PIC X(30).
+
+       01  WS-DISPLAY-FIELDS.
+           05  DSP-MONTHLY-PAYMENT PIC $$$,$$$,$$$,$$9.99.
+           05  DSP-TOTAL-INTEREST  PIC $$$,$$$,$$$,$$9.99.
+           05  DSP-TOTAL-PAYMENT   PIC $$$,$$$,$$$,$$9.99.
+           05  DSP-MONTHLY-RATE    PIC 999.999999999.
+           05  DSP-COMPOUND-AMOUNT PIC $$$,$$$,$$$,$$9.99.
+           05  DSP-EFFECTIVE-RATE  PIC 999.999999.
+           05  DSP-EXCHANGE-RATE   PIC 99999.999999.
+           05  DSP-CONVERTED-AMOUNT PIC $$$,$$$,$$$,$$9.99.
+           05  DSP-INCOME          PIC $$$,$$$,$$$,$$9.99.
+           05  DSP-ASSETS          PIC $$$,$$$,$$$,$$9.99.
+           05  DSP-LIABILITIES     PIC $$$,$$$,$$$,$$9.99.
+
+       01  WS-RISK-LOG-DATE        PIC 9(8).
+       01  WS-RISK-LOG-TIME        PIC 9(8).
+
+       01  WS-EXCHANGE-RATE-STATUS PIC XX.
+       01  WS-EXCHANGE-RATE-EOF    PIC X VALUE 'N'.
+       01  WS-EXCHANGE-RATE-COUNT  PIC 9(3) VALUE 0.
+       01  WS-ER-IDX               PIC 9(3).
+       01  WS-EXCHANGE-RATE-TABLE.
+           05  WS-EXCHANGE-RATE-ENTRY OCCURS 100 TIMES.
+               10  WS-ER-FROM      PIC X(3).
+               10  WS-ER-TO        PIC X(3).
+               10  WS-ER-RATE      PIC 9(5)V9(6).
+
+       01  WS-ESCAPE-IN             PIC X(100).
+       01  WS-ESCAPE-OUT            PIC X(200).
+       01  WS-ESCAPE-OUT-POS        PIC 9(3).
+       01  WS-ESCAPE-IDX            PIC 9(3).
+       01  WS-ESCAPE-CHAR           PIC X.
+
        PROCEDURE DIVISION.
        
        MAIN-PROCESS.
+           PERFORM LOAD-EXCHANGE-RATES
            PERFORM READ-INPUT
            PERFORM PROCESS-CALCULATION
            PERFORM WRITE-OUTPUT
            STOP RUN.
+
+       LOAD-EXCHANGE-RATES.
+           MOVE 'N' TO WS-EXCHANGE-RATE-EOF
+           MOVE 0 TO WS-EXCHANGE-RATE-COUNT
+
+           OPEN INPUT EXCHANGE-RATE-FILE
+           IF WS-EXCHANGE-RATE-STATUS = '00'
+               READ EXCHANGE-RATE-FILE
+                   AT END MOVE 'Y' TO WS-EXCHANGE-RATE-EOF
+               END-READ
+               PERFORM UNTIL WS-EXCHANGE-RATE-EOF = 'Y'
+                       OR WS-EXCHANGE-RATE-COUNT = 100
+                   ADD 1 TO WS-EXCHANGE-RATE-COUNT
+                   MOVE ER-FROM-CURRENCY
+                       TO WS-ER-FROM(WS-EXCHANGE-RATE-COUNT)
+                   MOVE ER-TO-CURRENCY
+                       TO WS-ER-TO(WS-EXCHANGE-RATE-COUNT)
+                   MOVE ER-RATE
+                       TO WS-ER-RATE(WS-EXCHANGE-RATE-COUNT)
+                   READ EXCHANGE-RATE-FILE
+                       AT END MOVE 'Y' TO WS-EXCHANGE-RATE-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE EXCHANGE-RATE-FILE
+           END-IF.
        
        READ-INPUT.
+           MOVE SPACES TO INPUT-RECORD
            OPEN INPUT INPUT-FILE
            READ INPUT-FILE INTO INPUT-RECORD
            CLOSE INPUT-FILE
-           
+
            PERFORM PARSE-JSON-INPUT.
-       
+
        PARSE-JSON-INPUT.
-           MOVE 'LOAN-PAYMENT' TO WS-CALCULATION-TYPE
-           MOVE 100000.00 TO WS-PRINCIPAL
-           MOVE 0.05 TO WS-RATE
-           MOVE 360 TO WS-TERM
-           MOVE 'MONTHLY' TO WS-FREQUENCY.
+           PERFORM EXTRACT-CALCULATION-TYPE
+           PERFORM EXTRACT-CORRELATION-ID
+           PERFORM EXTRACT-PRINCIPAL
+           PERFORM EXTRACT-RATE
+           PERFORM EXTRACT-TERM
+           PERFORM EXTRACT-TERM-YEARS
+           PERFORM EXTRACT-FREQUENCY
+           PERFORM EXTRACT-COMPOUND-FREQ
+           PERFORM EXTRACT-CURRENCY-FROM
+           PERFORM EXTRACT-CURRENCY-TO
+           PERFORM EXTRACT-AMOUNT
+           PERFORM EXTRACT-INCOME
+           PERFORM EXTRACT-ASSETS
+           PERFORM EXTRACT-LIABILITIES
+           PERFORM EXTRACT-CREDIT-SCORE
+           PERFORM EXTRACT-EXPERIENCE.
+
+       EXTRACT-CALCULATION-TYPE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"calculation_type":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-CALCULATION-TYPE
+           END-IF.
+
+       EXTRACT-CORRELATION-ID.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"correlation_id":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-CORRELATION-ID
+           ELSE
+               STRING FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                   INTO WS-CORRELATION-ID
+           END-IF.
+
+       EXTRACT-PRINCIPAL.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"principal":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-PRINCIPAL = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-RATE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"rate":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-RATE = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-TERM.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"term":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-TERM = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-TERM-YEARS.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"term_years":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-TERM-YEARS = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-FREQUENCY.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"frequency":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-FREQUENCY
+           END-IF.
+
+       EXTRACT-COMPOUND-FREQ.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"compound_freq":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-COMPOUND-FREQ
+           END-IF.
+
+       EXTRACT-CURRENCY-FROM.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"currency_from":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-CURRENCY-FROM
+           END-IF.
+
+       EXTRACT-CURRENCY-TO.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"currency_to":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-CURRENCY-TO
+           END-IF.
+
+       EXTRACT-AMOUNT.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"amount":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-AMOUNT = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-INCOME.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"income":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-INCOME = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-ASSETS.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"assets":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-ASSETS = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-LIABILITIES.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"liabilities":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-LIABILITIES = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-CREDIT-SCORE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"credit_score":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-CREDIT-SCORE = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-EXPERIENCE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"experience":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-EXPERIENCE = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
        
        PROCESS-CALCULATION.
            EVALUATE WS-CALCULATION-TYPE
@@ -103,7 +359,8 @@
            MOVE WS-TERM TO WS-NUM-PAYMENTS
            
            IF WS-MONTHLY-RATE = 0
-               COMPUTE WS-MONTHLY-PAYMENT = WS-PRINCIPAL / WS-NUM-PAYMENTS
+               COMPUTE WS-MONTHLY-PAYMENT =
+                   WS-PRINCIPAL / WS-NUM-PAYMENTS
            ELSE
                COMPUTE WS-TEMP-CALC = 1 + WS-MONTHLY-RATE
                PERFORM CALCULATE-POWER
@@ -112,7 +369,8 @@
                    (WS-POWER-RESULT - 1)
            END-IF
            
-           COMPUTE WS-TOTAL-PAYMENT = WS-MONTHLY-PAYMENT * WS-NUM-PAYMENTS
+           COMPUTE WS-TOTAL-PAYMENT =
+               WS-MONTHLY-PAYMENT * WS-NUM-PAYMENTS
            COMPUTE WS-TOTAL-INTEREST = WS-TOTAL-PAYMENT - WS-PRINCIPAL
            
            PERFORM BUILD-LOAN-JSON.
@@ -193,8 +451,32 @@
                    TO WS-RECOMMENDATION
            END-IF
            
-           PERFORM BUILD-RISK-JSON.
-       
+           PERFORM BUILD-RISK-JSON
+           PERFORM WRITE-RISK-DECISION-LOG.
+
+       WRITE-RISK-DECISION-LOG.
+           ACCEPT WS-RISK-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RISK-LOG-TIME FROM TIME
+
+           MOVE WS-INCOME TO DSP-INCOME
+           MOVE WS-ASSETS TO DSP-ASSETS
+           MOVE WS-LIABILITIES TO DSP-LIABILITIES
+
+           OPEN EXTEND RISK-DECISION-LOG
+           STRING WS-RISK-LOG-DATE ' ' WS-RISK-LOG-TIME
+               ' correlation_id=' WS-CORRELATION-ID
+               ' income=' DSP-INCOME
+               ' assets=' DSP-ASSETS
+               ' liabilities=' DSP-LIABILITIES
+               ' credit_score=' WS-CREDIT-SCORE
+               ' experience=' WS-EXPERIENCE
+               ' risk_score=' WS-RISK-SCORE
+               ' risk_level=' WS-RISK-LEVEL
+               ' recommendation=' WS-RECOMMENDATION
+               DELIMITED BY SIZE INTO RISK-LOG-RECORD
+           WRITE RISK-LOG-RECORD
+           CLOSE RISK-DECISION-LOG.
+
        CALCULATE-POWER.
            MOVE 1 TO WS-POWER-RESULT
            PERFORM WS-NUM-PAYMENTS TIMES
@@ -202,62 +484,92 @@
            END-PERFORM.
        
        GET-EXCHANGE-RATE.
-           EVALUATE WS-CURRENCY-FROM
-               WHEN 'USD'
-                   EVALUATE WS-CURRENCY-TO
-                       WHEN 'EUR' MOVE 0.85 TO WS-EXCHANGE-RATE
-                       WHEN 'GBP' MOVE 0.73 TO WS-EXCHANGE-RATE
-                       WHEN 'JPY' MOVE 110.25 TO WS-EXCHANGE-RATE
-                       WHEN 'CAD' MOVE 1.25 TO WS-EXCHANGE-RATE
-                       WHEN OTHER MOVE 1.0 TO WS-EXCHANGE-RATE
-                   END-EVALUATE
-               WHEN 'EUR'
-                   EVALUATE WS-CURRENCY-TO
-                       WHEN 'USD' MOVE 1.18 TO WS-EXCHANGE-RATE
-                       WHEN 'GBP' MOVE 0.86 TO WS-EXCHANGE-RATE
-                       WHEN 'JPY' MOVE 129.85 TO WS-EXCHANGE-RATE
-                       WHEN 'CAD' MOVE 1.47 TO WS-EXCHANGE-RATE
-                       WHEN OTHER MOVE 1.0 TO WS-EXCHANGE-RATE
-                   END-EVALUATE
-               WHEN OTHER
-                   MOVE 1.0 TO WS-EXCHANGE-RATE
-           END-EVALUATE.
+           MOVE 1.0 TO WS-EXCHANGE-RATE
+           IF WS-CURRENCY-FROM NOT = WS-CURRENCY-TO
+               PERFORM VARYING WS-ER-IDX FROM 1 BY 1
+                       UNTIL WS-ER-IDX > WS-EXCHANGE-RATE-COUNT
+                   IF WS-ER-FROM(WS-ER-IDX) = WS-CURRENCY-FROM
+                           AND WS-ER-TO(WS-ER-IDX) = WS-CURRENCY-TO
+                       MOVE WS-ER-RATE(WS-ER-IDX) TO WS-EXCHANGE-RATE
+                   END-IF
+               END-PERFORM
+           END-IF.
        
        BUILD-LOAN-JSON.
+           MOVE WS-MONTHLY-PAYMENT TO DSP-MONTHLY-PAYMENT
+           MOVE WS-TOTAL-INTEREST TO DSP-TOTAL-INTEREST
+           MOVE WS-TOTAL-PAYMENT TO DSP-TOTAL-PAYMENT
+           MOVE WS-MONTHLY-RATE TO DSP-MONTHLY-RATE
+
            STRING '{"status":"' WS-STATUS '","result":{'
-               '"monthly_payment":' WS-MONTHLY-PAYMENT
-               ',"total_interest":' WS-TOTAL-INTEREST
-               ',"total_payment":' WS-TOTAL-PAYMENT
-               ',"effective_rate":' WS-MONTHLY-RATE
-               '}}'
+               '"monthly_payment":' DSP-MONTHLY-PAYMENT
+               ',"total_interest":' DSP-TOTAL-INTEREST
+               ',"total_payment":' DSP-TOTAL-PAYMENT
+               ',"effective_rate":' DSP-MONTHLY-RATE
+               '},"correlation_id":"'
+               FUNCTION TRIM(WS-CORRELATION-ID) '"}'
                DELIMITED BY SIZE INTO WS-JSON-OUTPUT.
-       
+
        BUILD-COMPOUND-JSON.
+           MOVE WS-COMPOUND-AMOUNT TO DSP-COMPOUND-AMOUNT
+           MOVE WS-TOTAL-INTEREST TO DSP-TOTAL-INTEREST
+           MOVE WS-EFFECTIVE-RATE TO DSP-EFFECTIVE-RATE
+
            STRING '{"status":"' WS-STATUS '","result":{'
-               '"final_amount":' WS-COMPOUND-AMOUNT
-               ',"total_interest":' WS-TOTAL-INTEREST
-               ',"effective_rate":' WS-EFFECTIVE-RATE
-               '}}'
+               '"final_amount":' DSP-COMPOUND-AMOUNT
+               ',"total_interest":' DSP-TOTAL-INTEREST
+               ',"effective_rate":' DSP-EFFECTIVE-RATE
+               '},"correlation_id":"'
+               FUNCTION TRIM(WS-CORRELATION-ID) '"}'
                DELIMITED BY SIZE INTO WS-JSON-OUTPUT.
-       
+
        BUILD-CURRENCY-JSON.
+           MOVE WS-EXCHANGE-RATE TO DSP-EXCHANGE-RATE
+           MOVE WS-CONVERTED-AMOUNT TO DSP-CONVERTED-AMOUNT
+
            STRING '{"status":"' WS-STATUS '","result":{'
                '"from_currency":"' WS-CURRENCY-FROM '"'
                ',"to_currency":"' WS-CURRENCY-TO '"'
-               ',"exchange_rate":' WS-EXCHANGE-RATE
-               ',"converted_amount":' WS-CONVERTED-AMOUNT
-               '}}'
+               ',"exchange_rate":' DSP-EXCHANGE-RATE
+               ',"converted_amount":' DSP-CONVERTED-AMOUNT
+               '},"correlation_id":"'
+               FUNCTION TRIM(WS-CORRELATION-ID) '"}'
                DELIMITED BY SIZE INTO WS-JSON-OUTPUT.
        
+       ESCAPE-JSON-STRING.
+           MOVE SPACES TO WS-ESCAPE-OUT
+           MOVE 1 TO WS-ESCAPE-OUT-POS
+           PERFORM VARYING WS-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-IDX > FUNCTION LENGTH(WS-ESCAPE-IN)
+               MOVE WS-ESCAPE-IN(WS-ESCAPE-IDX:1) TO WS-ESCAPE-CHAR
+               EVALUATE WS-ESCAPE-CHAR
+                   WHEN '"'
+                       STRING '\"' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN '\'
+                       STRING '\\' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN OTHER
+                       STRING WS-ESCAPE-CHAR DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+               END-EVALUATE
+           END-PERFORM.
+
        BUILD-RISK-JSON.
+           MOVE WS-RECOMMENDATION TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
            STRING '{"status":"' WS-STATUS '","result":{'
                '"risk_score":' WS-RISK-SCORE
                ',"risk_level":"' WS-RISK-LEVEL '"'
-               ',"recommendation":"' WS-RECOMMENDATION '"'
-               '}}'
+               ',"recommendation":"' FUNCTION TRIM(WS-ESCAPE-OUT) '"'
+               '},"correlation_id":"'
+               FUNCTION TRIM(WS-CORRELATION-ID) '"}'
                DELIMITED BY SIZE INTO WS-JSON-OUTPUT.
        
        WRITE-OUTPUT.
            OPEN OUTPUT OUTPUT-FILE
            WRITE OUTPUT-RECORD FROM WS-JSON-OUTPUT
-           CLOSE OUTPUT-FILE.
\ No newline at end of file
+           CLOSE OUTPUT-FILE.
