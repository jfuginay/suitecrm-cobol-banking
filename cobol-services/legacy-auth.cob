@@ -21,7 +21,9 @@
            SELECT TOKEN-STORE ASSIGN TO "token-store.dat"
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS TOKEN-ID.
+               RECORD KEY IS TOKEN-ID
+               ALTERNATE RECORD KEY IS TOKEN-USER
+                   WITH DUPLICATES.
            SELECT AUDIT-LOG ASSIGN TO "auth-audit.log"
                ORGANIZATION IS LINE SEQUENTIAL.
        
@@ -31,7 +33,8 @@
        01  AUTH-REQUEST-RECORD.
            05  AUTH-TYPE           PIC X(20).
            05  USERNAME            PIC X(30).
-           05  PASSWORD            PIC X(50).
+           05  AUTH-PASSWORD        PIC X(50).
+           05  NEW-PASSWORD        PIC X(50).
            05  TOKEN               PIC X(64).
            05  DOMAIN              PIC X(30).
            05  CLIENT-IP           PIC X(15).
@@ -53,6 +56,7 @@
            05  LOCKED-UNTIL        PIC 9(14).
            05  MFA-ENABLED         PIC X.
            05  MFA-SECRET          PIC X(32).
+           05  PASSWORD-CHANGED    PIC 9(8).
        
        FD  TOKEN-STORE.
        01  TOKEN-RECORD.
@@ -66,7 +70,7 @@
            05  TOKEN-STATUS        PIC X(10).
        
        FD  AUDIT-LOG.
-       01  AUDIT-RECORD            PIC X(200).
+       01  AUDIT-RECORD            PIC X(260).
        
        WORKING-STORAGE SECTION.
        01  WS-CURRENT-TIME         PIC 9(14).
@@ -79,7 +83,49 @@
            05  WS-HASH-OUTPUT      PIC X(64).
            05  WS-RANDOM-TOKEN     PIC X(64).
            05  WS-SALT             PIC X(32).
-       
+           05  WS-HASH-ACCUM-1     PIC 9(10) COMP.
+           05  WS-HASH-ACCUM-2     PIC 9(10) COMP.
+           05  WS-HASH-ACCUM-3     PIC 9(10) COMP.
+           05  WS-HASH-ACCUM-4     PIC 9(10) COMP.
+           05  WS-HASH-BYTE        PIC 9(3).
+           05  WS-HASH-IDX         PIC 9(3).
+           05  WS-HEX-WORK-ACCUM   PIC 9(10).
+           05  WS-HEX-WORK-OUT     PIC X(16).
+           05  WS-HEX-DIGIT-IDX    PIC 9(2).
+           05  WS-HEX-DIGIT-VAL    PIC 9(2).
+           05  WS-HEX-CHARS        PIC X(16)
+               VALUE "0123456789ABCDEF".
+
+       01  WS-TOTP-FIELDS.
+           05  WS-TOTP-STEP        PIC 9(10).
+           05  WS-TOTP-TRY-STEP    PIC 9(10).
+           05  WS-TOTP-OFFSET      PIC S9(2).
+           05  WS-TOTP-INPUT       PIC X(50).
+           05  WS-TOTP-CODE        PIC 9(6).
+           05  WS-TOTP-CODE-DISP   PIC X(6).
+           05  WS-TOTP-MATCH       PIC X VALUE "N".
+               88  WS-TOTP-MATCHED         VALUE "Y".
+
+       01  WS-TOKEN-ADMIN.
+           05  WS-TOKEN-LIST-JSON  PIC X(700).
+           05  WS-TOKEN-LIST-COUNT PIC 9(3).
+           05  WS-REVOKE-COUNT     PIC 9(3).
+           05  WS-TOKEN-LIST-SWITCH PIC X VALUE "N".
+               88  WS-HAS-TOKEN-LIST        VALUE "Y".
+
+       01  WS-PASSWORD-POLICY.
+           05  WS-TODAY-DATE       PIC 9(8).
+           05  WS-PASSWORD-AGE-DAYS PIC S9(6).
+           05  WS-MAX-PASSWORD-AGE-DAYS PIC 9(3) VALUE 90.
+       
+       01  WS-CORRELATION-ID       PIC X(36).
+
+       01  WS-ESCAPE-IN             PIC X(100).
+       01  WS-ESCAPE-OUT            PIC X(200).
+       01  WS-ESCAPE-OUT-POS        PIC 9(3).
+       01  WS-ESCAPE-IDX            PIC 9(3).
+       01  WS-ESCAPE-CHAR           PIC X.
+
        01  WS-AUTH-RESULT.
            05  WS-AUTH-STATUS      PIC X(20).
            05  WS-AUTH-MESSAGE     PIC X(100).
@@ -117,12 +163,25 @@
            MOVE 389 TO LDAP-PORT
            MOVE "dc=bank,dc=com" TO LDAP-BASE-DN
            
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
            
            READ AUTH-REQUEST
                AT END MOVE "No auth request" TO WS-AUTH-MESSAGE
-           END-READ.
+           END-READ
+
+           PERFORM SET-CORRELATION-ID.
+
+       SET-CORRELATION-ID.
+           IF SESSION-ID = SPACES
+               STRING FUNCTION CURRENT-DATE USERNAME
+                   DELIMITED BY SIZE
+                   INTO WS-CORRELATION-ID
+               MOVE WS-CORRELATION-ID TO SESSION-ID
+           ELSE
+               MOVE SESSION-ID TO WS-CORRELATION-ID
+           END-IF.
        
        PROCESS-AUTH-REQUEST.
            EVALUATE AUTH-TYPE
@@ -140,6 +199,12 @@
                    PERFORM SSO-LOGIN
                WHEN "MFA-VERIFY"
                    PERFORM MFA-VERIFICATION
+               WHEN "LIST-TOKENS"
+                   PERFORM LIST-USER-TOKENS
+               WHEN "REVOKE-ALL-TOKENS"
+                   PERFORM REVOKE-ALL-TOKENS
+               WHEN "CHANGE-PASSWORD"
+                   PERFORM CHANGE-PASSWORD-REQUEST
                WHEN OTHER
                    MOVE "Invalid auth type" TO WS-AUTH-MESSAGE
                    MOVE "ERROR" TO WS-AUTH-STATUS
@@ -185,27 +250,123 @@
            END-IF.
        
        HASH-PASSWORD.
-           STRING PASSWORD USER-SALT DELIMITED BY SPACE
+           MOVE SPACES TO WS-HASH-INPUT
+           STRING AUTH-PASSWORD USER-SALT DELIMITED BY SPACE
                INTO WS-HASH-INPUT
            END-STRING
-           
-           PERFORM SIMULATE-SHA256
-           MOVE WS-HASH-OUTPUT TO WS-HASH-OUTPUT.
-       
-       SIMULATE-SHA256.
-           MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE) TO WS-HASH-OUTPUT
-           INSPECT WS-HASH-OUTPUT CONVERTING "0123456789" 
-               TO "ABCDEF0123".
+
+           PERFORM COMPUTE-PASSWORD-HASH.
+
+       COMPUTE-PASSWORD-HASH.
+           MOVE 0 TO WS-HASH-ACCUM-1
+           MOVE 0 TO WS-HASH-ACCUM-2
+           MOVE 0 TO WS-HASH-ACCUM-3
+           MOVE 0 TO WS-HASH-ACCUM-4
+
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 100
+               COMPUTE WS-HASH-BYTE =
+                   FUNCTION ORD(WS-HASH-INPUT(WS-HASH-IDX:1))
+               COMPUTE WS-HASH-ACCUM-1 =
+                   (WS-HASH-ACCUM-1 * 31) +
+                   (WS-HASH-BYTE * WS-HASH-IDX) + 17
+               COMPUTE WS-HASH-ACCUM-1 =
+                   FUNCTION MOD(WS-HASH-ACCUM-1, 4000000000)
+               COMPUTE WS-HASH-ACCUM-2 =
+                   (WS-HASH-ACCUM-2 * 37) +
+                   (WS-HASH-BYTE * (WS-HASH-IDX + 3)) + 101
+               COMPUTE WS-HASH-ACCUM-2 =
+                   FUNCTION MOD(WS-HASH-ACCUM-2, 4000000000)
+               COMPUTE WS-HASH-ACCUM-3 =
+                   (WS-HASH-ACCUM-3 * 41) +
+                   (WS-HASH-BYTE * (WS-HASH-IDX + 7)) + 211
+               COMPUTE WS-HASH-ACCUM-3 =
+                   FUNCTION MOD(WS-HASH-ACCUM-3, 4000000000)
+               COMPUTE WS-HASH-ACCUM-4 =
+                   (WS-HASH-ACCUM-4 * 43) +
+                   (WS-HASH-BYTE * (WS-HASH-IDX + 11)) + 307
+               COMPUTE WS-HASH-ACCUM-4 =
+                   FUNCTION MOD(WS-HASH-ACCUM-4, 4000000000)
+           END-PERFORM
+
+           MOVE WS-HASH-ACCUM-1 TO WS-HEX-WORK-ACCUM
+           PERFORM CONVERT-ACCUM-TO-HEX
+           MOVE WS-HEX-WORK-OUT TO WS-HASH-OUTPUT(1:16)
+
+           MOVE WS-HASH-ACCUM-2 TO WS-HEX-WORK-ACCUM
+           PERFORM CONVERT-ACCUM-TO-HEX
+           MOVE WS-HEX-WORK-OUT TO WS-HASH-OUTPUT(17:16)
+
+           MOVE WS-HASH-ACCUM-3 TO WS-HEX-WORK-ACCUM
+           PERFORM CONVERT-ACCUM-TO-HEX
+           MOVE WS-HEX-WORK-OUT TO WS-HASH-OUTPUT(33:16)
+
+           MOVE WS-HASH-ACCUM-4 TO WS-HEX-WORK-ACCUM
+           PERFORM CONVERT-ACCUM-TO-HEX
+           MOVE WS-HEX-WORK-OUT TO WS-HASH-OUTPUT(49:16).
+
+       CONVERT-ACCUM-TO-HEX.
+           MOVE SPACES TO WS-HEX-WORK-OUT
+           PERFORM VARYING WS-HEX-DIGIT-IDX FROM 16 BY -1
+                   UNTIL WS-HEX-DIGIT-IDX < 1
+               COMPUTE WS-HEX-DIGIT-VAL =
+                   FUNCTION MOD(WS-HEX-WORK-ACCUM, 16)
+               MOVE WS-HEX-CHARS(WS-HEX-DIGIT-VAL + 1:1)
+                   TO WS-HEX-WORK-OUT(WS-HEX-DIGIT-IDX:1)
+               COMPUTE WS-HEX-WORK-ACCUM = WS-HEX-WORK-ACCUM / 16
+           END-PERFORM.
        
        SUCCESSFUL-LOGIN.
-           MOVE "SUCCESS" TO WS-AUTH-STATUS
-           MOVE "Login successful" TO WS-AUTH-MESSAGE
            MOVE ZERO TO FAILED-ATTEMPTS
            MOVE WS-CURRENT-TIME TO LAST-LOGIN
            REWRITE USER-RECORD
-           
-           PERFORM GENERATE-TOKEN
-           PERFORM CREATE-SESSION.
+
+           PERFORM CHECK-PASSWORD-AGE
+           IF WS-AUTH-STATUS NOT = "PASSWORD_EXPIRED"
+               MOVE "SUCCESS" TO WS-AUTH-STATUS
+               MOVE "Login successful" TO WS-AUTH-MESSAGE
+               PERFORM GENERATE-TOKEN
+               PERFORM CREATE-SESSION
+           END-IF.
+
+       CHECK-PASSWORD-AGE.
+           MOVE "SUCCESS" TO WS-AUTH-STATUS
+           IF PASSWORD-CHANGED NOT = ZERO
+               COMPUTE WS-PASSWORD-AGE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+                   FUNCTION INTEGER-OF-DATE(PASSWORD-CHANGED)
+               IF WS-PASSWORD-AGE-DAYS > WS-MAX-PASSWORD-AGE-DAYS
+                   MOVE "PASSWORD_EXPIRED" TO WS-AUTH-STATUS
+                   MOVE "Password expired, must be changed"
+                       TO WS-AUTH-MESSAGE
+               END-IF
+           END-IF.
+
+       CHANGE-PASSWORD-REQUEST.
+           MOVE USERNAME TO USER-ID
+           READ USER-MASTER
+               INVALID KEY
+                   MOVE "User not found" TO WS-AUTH-MESSAGE
+                   MOVE "FAILED" TO WS-AUTH-STATUS
+               NOT INVALID KEY
+                   PERFORM HASH-PASSWORD
+                   IF WS-HASH-OUTPUT = USER-PASSWORD
+                       PERFORM APPLY-NEW-PASSWORD
+                   ELSE
+                       MOVE "Current password incorrect"
+                           TO WS-AUTH-MESSAGE
+                       MOVE "FAILED" TO WS-AUTH-STATUS
+                   END-IF
+           END-READ.
+
+       APPLY-NEW-PASSWORD.
+           MOVE NEW-PASSWORD TO AUTH-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE WS-HASH-OUTPUT TO USER-PASSWORD
+           MOVE WS-TODAY-DATE TO PASSWORD-CHANGED
+           REWRITE USER-RECORD
+           MOVE "SUCCESS" TO WS-AUTH-STATUS
+           MOVE "Password changed successfully" TO WS-AUTH-MESSAGE.
        
        FAILED-LOGIN.
            ADD 1 TO FAILED-ATTEMPTS
@@ -306,7 +467,7 @@
            END-IF.
        
        SIMULATE-LDAP-BIND.
-           IF USERNAME = "ldapuser" AND PASSWORD = "ldappass"
+           IF USERNAME = "ldapuser" AND AUTH-PASSWORD = "ldappass"
                MOVE "SUCCESS" TO WS-AUTH-STATUS
                MOVE "LDAP authentication successful" TO WS-AUTH-MESSAGE
            ELSE
@@ -325,12 +486,84 @@
                    MOVE WS-CURRENT-TIME TO LAST-LOGIN
                    MOVE ZERO TO FAILED-ATTEMPTS
                    MOVE "N" TO MFA-ENABLED
+                   MOVE ZERO TO PASSWORD-CHANGED
                    WRITE USER-RECORD
                NOT INVALID KEY
                    MOVE WS-CURRENT-TIME TO LAST-LOGIN
                    REWRITE USER-RECORD
            END-READ.
        
+       LIST-USER-TOKENS.
+           MOVE SPACES TO WS-TOKEN-LIST-JSON
+           MOVE 0 TO WS-TOKEN-LIST-COUNT
+
+           MOVE USERNAME TO TOKEN-USER
+           START TOKEN-STORE KEY IS = TOKEN-USER
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL WS-TOKEN-LIST-COUNT > 100
+               READ TOKEN-STORE NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+               IF TOKEN-USER NOT = USERNAME
+                   EXIT PERFORM
+               END-IF
+               PERFORM APPEND-TOKEN-TO-LIST
+           END-PERFORM
+
+           MOVE "Y" TO WS-TOKEN-LIST-SWITCH
+           MOVE "SUCCESS" TO WS-AUTH-STATUS
+           MOVE "Token list retrieved" TO WS-AUTH-MESSAGE.
+
+       APPEND-TOKEN-TO-LIST.
+           IF WS-TOKEN-LIST-COUNT > 0
+               STRING WS-TOKEN-LIST-JSON ","
+                   '{"token_id":"' TOKEN-ID '",'
+                   '"status":"' TOKEN-STATUS '",'
+                   '"type":"' TOKEN-TYPE '",'
+                   '"created":' TOKEN-CREATED ','
+                   '"expires":' TOKEN-EXPIRES
+                   '}'
+                   DELIMITED BY SIZE INTO WS-TOKEN-LIST-JSON
+           ELSE
+               STRING WS-TOKEN-LIST-JSON
+                   '{"token_id":"' TOKEN-ID '",'
+                   '"status":"' TOKEN-STATUS '",'
+                   '"type":"' TOKEN-TYPE '",'
+                   '"created":' TOKEN-CREATED ','
+                   '"expires":' TOKEN-EXPIRES
+                   '}'
+                   DELIMITED BY SIZE INTO WS-TOKEN-LIST-JSON
+           END-IF
+           ADD 1 TO WS-TOKEN-LIST-COUNT.
+
+       REVOKE-ALL-TOKENS.
+           MOVE 0 TO WS-REVOKE-COUNT
+
+           MOVE USERNAME TO TOKEN-USER
+           START TOKEN-STORE KEY IS = TOKEN-USER
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL WS-REVOKE-COUNT > 999
+               READ TOKEN-STORE NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+               IF TOKEN-USER NOT = USERNAME
+                   EXIT PERFORM
+               END-IF
+               IF TOKEN-STATUS = "ACTIVE"
+                   MOVE "REVOKED" TO TOKEN-STATUS
+                   REWRITE TOKEN-RECORD
+                   ADD 1 TO WS-REVOKE-COUNT
+               END-IF
+           END-PERFORM
+
+           MOVE "SUCCESS" TO WS-AUTH-STATUS
+           STRING "Revoked " WS-REVOKE-COUNT " token(s)"
+               DELIMITED BY SIZE INTO WS-AUTH-MESSAGE.
+
        SSO-LOGIN.
            PERFORM VALIDATE-SSO-TOKEN
            IF WS-AUTH-STATUS = "SUCCESS"
@@ -364,7 +597,19 @@
            END-READ.
        
        VERIFY-MFA-CODE.
-           IF PASSWORD = "123456"
+           MOVE "N" TO WS-TOTP-MATCH
+           COMPUTE WS-TOTP-STEP = WS-CURRENT-TIME / 30
+
+           PERFORM VARYING WS-TOTP-OFFSET FROM -1 BY 1
+                   UNTIL WS-TOTP-OFFSET > 1
+               COMPUTE WS-TOTP-TRY-STEP = WS-TOTP-STEP + WS-TOTP-OFFSET
+               PERFORM COMPUTE-TOTP-CODE
+               IF FUNCTION TRIM(AUTH-PASSWORD) = WS-TOTP-CODE-DISP
+                   MOVE "Y" TO WS-TOTP-MATCH
+               END-IF
+           END-PERFORM
+
+           IF WS-TOTP-MATCHED
                MOVE "SUCCESS" TO WS-AUTH-STATUS
                MOVE "MFA verification successful" TO WS-AUTH-MESSAGE
                PERFORM GENERATE-TOKEN
@@ -372,11 +617,59 @@
                MOVE "FAILED" TO WS-AUTH-STATUS
                MOVE "Invalid MFA code" TO WS-AUTH-MESSAGE
            END-IF.
-       
+
+       COMPUTE-TOTP-CODE.
+           MOVE SPACES TO WS-TOTP-INPUT
+           STRING MFA-SECRET DELIMITED BY SPACE
+               WS-TOTP-TRY-STEP DELIMITED BY SIZE
+               INTO WS-TOTP-INPUT
+           END-STRING
+
+           MOVE 0 TO WS-HASH-ACCUM-1
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 50
+               COMPUTE WS-HASH-BYTE =
+                   FUNCTION ORD(WS-TOTP-INPUT(WS-HASH-IDX:1))
+               COMPUTE WS-HASH-ACCUM-1 =
+                   (WS-HASH-ACCUM-1 * 31) +
+                   (WS-HASH-BYTE * WS-HASH-IDX) + 17
+               COMPUTE WS-HASH-ACCUM-1 =
+                   FUNCTION MOD(WS-HASH-ACCUM-1, 4000000000)
+           END-PERFORM
+
+           COMPUTE WS-TOTP-CODE = FUNCTION MOD(WS-HASH-ACCUM-1, 1000000)
+           MOVE WS-TOTP-CODE TO WS-TOTP-CODE-DISP.
+       
+       ESCAPE-JSON-STRING.
+           MOVE SPACES TO WS-ESCAPE-OUT
+           MOVE 1 TO WS-ESCAPE-OUT-POS
+           PERFORM VARYING WS-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-IDX > FUNCTION LENGTH(WS-ESCAPE-IN)
+               MOVE WS-ESCAPE-IN(WS-ESCAPE-IDX:1) TO WS-ESCAPE-CHAR
+               EVALUATE WS-ESCAPE-CHAR
+                   WHEN '"'
+                       STRING '\"' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN '\'
+                       STRING '\\' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN OTHER
+                       STRING WS-ESCAPE-CHAR DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+               END-EVALUATE
+           END-PERFORM.
+
        WRITE-AUTH-RESPONSE.
+           MOVE WS-AUTH-MESSAGE TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
            STRING '{'
                '"status":"' WS-AUTH-STATUS '",'
-               '"message":"' WS-AUTH-MESSAGE '",'
+               '"message":"' FUNCTION TRIM(WS-ESCAPE-OUT) '",'
+               '"correlation_id":"'
+                   FUNCTION TRIM(WS-CORRELATION-ID) '",'
                '"timestamp":"' WS-CURRENT-TIME '"'
                DELIMITED BY SIZE INTO WS-JSON-OUTPUT
            
@@ -390,8 +683,14 @@
                    '}'
                    DELIMITED BY SIZE INTO WS-JSON-OUTPUT
            END-IF
-           
-           STRING WS-JSON-OUTPUT '}' DELIMITED BY SIZE 
+
+           IF WS-HAS-TOKEN-LIST
+               STRING WS-JSON-OUTPUT
+                   ',"tokens":[' FUNCTION TRIM(WS-TOKEN-LIST-JSON) ']'
+                   DELIMITED BY SIZE INTO WS-JSON-OUTPUT
+           END-IF
+
+           STRING WS-JSON-OUTPUT '}' DELIMITED BY SIZE
                INTO AUTH-RESPONSE-RECORD
            
            WRITE AUTH-RESPONSE-RECORD.
@@ -402,7 +701,8 @@
                USERNAME "|"
                CLIENT-IP "|"
                WS-AUTH-STATUS "|"
-               WS-AUTH-MESSAGE
+               WS-AUTH-MESSAGE "|"
+               FUNCTION TRIM(WS-CORRELATION-ID)
                DELIMITED BY SIZE INTO AUDIT-RECORD
            
            WRITE AUDIT-RECORD.
