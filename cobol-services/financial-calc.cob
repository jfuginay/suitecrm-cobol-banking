@@ -17,14 +17,21 @@
        
        DATA DIVISION.
        FILE SECTION.
-       FD  CALC-INPUT.
+       FD  CALC-INPUT
+           RECORD IS VARYING IN SIZE FROM 702 TO 130702 CHARACTERS
+           DEPENDING ON ITEM-COUNT.
        01  CALC-INPUT-RECORD.
            05  CALC-TYPE           PIC X(20).
            05  PRINCIPAL           PIC 9(10)V99.
            05  RATE                PIC 9(3)V9(6).
            05  TERM                PIC 9(4).
            05  COMPOUND-FREQ       PIC 9(3).
-           05  LINE-ITEMS OCCURS 50 TIMES.
+           05  RATE-CHANGES OCCURS 50 TIMES.
+               10  RATE-CHANGE-PERIOD PIC 9(4).
+               10  RATE-CHANGE-RATE   PIC 9(3)V9(6).
+           05  ITEM-COUNT          PIC 9(4).
+           05  LINE-ITEMS OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON ITEM-COUNT.
                10  ITEM-QTY        PIC 9(5)V99.
                10  ITEM-PRICE      PIC 9(7)V99.
                10  ITEM-DISCOUNT   PIC 9(3)V99.
@@ -50,15 +57,27 @@
            05  WS-MONTHLY-RATE     PIC 9(3)V9(9).
            05  WS-POWER-TERM       PIC 9(3)V9(9).
            05  WS-COMPOUND-FACTOR  PIC 9(5)V9(9).
-           05  WS-ITEM-COUNT       PIC 9(3).
-           05  WS-I                PIC 9(3).
+           05  WS-I                PIC 9(4).
            05  WS-J                PIC 9(4).
-       
+           05  WS-K                PIC 9(3).
+           05  WS-M                PIC 9(4).
+
+       01  WS-SCHEDULE-FIELDS.
+           05  WS-SCHED-INTEREST   PIC 9(10)V99.
+           05  WS-SCHED-PRINCIPAL  PIC 9(10)V99.
+
+       01  WS-ARM-FIELDS.
+           05  WS-ARM-RATE         PIC 9(3)V9(6).
+           05  WS-ARM-REMAINING    PIC 9(4).
+
        01  WS-OUTPUT-FIELDS.
            05  DSP-RESULT          PIC $$$,$$$,$$$,$$9.99.
            05  DSP-PAYMENT         PIC $$$,$$$,$$9.99.
            05  DSP-INTEREST        PIC $$$,$$$,$$9.99.
            05  DSP-TOTAL           PIC $$$,$$$,$$$,$$9.99.
+           05  DSP-SCHED-INTEREST  PIC $$$,$$$,$$9.99.
+           05  DSP-SCHED-PRINCIPAL PIC $$$,$$$,$$9.99.
+           05  DSP-SCHED-BALANCE   PIC $$$,$$$,$$$,$$9.99.
        
        01  WS-STATUS.
            05  WS-EOF              PIC X VALUE 'N'.
@@ -80,28 +99,46 @@
            END-READ.
        
        PROCESS-CALCULATION.
-           EVALUATE CALC-TYPE
-               WHEN "SIMPLE-INTEREST"
-                   PERFORM CALCULATE-SIMPLE-INTEREST
-               WHEN "COMPOUND-INTEREST"
-                   PERFORM CALCULATE-COMPOUND-INTEREST
-               WHEN "LOAN-PAYMENT"
-                   PERFORM CALCULATE-LOAN-PAYMENT
-               WHEN "AMORTIZATION"
-                   PERFORM CALCULATE-AMORTIZATION
-               WHEN "INVOICE-TOTAL"
-                   PERFORM CALCULATE-INVOICE-TOTAL
-               WHEN "QUOTE-TOTAL"
-                   PERFORM CALCULATE-QUOTE-TOTAL
-               WHEN "CURRENCY-CONVERT"
-                   PERFORM CURRENCY-CONVERSION
-               WHEN OTHER
-                   MOVE "Invalid calculation type" TO WS-ERROR-MSG
-                   MOVE 'Y' TO WS-ERROR-FLAG
-           END-EVALUATE
+           IF (CALC-TYPE = "INVOICE-TOTAL" OR CALC-TYPE = "QUOTE-TOTAL")
+                   AND ITEM-COUNT > 5000
+               MOVE "Item count exceeds maximum of 5000 line items"
+                   TO WS-ERROR-MSG
+               MOVE 'Y' TO WS-ERROR-FLAG
+           END-IF
+
+           IF WS-ERROR-FLAG = 'N'
+               EVALUATE CALC-TYPE
+                   WHEN "SIMPLE-INTEREST"
+                       PERFORM CALCULATE-SIMPLE-INTEREST
+                   WHEN "COMPOUND-INTEREST"
+                       PERFORM CALCULATE-COMPOUND-INTEREST
+                   WHEN "LOAN-PAYMENT"
+                       PERFORM CALCULATE-LOAN-PAYMENT
+                   WHEN "AMORTIZATION"
+                       PERFORM CALCULATE-AMORTIZATION
+                   WHEN "ARM-SCHEDULE"
+                       PERFORM CALCULATE-ARM-SCHEDULE
+                   WHEN "INVOICE-TOTAL"
+                       PERFORM CALCULATE-INVOICE-TOTAL
+                   WHEN "QUOTE-TOTAL"
+                       PERFORM CALCULATE-QUOTE-TOTAL
+                   WHEN "CURRENCY-CONVERT"
+                       PERFORM CURRENCY-CONVERSION
+                   WHEN OTHER
+                       MOVE "Invalid calculation type" TO WS-ERROR-MSG
+                       MOVE 'Y' TO WS-ERROR-FLAG
+               END-EVALUATE
+           END-IF
            
            IF WS-ERROR-FLAG = 'N'
-               PERFORM WRITE-OUTPUT
+               EVALUATE CALC-TYPE
+                   WHEN "AMORTIZATION"
+                       PERFORM WRITE-AMORTIZATION-SCHEDULE
+                   WHEN "ARM-SCHEDULE"
+                       PERFORM WRITE-ARM-SCHEDULE
+                   WHEN OTHER
+                       PERFORM WRITE-OUTPUT
+               END-EVALUATE
            ELSE
                PERFORM WRITE-ERROR
            END-IF.
@@ -149,15 +186,92 @@
            PERFORM CALCULATE-LOAN-PAYMENT
            COMPUTE WS-TOTAL-INTEREST = (WS-PAYMENT * TERM) - PRINCIPAL
            MOVE WS-TOTAL-INTEREST TO WS-RESULT.
-       
+
+       WRITE-AMORTIZATION-SCHEDULE.
+           MOVE PRINCIPAL TO WS-BALANCE
+           IF RATE = 0
+               MOVE 0 TO WS-MONTHLY-RATE
+           ELSE
+               COMPUTE WS-MONTHLY-RATE = RATE / 12
+           END-IF
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > TERM
+               COMPUTE WS-SCHED-INTEREST ROUNDED =
+                   WS-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-SCHED-PRINCIPAL ROUNDED =
+                   WS-PAYMENT - WS-SCHED-INTEREST
+               IF WS-SCHED-PRINCIPAL > WS-BALANCE
+                   MOVE WS-BALANCE TO WS-SCHED-PRINCIPAL
+               END-IF
+               COMPUTE WS-BALANCE = WS-BALANCE - WS-SCHED-PRINCIPAL
+               PERFORM WRITE-SCHEDULE-LINE
+           END-PERFORM
+
+           PERFORM WRITE-OUTPUT.
+
+       CALCULATE-ARM-SCHEDULE.
+           MOVE RATE TO WS-ARM-RATE
+           MOVE TERM TO WS-ARM-REMAINING
+           MOVE PRINCIPAL TO WS-BALANCE
+           PERFORM CALCULATE-ARM-PAYMENT.
+
+       CALCULATE-ARM-PAYMENT.
+           IF WS-ARM-RATE = 0
+               COMPUTE WS-PAYMENT = WS-BALANCE / WS-ARM-REMAINING
+           ELSE
+               COMPUTE WS-MONTHLY-RATE = WS-ARM-RATE / 12
+               COMPUTE WS-COMPOUND-FACTOR = 1 + WS-MONTHLY-RATE
+               MOVE 1 TO WS-POWER-TERM
+
+               PERFORM VARYING WS-M FROM 1 BY 1
+                       UNTIL WS-M > WS-ARM-REMAINING
+                   COMPUTE WS-POWER-TERM =
+                           WS-POWER-TERM * WS-COMPOUND-FACTOR
+               END-PERFORM
+
+               COMPUTE WS-PAYMENT = WS-BALANCE * WS-MONTHLY-RATE *
+                   WS-POWER-TERM / (WS-POWER-TERM - 1)
+           END-IF.
+
+       CHECK-RATE-CHANGE.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 50
+               IF RATE-CHANGE-PERIOD(WS-K) = WS-J
+                       AND RATE-CHANGE-PERIOD(WS-K) > 0
+                   MOVE RATE-CHANGE-RATE(WS-K) TO WS-ARM-RATE
+                   COMPUTE WS-ARM-REMAINING = TERM - WS-J + 1
+                   PERFORM CALCULATE-ARM-PAYMENT
+               END-IF
+           END-PERFORM.
+
+       WRITE-ARM-SCHEDULE.
+           MOVE 0 TO WS-TOTAL-INTEREST
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > TERM
+               PERFORM CHECK-RATE-CHANGE
+               COMPUTE WS-MONTHLY-RATE = WS-ARM-RATE / 12
+               COMPUTE WS-SCHED-INTEREST ROUNDED =
+                   WS-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-SCHED-PRINCIPAL ROUNDED =
+                   WS-PAYMENT - WS-SCHED-INTEREST
+               IF WS-SCHED-PRINCIPAL > WS-BALANCE
+                   MOVE WS-BALANCE TO WS-SCHED-PRINCIPAL
+               END-IF
+               COMPUTE WS-BALANCE = WS-BALANCE - WS-SCHED-PRINCIPAL
+               ADD WS-SCHED-INTEREST TO WS-TOTAL-INTEREST
+               PERFORM WRITE-SCHEDULE-LINE
+           END-PERFORM
+
+           MOVE WS-TOTAL-INTEREST TO WS-RESULT
+           PERFORM WRITE-OUTPUT.
+
        CALCULATE-INVOICE-TOTAL.
            MOVE ZERO TO WS-SUBTOTAL
            MOVE ZERO TO WS-TAX-AMOUNT
            MOVE ZERO TO WS-DISCOUNT-AMOUNT
            MOVE ZERO TO WS-GRAND-TOTAL
            
-           PERFORM VARYING WS-I FROM 1 BY 1 
-                   UNTIL WS-I > 50 OR ITEM-QTY(WS-I) = 0
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > ITEM-COUNT
                COMPUTE WS-LINE-TOTAL = ITEM-QTY(WS-I) * ITEM-PRICE(WS-I)
                
                IF ITEM-DISCOUNT(WS-I) > 0
@@ -201,6 +315,22 @@
                DELIMITED BY SIZE INTO CALC-OUTPUT-RECORD
            WRITE CALC-OUTPUT-RECORD.
        
+       WRITE-SCHEDULE-LINE.
+           MOVE WS-PAYMENT TO DSP-PAYMENT
+           MOVE WS-SCHED-INTEREST TO DSP-SCHED-INTEREST
+           MOVE WS-SCHED-PRINCIPAL TO DSP-SCHED-PRINCIPAL
+           MOVE WS-BALANCE TO DSP-SCHED-BALANCE
+
+           STRING "{"
+               '"period":' WS-J ','
+               '"payment":' DSP-PAYMENT ','
+               '"principal":' DSP-SCHED-PRINCIPAL ','
+               '"interest":' DSP-SCHED-INTEREST ','
+               '"balance":' DSP-SCHED-BALANCE
+               "}"
+               DELIMITED BY SIZE INTO CALC-OUTPUT-RECORD
+           WRITE CALC-OUTPUT-RECORD.
+
        WRITE-ERROR.
            STRING "{"
                '"status":"error",'
