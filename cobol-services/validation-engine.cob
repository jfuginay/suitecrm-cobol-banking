@@ -9,28 +9,65 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO 'validation-output.json'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT WATCHLIST-FILE ASSIGN TO 'sanctions-watchlist.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WATCHLIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-RECORD PIC X(1000).
-       
+       01  INPUT-RECORD PIC X(200000).
+
        FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD PIC X(1000).
-       
+       01  OUTPUT-RECORD PIC X(200000).
+
+       FD  WATCHLIST-FILE.
+       01  WATCHLIST-RECORD.
+           05  WL-ENTRY            PIC X(60).
+           05  WL-REASON           PIC X(100).
+
        WORKING-STORAGE SECTION.
+       01  WS-CORRELATION-ID       PIC X(36).
        01  WS-VALIDATION-TYPE      PIC X(20).
        01  WS-VALUE-TO-VALIDATE    PIC X(100).
        01  WS-VALIDATION-RESULT    PIC X VALUE 'Y'.
        01  WS-ERROR-MESSAGE        PIC X(200).
-       01  WS-JSON-OUTPUT          PIC X(1000).
-       
+       01  WS-JSON-OUTPUT          PIC X(200000).
+
+       01  WS-BATCH-MODE           PIC X VALUE 'N'.
+       01  WS-BATCH-MARKER-COUNT   PIC 9(3).
+       01  WS-BATCH-COUNT          PIC 9(4) VALUE 0.
+       01  WS-BATCH-IDX            PIC 9(4).
+       01  WS-PASS-COUNT           PIC 9(4) VALUE 0.
+       01  WS-FAIL-COUNT           PIC 9(4) VALUE 0.
+       01  WS-SCAN-POS             PIC 9(6).
+       01  WS-OUT-POS              PIC 9(6).
+
+       01  WS-BATCH-ITEMS.
+           05  WS-BATCH-ENTRY OCCURS 3000 TIMES.
+               10  WS-BATCH-TYPE       PIC X(20).
+               10  WS-BATCH-VALUE      PIC X(100).
+               10  WS-BATCH-COUNTRY    PIC X(2).
+               10  WS-BATCH-RESULT     PIC X.
+               10  WS-BATCH-MESSAGE    PIC X(200).
+
+       01  WS-BATCH-BOUNDS.
+           05  WS-BATCH-BOUND OCCURS 3000 TIMES.
+               10  WS-ITEM-FROM        PIC 9(6).
+               10  WS-ITEM-TO          PIC 9(6).
+
+       01  WS-TEMP-POS             PIC 9(6).
+       01  WS-ITEM-LEN             PIC 9(6).
+       01  WS-ITEM-SNIPPET         PIC X(1000).
+
        01  WS-ACCOUNT-NUMBER       PIC X(20).
        01  WS-ROUTING-NUMBER       PIC 9(9).
        01  WS-CHECK-DIGIT          PIC 9.
        01  WS-CALCULATED-DIGIT     PIC 9.
        01  WS-SSN                  PIC 9(9).
        01  WS-TAX-ID               PIC X(15).
+       01  WS-TAX-ID-COUNTRY       PIC X(2) VALUE 'US'.
+       01  WS-TAX-ID-DIGITS        PIC 99.
        01  WS-IBAN                 PIC X(34).
        01  WS-SWIFT-CODE           PIC X(11).
        01  WS-CREDIT-LIMIT         PIC 9(12)V99.
@@ -42,6 +79,8 @@
        01  WS-SUM                  PIC 9(5).
        01  WS-MULTIPLIER           PIC 9.
        01  WS-I                    PIC 9(2).
+       01  WS-JSON-PRE             PIC X(1000).
+       01  WS-JSON-POST            PIC X(1000).
        
        01  WS-ROUTING-WEIGHTS.
            05  WS-WEIGHT           PIC 9 OCCURS 9 TIMES.
@@ -61,25 +100,200 @@
                10  WS-COUNTRY-CODE PIC XX.
                10  WS-IBAN-LENGTH  PIC 99.
                10  FILLER          PIC XX.
-       
+
+       01  WS-IBAN-REARRANGED      PIC X(34).
+       01  WS-IBAN-LEN             PIC 99.
+       01  WS-IBAN-CHAR            PIC X.
+       01  WS-IBAN-DIGIT           PIC 9.
+       01  WS-IBAN-LETTER-VALUE    PIC 99.
+       01  WS-IBAN-REMAINDER       PIC 9(4).
+
+       01  WS-WATCHLIST-STATUS     PIC XX.
+       01  WS-WATCHLIST-EOF        PIC X VALUE 'N'.
+       01  WS-WATCHLIST-COUNT      PIC 9(3) VALUE 0.
+       01  WS-WL-IDX               PIC 9(3).
+       01  WS-WATCHLIST-TABLE.
+           05  WS-WATCHLIST-ENTRY OCCURS 200 TIMES.
+               10  WS-WL-ENTRY     PIC X(60).
+               10  WS-WL-REASON    PIC X(100).
+
+       01  WS-ESCAPE-IN             PIC X(200).
+       01  WS-ESCAPE-OUT            PIC X(400).
+       01  WS-ESCAPE-OUT-POS        PIC 9(3).
+       01  WS-ESCAPE-IDX            PIC 9(3).
+       01  WS-ESCAPE-CHAR           PIC X.
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PROCESS.
+           PERFORM LOAD-WATCHLIST
            PERFORM READ-INPUT
-           PERFORM VALIDATE-VALUE
-           PERFORM WRITE-OUTPUT
+           IF WS-BATCH-MODE = 'Y'
+               PERFORM PROCESS-BATCH
+               PERFORM WRITE-BATCH-OUTPUT
+           ELSE
+               PERFORM VALIDATE-VALUE
+               PERFORM WRITE-OUTPUT
+           END-IF
            STOP RUN.
-       
+
+       LOAD-WATCHLIST.
+           MOVE 'N' TO WS-WATCHLIST-EOF
+           MOVE 0 TO WS-WATCHLIST-COUNT
+
+           OPEN INPUT WATCHLIST-FILE
+           IF WS-WATCHLIST-STATUS = '00'
+               READ WATCHLIST-FILE
+                   AT END MOVE 'Y' TO WS-WATCHLIST-EOF
+               END-READ
+               PERFORM UNTIL WS-WATCHLIST-EOF = 'Y'
+                       OR WS-WATCHLIST-COUNT = 200
+                   ADD 1 TO WS-WATCHLIST-COUNT
+                   MOVE WL-ENTRY TO WS-WL-ENTRY(WS-WATCHLIST-COUNT)
+                   MOVE WL-REASON TO WS-WL-REASON(WS-WATCHLIST-COUNT)
+                   READ WATCHLIST-FILE
+                       AT END MOVE 'Y' TO WS-WATCHLIST-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE WATCHLIST-FILE
+           END-IF.
+
        READ-INPUT.
            OPEN INPUT INPUT-FILE
            READ INPUT-FILE INTO INPUT-RECORD
            CLOSE INPUT-FILE
-           
-           PERFORM PARSE-INPUT.
-       
+
+           PERFORM PARSE-CORRELATION-ID
+
+           MOVE 'N' TO WS-BATCH-MODE
+           MOVE 0 TO WS-BATCH-MARKER-COUNT
+           INSPECT INPUT-RECORD TALLYING WS-BATCH-MARKER-COUNT
+               FOR ALL '"batch":['
+
+           IF WS-BATCH-MARKER-COUNT > 0
+               MOVE 'Y' TO WS-BATCH-MODE
+               PERFORM PARSE-BATCH-INPUT
+           ELSE
+               PERFORM PARSE-INPUT
+           END-IF.
+
+       PARSE-CORRELATION-ID.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"correlation_id":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-CORRELATION-ID
+           ELSE
+               STRING FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                   INTO WS-CORRELATION-ID
+           END-IF.
+
+       PARSE-BATCH-INPUT.
+           MOVE 0 TO WS-BATCH-COUNT
+           MOVE 1 TO WS-SCAN-POS
+           PERFORM UNTIL WS-BATCH-COUNT >= 3000
+               MOVE WS-SCAN-POS TO WS-TEMP-POS
+               MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+               UNSTRING INPUT-RECORD DELIMITED BY '"type":"'
+                   INTO WS-JSON-PRE WS-JSON-POST
+                   WITH POINTER WS-SCAN-POS
+               IF WS-JSON-POST = SPACES
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-BATCH-COUNT
+               MOVE WS-TEMP-POS TO WS-ITEM-FROM(WS-BATCH-COUNT)
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-BATCH-TYPE(WS-BATCH-COUNT)
+           END-PERFORM
+
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+               IF WS-BATCH-IDX < WS-BATCH-COUNT
+                   COMPUTE WS-ITEM-TO(WS-BATCH-IDX) =
+                       WS-ITEM-FROM(WS-BATCH-IDX + 1) - 1
+               ELSE
+                   COMPUTE WS-ITEM-TO(WS-BATCH-IDX) =
+                       FUNCTION LENGTH(INPUT-RECORD)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+               PERFORM EXTRACT-BATCH-ITEM-FIELDS
+           END-PERFORM.
+
+       EXTRACT-BATCH-ITEM-FIELDS.
+           COMPUTE WS-ITEM-LEN =
+               WS-ITEM-TO(WS-BATCH-IDX) - WS-ITEM-FROM(WS-BATCH-IDX) + 1
+           MOVE SPACES TO WS-ITEM-SNIPPET
+           MOVE INPUT-RECORD(WS-ITEM-FROM(WS-BATCH-IDX):WS-ITEM-LEN)
+               TO WS-ITEM-SNIPPET
+
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING WS-ITEM-SNIPPET DELIMITED BY '"value":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-BATCH-VALUE(WS-BATCH-IDX)
+           END-IF
+
+           MOVE 'US' TO WS-BATCH-COUNTRY(WS-BATCH-IDX)
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING WS-ITEM-SNIPPET DELIMITED BY '"country":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-BATCH-COUNTRY(WS-BATCH-IDX)
+           END-IF.
+
+       PROCESS-BATCH.
+           MOVE 0 TO WS-PASS-COUNT
+           MOVE 0 TO WS-FAIL-COUNT
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+               MOVE WS-BATCH-TYPE(WS-BATCH-IDX) TO WS-VALIDATION-TYPE
+               MOVE WS-BATCH-VALUE(WS-BATCH-IDX) TO WS-VALUE-TO-VALIDATE
+               MOVE WS-BATCH-COUNTRY(WS-BATCH-IDX) TO WS-TAX-ID-COUNTRY
+               PERFORM VALIDATE-VALUE
+               MOVE WS-VALIDATION-RESULT
+                   TO WS-BATCH-RESULT(WS-BATCH-IDX)
+               MOVE WS-ERROR-MESSAGE TO WS-BATCH-MESSAGE(WS-BATCH-IDX)
+               IF WS-VALIDATION-RESULT = 'Y'
+                   ADD 1 TO WS-PASS-COUNT
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+               END-IF
+           END-PERFORM.
+
        PARSE-INPUT.
-           MOVE 'ACCOUNT-VALIDATOR' TO WS-VALIDATION-TYPE
-           MOVE '123456789' TO WS-VALUE-TO-VALIDATE.
+           MOVE SPACES TO WS-VALIDATION-TYPE
+           MOVE SPACES TO WS-VALUE-TO-VALIDATE
+           MOVE 'US' TO WS-TAX-ID-COUNTRY
+
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"type":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-VALIDATION-TYPE
+           END-IF
+
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"value":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-VALUE-TO-VALIDATE
+           END-IF
+
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"country":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-TAX-ID-COUNTRY
+           END-IF.
        
        VALIDATE-VALUE.
            MOVE 'Y' TO WS-VALIDATION-RESULT
@@ -198,27 +412,86 @@
        
        VALIDATE-TAX-ID.
            MOVE WS-VALUE-TO-VALIDATE TO WS-TAX-ID
-           
+
+           EVALUATE WS-TAX-ID-COUNTRY
+               WHEN 'US'
+                   PERFORM VALIDATE-TAX-ID-US
+               WHEN 'CA'
+                   PERFORM VALIDATE-TAX-ID-CA
+               WHEN 'GB'
+                   PERFORM VALIDATE-TAX-ID-GB
+               WHEN 'DE'
+               WHEN 'FR'
+               WHEN 'IT'
+               WHEN 'ES'
+               WHEN 'NL'
+                   PERFORM VALIDATE-TAX-ID-VAT
+               WHEN OTHER
+                   MOVE 'N' TO WS-VALIDATION-RESULT
+                   MOVE 'Unsupported tax ID country/entity type'
+                       TO WS-ERROR-MESSAGE
+           END-EVALUATE.
+
+       VALIDATE-TAX-ID-US.
            IF WS-TAX-ID(1:2) NOT NUMERIC
                MOVE 'N' TO WS-VALIDATION-RESULT
-               MOVE 'Tax ID must start with 2 digits' 
+               MOVE 'Tax ID must start with 2 digits'
                    TO WS-ERROR-MESSAGE
                EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-TAX-ID(3:1) NOT = '-'
                MOVE 'N' TO WS-VALIDATION-RESULT
-               MOVE 'Tax ID format invalid (XX-XXXXXXX)' 
+               MOVE 'Tax ID format invalid (XX-XXXXXXX)'
                    TO WS-ERROR-MESSAGE
                EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-TAX-ID(4:7) NOT NUMERIC
                MOVE 'N' TO WS-VALIDATION-RESULT
-               MOVE 'Tax ID must end with 7 digits' 
+               MOVE 'Tax ID must end with 7 digits'
                    TO WS-ERROR-MESSAGE
            END-IF.
-       
+
+       VALIDATE-TAX-ID-CA.
+           IF WS-TAX-ID(1:9) NOT NUMERIC
+               MOVE 'N' TO WS-VALIDATION-RESULT
+               MOVE 'Canadian Business Number must start with 9 digits'
+                   TO WS-ERROR-MESSAGE
+           END-IF.
+
+       VALIDATE-TAX-ID-GB.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-TAX-ID)) NOT = 10
+              OR WS-TAX-ID(1:10) NOT NUMERIC
+               MOVE 'N' TO WS-VALIDATION-RESULT
+               MOVE 'UK UTR must be exactly 10 digits'
+                   TO WS-ERROR-MESSAGE
+           END-IF.
+
+       VALIDATE-TAX-ID-VAT.
+           IF WS-TAX-ID(1:2) NOT = WS-TAX-ID-COUNTRY
+               MOVE 'N' TO WS-VALIDATION-RESULT
+               MOVE 'VAT number must start with the country prefix'
+                   TO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-TAX-ID-DIGITS =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-TAX-ID)) - 2
+
+           IF WS-TAX-ID-DIGITS < 8 OR WS-TAX-ID-DIGITS > 12
+               MOVE 'N' TO WS-VALIDATION-RESULT
+               MOVE 'VAT number digit portion must be 8-12 digits'
+                   TO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-TAX-ID(3:WS-TAX-ID-DIGITS) NOT NUMERIC
+               MOVE 'N' TO WS-VALIDATION-RESULT
+               MOVE 'VAT number digits must be numeric'
+                   TO WS-ERROR-MESSAGE
+           END-IF.
+
        VALIDATE-IBAN.
            MOVE WS-VALUE-TO-VALIDATE TO WS-IBAN
            
@@ -237,10 +510,50 @@
            
            IF WS-IBAN(3:2) NOT NUMERIC
                MOVE 'N' TO WS-VALIDATION-RESULT
-               MOVE 'IBAN check digits must be numeric' 
+               MOVE 'IBAN check digits must be numeric'
                    TO WS-ERROR-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-VALIDATION-RESULT = 'Y'
+               PERFORM VALIDATE-IBAN-CHECKSUM
            END-IF.
-       
+
+       VALIDATE-IBAN-CHECKSUM.
+           COMPUTE WS-IBAN-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-IBAN))
+
+           STRING WS-IBAN(5:WS-IBAN-LEN - 4) WS-IBAN(1:4)
+               DELIMITED BY SIZE INTO WS-IBAN-REARRANGED
+
+           MOVE 0 TO WS-IBAN-REMAINDER
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-IBAN-LEN
+               MOVE WS-IBAN-REARRANGED(WS-I:1) TO WS-IBAN-CHAR
+               IF WS-IBAN-CHAR IS ALPHABETIC
+                   COMPUTE WS-IBAN-LETTER-VALUE =
+                       FUNCTION ORD(WS-IBAN-CHAR)
+                       - FUNCTION ORD('A') + 10
+                   COMPUTE WS-IBAN-DIGIT = WS-IBAN-LETTER-VALUE / 10
+                   PERFORM APPLY-IBAN-DIGIT
+                   COMPUTE WS-IBAN-DIGIT =
+                       FUNCTION MOD(WS-IBAN-LETTER-VALUE, 10)
+                   PERFORM APPLY-IBAN-DIGIT
+               ELSE
+                   MOVE WS-IBAN-CHAR TO WS-IBAN-DIGIT
+                   PERFORM APPLY-IBAN-DIGIT
+               END-IF
+           END-PERFORM
+
+           IF WS-IBAN-REMAINDER NOT = 1
+               MOVE 'N' TO WS-VALIDATION-RESULT
+               MOVE 'IBAN checksum is invalid' TO WS-ERROR-MESSAGE
+           END-IF.
+
+       APPLY-IBAN-DIGIT.
+           COMPUTE WS-IBAN-REMAINDER =
+               FUNCTION MOD((WS-IBAN-REMAINDER * 10) +
+                   WS-IBAN-DIGIT, 97).
+
        VALIDATE-SWIFT.
            MOVE WS-VALUE-TO-VALIDATE TO WS-SWIFT-CODE
            
@@ -285,28 +598,93 @@
            END-IF.
        
        COMPLIANCE-CHECK.
-           IF WS-VALUE-TO-VALIDATE = 'HIGH_RISK_COUNTRY'
-               MOVE 'N' TO WS-VALIDATION-RESULT
-               MOVE 'Compliance check failed - restricted country' 
-                   TO WS-ERROR-MESSAGE
-           END-IF
-           
-           IF WS-VALUE-TO-VALIDATE = 'SANCTIONED_ENTITY'
-               MOVE 'N' TO WS-VALIDATION-RESULT
-               MOVE 'Compliance check failed - sanctioned entity' 
-                   TO WS-ERROR-MESSAGE
-           END-IF.
+           PERFORM VARYING WS-WL-IDX FROM 1 BY 1
+                   UNTIL WS-WL-IDX > WS-WATCHLIST-COUNT
+               IF WS-VALUE-TO-VALIDATE = WS-WL-ENTRY(WS-WL-IDX)
+                   MOVE 'N' TO WS-VALIDATION-RESULT
+                   MOVE WS-WL-REASON(WS-WL-IDX) TO WS-ERROR-MESSAGE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
        
+       ESCAPE-JSON-STRING.
+           MOVE SPACES TO WS-ESCAPE-OUT
+           MOVE 1 TO WS-ESCAPE-OUT-POS
+           PERFORM VARYING WS-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-IDX > FUNCTION LENGTH(WS-ESCAPE-IN)
+               MOVE WS-ESCAPE-IN(WS-ESCAPE-IDX:1) TO WS-ESCAPE-CHAR
+               EVALUATE WS-ESCAPE-CHAR
+                   WHEN '"'
+                       STRING '\"' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN '\'
+                       STRING '\\' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN OTHER
+                       STRING WS-ESCAPE-CHAR DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+               END-EVALUATE
+           END-PERFORM.
+
        WRITE-OUTPUT.
            IF WS-VALIDATION-RESULT = 'Y'
-               STRING '{"valid":true,"message":"Validation passed"}'
+               STRING '{"valid":true,"message":"Validation passed",'
+                   '"correlation_id":"'
+                   FUNCTION TRIM(WS-CORRELATION-ID) '"}'
                    DELIMITED BY SIZE INTO WS-JSON-OUTPUT
            ELSE
-               STRING '{"valid":false,"message":"' 
-                   FUNCTION TRIM(WS-ERROR-MESSAGE) '"}'
+               MOVE WS-ERROR-MESSAGE TO WS-ESCAPE-IN
+               PERFORM ESCAPE-JSON-STRING
+               STRING '{"valid":false,"message":"'
+                   FUNCTION TRIM(WS-ESCAPE-OUT) '",'
+                   '"correlation_id":"'
+                   FUNCTION TRIM(WS-CORRELATION-ID) '"}'
                    DELIMITED BY SIZE INTO WS-JSON-OUTPUT
            END-IF
            
+           OPEN OUTPUT OUTPUT-FILE
+           WRITE OUTPUT-RECORD FROM WS-JSON-OUTPUT
+           CLOSE OUTPUT-FILE.
+
+       WRITE-BATCH-OUTPUT.
+           MOVE SPACES TO WS-JSON-OUTPUT
+           MOVE 1 TO WS-OUT-POS
+
+           STRING '{"results":[' DELIMITED BY SIZE
+               INTO WS-JSON-OUTPUT WITH POINTER WS-OUT-POS
+
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+               IF WS-BATCH-IDX > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-JSON-OUTPUT WITH POINTER WS-OUT-POS
+               END-IF
+               IF WS-BATCH-RESULT(WS-BATCH-IDX) = 'Y'
+                   STRING '{"valid":true,"message":"Validation passed"}'
+                       DELIMITED BY SIZE
+                       INTO WS-JSON-OUTPUT WITH POINTER WS-OUT-POS
+               ELSE
+                   MOVE WS-BATCH-MESSAGE(WS-BATCH-IDX) TO WS-ESCAPE-IN
+                   PERFORM ESCAPE-JSON-STRING
+                   STRING '{"valid":false,"message":"'
+                       FUNCTION TRIM(WS-ESCAPE-OUT)
+                       '"}'
+                       DELIMITED BY SIZE
+                       INTO WS-JSON-OUTPUT WITH POINTER WS-OUT-POS
+               END-IF
+           END-PERFORM
+
+           STRING '],"summary":{"total":' WS-BATCH-COUNT
+               ',"passed":' WS-PASS-COUNT
+               ',"failed":' WS-FAIL-COUNT '},'
+               '"correlation_id":"'
+               FUNCTION TRIM(WS-CORRELATION-ID) '"}'
+               DELIMITED BY SIZE
+               INTO WS-JSON-OUTPUT WITH POINTER WS-OUT-POS
+
            OPEN OUTPUT OUTPUT-FILE
            WRITE OUTPUT-RECORD FROM WS-JSON-OUTPUT
            CLOSE OUTPUT-FILE.
\ No newline at end of file
