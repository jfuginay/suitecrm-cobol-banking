@@ -0,0 +1,639 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-SEEDER.
+       AUTHOR. SUITECRM-COBOL-TEAM.
+      *----------------------------------------------------------------
+      * Populates ACCOUNT-MASTER, USER-MASTER, TOKEN-STORE,
+      * TRANSACTION-FILE and WORK-FILE with synthetic records so the
+      * other services can be exercised at realistic volume without
+      * anyone hand-building indexed records first. Record counts and
+      * the random seed are driven from seed-input.json; a summary is
+      * written to seed-output.json and seed-log.txt.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'seed-input.json'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO 'seed-output.json'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-FILE ASSIGN TO 'seed-log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-MASTER ASSIGN TO 'account-master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-MASTER-STATUS.
+           SELECT USER-MASTER ASSIGN TO 'user-master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+           SELECT TOKEN-STORE ASSIGN TO 'token-store.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS TOKEN-ID
+               FILE STATUS IS WS-TOKEN-STORE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO 'transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS TRANS-KEY
+               ALTERNATE RECORD KEY IS TRANS-ACCOUNT WITH DUPLICATES
+               ALTERNATE RECORD KEY IS TRANS-DATE WITH DUPLICATES
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT WORK-FILE ASSIGN TO 'batch-work.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS WORK-KEY
+               FILE STATUS IS WS-WORK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  INPUT-RECORD PIC X(1000).
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD PIC X(1000).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD PIC X(160).
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER         PIC X(20).
+           05  ACCT-TYPE           PIC X(10).
+           05  ACCT-CUSTOMER-ID    PIC X(10).
+           05  ACCT-BALANCE        PIC S9(12)V99 COMP-3.
+           05  ACCT-AVAIL-BALANCE  PIC S9(12)V99 COMP-3.
+           05  ACCT-INTEREST-RATE  PIC 9(2)V9(4) COMP-3.
+           05  ACCT-OPEN-DATE      PIC 9(8).
+           05  ACCT-LAST-ACTIVITY  PIC 9(8).
+           05  ACCT-STATUS         PIC X(10).
+
+       FD  USER-MASTER.
+       01  USER-RECORD.
+           05  USER-ID             PIC X(30).
+           05  USER-PASSWORD       PIC X(64).
+           05  USER-SALT           PIC X(32).
+           05  USER-DOMAIN         PIC X(30).
+           05  USER-STATUS         PIC X(10).
+           05  USER-ROLE           PIC X(20).
+           05  LAST-LOGIN          PIC 9(14).
+           05  FAILED-ATTEMPTS     PIC 9(3).
+           05  LOCKED-UNTIL        PIC 9(14).
+           05  MFA-ENABLED         PIC X.
+           05  MFA-SECRET          PIC X(32).
+           05  PASSWORD-CHANGED    PIC 9(8).
+
+       FD  TOKEN-STORE.
+       01  TOKEN-RECORD.
+           05  TOKEN-ID            PIC X(64).
+           05  TOKEN-USER          PIC X(30).
+           05  TOKEN-CREATED       PIC 9(14).
+           05  TOKEN-EXPIRES       PIC 9(14).
+           05  TOKEN-TYPE          PIC X(10).
+           05  TOKEN-SCOPE         PIC X(100).
+           05  TOKEN-IP            PIC X(15).
+           05  TOKEN-STATUS        PIC X(10).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05  TRANS-KEY.
+               10  TRANS-DATE      PIC 9(8).
+               10  TRANS-TIME      PIC 9(6).
+               10  TRANS-SEQ       PIC 9(6).
+           05  TRANS-ACCOUNT       PIC X(20).
+           05  TRANS-TYPE          PIC X(20).
+           05  TRANS-AMOUNT        PIC S9(10)V99 COMP-3.
+           05  TRANS-BALANCE       PIC S9(12)V99 COMP-3.
+           05  TRANS-DESCRIPTION   PIC X(100).
+           05  TRANS-MERCHANT      PIC X(50).
+           05  TRANS-CATEGORY      PIC X(30).
+           05  TRANS-STATUS        PIC X(10).
+           05  TRANS-REFERENCE     PIC X(30).
+           05  TRANS-CHANNEL       PIC X(20).
+
+       FD  WORK-FILE.
+       01  WORK-RECORD.
+           05  WORK-KEY            PIC X(20).
+           05  WORK-DATA           PIC X(480).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-MASTER-STATUS PIC XX.
+       01  WS-USER-MASTER-STATUS   PIC XX.
+       01  WS-TOKEN-STORE-STATUS   PIC XX.
+       01  WS-TRANS-FILE-STATUS    PIC XX.
+       01  WS-WORK-FILE-STATUS     PIC XX.
+
+       01  WS-SEED-PARMS.
+           05  WS-ACCOUNT-COUNT     PIC 9(9) VALUE 100.
+           05  WS-USER-COUNT        PIC 9(9) VALUE 50.
+           05  WS-TOKEN-COUNT       PIC 9(9) VALUE 50.
+           05  WS-TRANSACTION-COUNT PIC 9(9) VALUE 500.
+           05  WS-WORK-COUNT        PIC 9(9) VALUE 20.
+           05  WS-RANDOM-SEED       PIC 9(9) VALUE 12345.
+
+       01  WS-SEED-STATS.
+           05  WS-ACCOUNTS-WRITTEN     PIC 9(9) VALUE 0.
+           05  WS-USERS-WRITTEN        PIC 9(9) VALUE 0.
+           05  WS-TOKENS-WRITTEN       PIC 9(9) VALUE 0.
+           05  WS-TRANSACTIONS-WRITTEN PIC 9(9) VALUE 0.
+           05  WS-WORK-WRITTEN         PIC 9(9) VALUE 0.
+
+       01  WS-IDX                  PIC 9(9).
+       01  WS-SEQ                  PIC 9(6).
+       01  WS-TODAY                PIC 9(8).
+       01  WS-DATE-INT             PIC 9(9).
+       01  WS-RAND-DAYS            PIC 9(5).
+       01  WS-RANDOM-FRACTION      PIC 9V9(9).
+       01  WS-LOG-MESSAGE          PIC X(160).
+
+      * Mirrors legacy-auth.cob's COMPUTE-PASSWORD-HASH exactly, so
+      * every seeded user can authenticate through the real
+      * VERIFY-PASSWORD path with WS-SEED-PASSWORD as their password.
+       01  WS-SEED-PASSWORD        PIC X(20) VALUE 'SeededPass123!'.
+       01  WS-CRYPTO.
+           05  WS-HASH-INPUT       PIC X(100).
+           05  WS-HASH-OUTPUT      PIC X(64).
+           05  WS-HASH-ACCUM-1     PIC 9(10) COMP.
+           05  WS-HASH-ACCUM-2     PIC 9(10) COMP.
+           05  WS-HASH-ACCUM-3     PIC 9(10) COMP.
+           05  WS-HASH-ACCUM-4     PIC 9(10) COMP.
+           05  WS-HASH-BYTE        PIC 9(3).
+           05  WS-HASH-IDX         PIC 9(3).
+           05  WS-HEX-WORK-ACCUM   PIC 9(10).
+           05  WS-HEX-WORK-OUT     PIC X(16).
+           05  WS-HEX-DIGIT-IDX    PIC 9(2).
+           05  WS-HEX-DIGIT-VAL    PIC 9(2).
+           05  WS-HEX-CHARS        PIC X(16)
+               VALUE "0123456789ABCDEF".
+
+       01  WS-ACCOUNT-TYPE-LITERALS.
+           05  FILLER              PIC X(10) VALUE 'CHECKING'.
+           05  FILLER              PIC X(10) VALUE 'SAVINGS'.
+           05  FILLER              PIC X(10) VALUE 'MONEY_MKT'.
+       01  WS-ACCOUNT-TYPE-TABLE REDEFINES WS-ACCOUNT-TYPE-LITERALS.
+           05  WS-ACCOUNT-TYPE-ENTRY OCCURS 3 TIMES PIC X(10).
+       01  WS-ACCOUNT-TYPE-IDX     PIC 9.
+
+       01  WS-TRANS-TYPE-LITERALS.
+           05  FILLER              PIC X(20) VALUE 'DEPOSIT'.
+           05  FILLER              PIC X(20) VALUE 'WITHDRAWAL'.
+           05  FILLER              PIC X(20) VALUE 'CHECK'.
+           05  FILLER              PIC X(20) VALUE 'CASH'.
+           05  FILLER              PIC X(20) VALUE 'FEE'.
+           05  FILLER              PIC X(20) VALUE 'TRANSFER'.
+       01  WS-TRANS-TYPE-TABLE REDEFINES WS-TRANS-TYPE-LITERALS.
+           05  WS-TRANS-TYPE-ENTRY OCCURS 6 TIMES PIC X(20).
+       01  WS-TRANS-TYPE-IDX       PIC 9.
+
+       01  WS-TRANS-CHANNEL-LITERALS.
+           05  FILLER              PIC X(20) VALUE 'ONLINE'.
+           05  FILLER              PIC X(20) VALUE 'BRANCH'.
+           05  FILLER              PIC X(20) VALUE 'ATM'.
+           05  FILLER              PIC X(20) VALUE 'MOBILE'.
+       01  WS-TRANS-CHANNEL-TABLE REDEFINES WS-TRANS-CHANNEL-LITERALS.
+           05  WS-TRANS-CHANNEL-ENTRY OCCURS 4 TIMES PIC X(20).
+       01  WS-TRANS-CHANNEL-IDX    PIC 9.
+
+       01  WS-JSON-PRE             PIC X(1000).
+       01  WS-JSON-POST            PIC X(1000).
+       01  WS-JSON-VALUE           PIC X(30).
+       01  WS-JSON-OUTPUT          PIC X(1000).
+       01  WS-CUSTOMER-ID-BUILD    PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-SEEDER
+           PERFORM READ-SEED-PARAMETERS
+
+           PERFORM SEED-ACCOUNT-MASTER
+           PERFORM SEED-USER-MASTER
+           PERFORM SEED-TOKEN-STORE
+           PERFORM SEED-TRANSACTION-FILE
+           PERFORM SEED-WORK-FILE
+
+           PERFORM FINALIZE-SEEDER
+
+           STOP RUN.
+
+       INITIALIZE-SEEDER.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           OPEN OUTPUT LOG-FILE
+           STRING 'DATA SEED RUN STARTED: ' WS-TODAY
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-SEED-LOG.
+
+       READ-SEED-PARAMETERS.
+           MOVE SPACES TO INPUT-RECORD
+           OPEN INPUT INPUT-FILE
+           READ INPUT-FILE INTO INPUT-RECORD
+               AT END CONTINUE
+           END-READ
+           CLOSE INPUT-FILE
+
+           PERFORM EXTRACT-ACCOUNT-COUNT
+           PERFORM EXTRACT-USER-COUNT
+           PERFORM EXTRACT-TOKEN-COUNT
+           PERFORM EXTRACT-TRANSACTION-COUNT
+           PERFORM EXTRACT-WORK-COUNT
+           PERFORM EXTRACT-RANDOM-SEED
+
+           COMPUTE WS-RANDOM-FRACTION =
+               FUNCTION RANDOM(WS-RANDOM-SEED).
+
+       EXTRACT-ACCOUNT-COUNT.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"account_count":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-ACCOUNT-COUNT = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-USER-COUNT.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"user_count":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-USER-COUNT = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-TOKEN-COUNT.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"token_count":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-TOKEN-COUNT = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-TRANSACTION-COUNT.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"transaction_count":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-TRANSACTION-COUNT =
+                   FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-WORK-COUNT.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"work_count":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-WORK-COUNT = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+       EXTRACT-RANDOM-SEED.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"seed":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE WS-RANDOM-SEED = FUNCTION NUMVAL(WS-JSON-VALUE)
+           END-IF.
+
+      *----------------------------------------------------------------
+      * ACCOUNT-MASTER
+      *----------------------------------------------------------------
+       SEED-ACCOUNT-MASTER.
+           MOVE 0 TO WS-ACCOUNTS-WRITTEN
+           OPEN OUTPUT ACCOUNT-MASTER
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ACCOUNT-COUNT
+               PERFORM BUILD-ACCOUNT-RECORD
+               WRITE ACCOUNT-RECORD
+               ADD 1 TO WS-ACCOUNTS-WRITTEN
+           END-PERFORM
+           CLOSE ACCOUNT-MASTER
+
+           STRING 'ACCOUNT-MASTER seeded: ' WS-ACCOUNTS-WRITTEN
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-SEED-LOG.
+
+       BUILD-ACCOUNT-RECORD.
+           MOVE WS-IDX TO WS-SEQ
+           STRING 'ACCT' WS-SEQ DELIMITED BY SIZE INTO ACCT-NUMBER
+
+           COMPUTE WS-ACCOUNT-TYPE-IDX =
+               FUNCTION MOD(WS-IDX, 3) + 1
+           MOVE WS-ACCOUNT-TYPE-ENTRY(WS-ACCOUNT-TYPE-IDX)
+               TO ACCT-TYPE
+
+           PERFORM ASSIGN-CUSTOMER-ID-FOR-IDX
+           MOVE WS-CUSTOMER-ID-BUILD TO ACCT-CUSTOMER-ID
+
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE ACCT-BALANCE = WS-RANDOM-FRACTION * 50000
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE ACCT-AVAIL-BALANCE = WS-RANDOM-FRACTION * 50000
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE ACCT-INTEREST-RATE = WS-RANDOM-FRACTION * 5
+
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE WS-RAND-DAYS = WS-RANDOM-FRACTION * 3650
+           COMPUTE WS-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) - WS-RAND-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT) TO ACCT-OPEN-DATE
+
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE WS-RAND-DAYS = WS-RANDOM-FRACTION * 365
+           COMPUTE WS-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) - WS-RAND-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+               TO ACCT-LAST-ACTIVITY
+
+           IF FUNCTION MOD(WS-IDX, 20) = 0
+               MOVE 'DORMANT' TO ACCT-STATUS
+           ELSE
+               MOVE 'ACTIVE' TO ACCT-STATUS
+           END-IF.
+
+       ASSIGN-CUSTOMER-ID-FOR-IDX.
+           COMPUTE WS-SEQ = FUNCTION MOD(WS-IDX, WS-USER-COUNT) + 1
+           MOVE SPACES TO WS-CUSTOMER-ID-BUILD
+           STRING 'CUST' WS-SEQ DELIMITED BY SIZE
+               INTO WS-CUSTOMER-ID-BUILD.
+
+       NEXT-RANDOM-FRACTION.
+           COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM.
+
+      *----------------------------------------------------------------
+      * USER-MASTER
+      *----------------------------------------------------------------
+       SEED-USER-MASTER.
+           MOVE 0 TO WS-USERS-WRITTEN
+           OPEN OUTPUT USER-MASTER
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-USER-COUNT
+               PERFORM BUILD-USER-RECORD
+               WRITE USER-RECORD
+               ADD 1 TO WS-USERS-WRITTEN
+           END-PERFORM
+           CLOSE USER-MASTER
+
+           STRING 'USER-MASTER seeded: ' WS-USERS-WRITTEN
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-SEED-LOG
+
+           STRING 'Seeded users authenticate with password: '
+               WS-SEED-PASSWORD DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-SEED-LOG.
+
+       BUILD-USER-RECORD.
+           MOVE WS-IDX TO WS-SEQ
+           STRING 'CUST' WS-SEQ DELIMITED BY SIZE INTO USER-ID
+
+           STRING 'SEEDEDSALT' WS-SEQ 'SEEDEDSALT' WS-SEQ
+               DELIMITED BY SIZE INTO USER-SALT
+
+           MOVE SPACES TO WS-HASH-INPUT
+           STRING WS-SEED-PASSWORD USER-SALT DELIMITED BY SPACE
+               INTO WS-HASH-INPUT
+           END-STRING
+           PERFORM COMPUTE-PASSWORD-HASH
+           MOVE WS-HASH-OUTPUT TO USER-PASSWORD
+
+           MOVE 'SUITECRM.TEST' TO USER-DOMAIN
+           MOVE 'ACTIVE' TO USER-STATUS
+           IF FUNCTION MOD(WS-IDX, 10) = 0
+               MOVE 'ADMIN' TO USER-ROLE
+           ELSE
+               MOVE 'USER' TO USER-ROLE
+           END-IF
+
+           STRING WS-TODAY '000000' DELIMITED BY SIZE
+               INTO LAST-LOGIN
+           MOVE 0 TO FAILED-ATTEMPTS
+           MOVE 0 TO LOCKED-UNTIL
+           MOVE 'N' TO MFA-ENABLED
+           STRING 'SEEDEDMFASECRET' WS-SEQ
+               DELIMITED BY SIZE INTO MFA-SECRET
+           MOVE WS-TODAY TO PASSWORD-CHANGED.
+
+      *----------------------------------------------------------------
+      * Mirrors legacy-auth.cob's COMPUTE-PASSWORD-HASH /
+      * CONVERT-ACCUM-TO-HEX so seeded USER-PASSWORD values verify
+      * through the real authentication path.
+      *----------------------------------------------------------------
+       COMPUTE-PASSWORD-HASH.
+           MOVE 0 TO WS-HASH-ACCUM-1
+           MOVE 0 TO WS-HASH-ACCUM-2
+           MOVE 0 TO WS-HASH-ACCUM-3
+           MOVE 0 TO WS-HASH-ACCUM-4
+
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 100
+               COMPUTE WS-HASH-BYTE =
+                   FUNCTION ORD(WS-HASH-INPUT(WS-HASH-IDX:1))
+               COMPUTE WS-HASH-ACCUM-1 =
+                   (WS-HASH-ACCUM-1 * 31) +
+                   (WS-HASH-BYTE * WS-HASH-IDX) + 17
+               COMPUTE WS-HASH-ACCUM-1 =
+                   FUNCTION MOD(WS-HASH-ACCUM-1, 4000000000)
+               COMPUTE WS-HASH-ACCUM-2 =
+                   (WS-HASH-ACCUM-2 * 37) +
+                   (WS-HASH-BYTE * (WS-HASH-IDX + 3)) + 101
+               COMPUTE WS-HASH-ACCUM-2 =
+                   FUNCTION MOD(WS-HASH-ACCUM-2, 4000000000)
+               COMPUTE WS-HASH-ACCUM-3 =
+                   (WS-HASH-ACCUM-3 * 41) +
+                   (WS-HASH-BYTE * (WS-HASH-IDX + 7)) + 211
+               COMPUTE WS-HASH-ACCUM-3 =
+                   FUNCTION MOD(WS-HASH-ACCUM-3, 4000000000)
+               COMPUTE WS-HASH-ACCUM-4 =
+                   (WS-HASH-ACCUM-4 * 43) +
+                   (WS-HASH-BYTE * (WS-HASH-IDX + 11)) + 307
+               COMPUTE WS-HASH-ACCUM-4 =
+                   FUNCTION MOD(WS-HASH-ACCUM-4, 4000000000)
+           END-PERFORM
+
+           MOVE WS-HASH-ACCUM-1 TO WS-HEX-WORK-ACCUM
+           PERFORM CONVERT-ACCUM-TO-HEX
+           MOVE WS-HEX-WORK-OUT TO WS-HASH-OUTPUT(1:16)
+
+           MOVE WS-HASH-ACCUM-2 TO WS-HEX-WORK-ACCUM
+           PERFORM CONVERT-ACCUM-TO-HEX
+           MOVE WS-HEX-WORK-OUT TO WS-HASH-OUTPUT(17:16)
+
+           MOVE WS-HASH-ACCUM-3 TO WS-HEX-WORK-ACCUM
+           PERFORM CONVERT-ACCUM-TO-HEX
+           MOVE WS-HEX-WORK-OUT TO WS-HASH-OUTPUT(33:16)
+
+           MOVE WS-HASH-ACCUM-4 TO WS-HEX-WORK-ACCUM
+           PERFORM CONVERT-ACCUM-TO-HEX
+           MOVE WS-HEX-WORK-OUT TO WS-HASH-OUTPUT(49:16).
+
+       CONVERT-ACCUM-TO-HEX.
+           MOVE SPACES TO WS-HEX-WORK-OUT
+           PERFORM VARYING WS-HEX-DIGIT-IDX FROM 16 BY -1
+                   UNTIL WS-HEX-DIGIT-IDX < 1
+               COMPUTE WS-HEX-DIGIT-VAL =
+                   FUNCTION MOD(WS-HEX-WORK-ACCUM, 16)
+               MOVE WS-HEX-CHARS(WS-HEX-DIGIT-VAL + 1:1)
+                   TO WS-HEX-WORK-OUT(WS-HEX-DIGIT-IDX:1)
+               COMPUTE WS-HEX-WORK-ACCUM = WS-HEX-WORK-ACCUM / 16
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * TOKEN-STORE
+      *----------------------------------------------------------------
+       SEED-TOKEN-STORE.
+           MOVE 0 TO WS-TOKENS-WRITTEN
+           OPEN OUTPUT TOKEN-STORE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TOKEN-COUNT
+               PERFORM BUILD-TOKEN-RECORD
+               WRITE TOKEN-RECORD
+               ADD 1 TO WS-TOKENS-WRITTEN
+           END-PERFORM
+           CLOSE TOKEN-STORE
+
+           STRING 'TOKEN-STORE seeded: ' WS-TOKENS-WRITTEN
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-SEED-LOG.
+
+       BUILD-TOKEN-RECORD.
+           MOVE WS-IDX TO WS-SEQ
+           STRING 'SEEDEDTOKEN' WS-SEQ 'SEEDEDTOKEN' WS-SEQ
+               'SEEDEDTOKEN' WS-SEQ
+               DELIMITED BY SIZE INTO TOKEN-ID
+
+           COMPUTE WS-SEQ = FUNCTION MOD(WS-IDX, WS-USER-COUNT) + 1
+           STRING 'CUST' WS-SEQ DELIMITED BY SIZE INTO TOKEN-USER
+
+           STRING WS-TODAY '000000' DELIMITED BY SIZE
+               INTO TOKEN-CREATED
+           STRING WS-TODAY '235959' DELIMITED BY SIZE
+               INTO TOKEN-EXPIRES
+           MOVE 'SESSION' TO TOKEN-TYPE
+           MOVE 'full_access' TO TOKEN-SCOPE
+
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE WS-SEQ = WS-RANDOM-FRACTION * 255
+           STRING '10.0.0.' WS-SEQ DELIMITED BY SIZE INTO TOKEN-IP
+           MOVE 'ACTIVE' TO TOKEN-STATUS.
+
+      *----------------------------------------------------------------
+      * TRANSACTION-FILE
+      *----------------------------------------------------------------
+       SEED-TRANSACTION-FILE.
+           MOVE 0 TO WS-TRANSACTIONS-WRITTEN
+           OPEN OUTPUT TRANSACTION-FILE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TRANSACTION-COUNT
+               PERFORM BUILD-TRANSACTION-RECORD
+               WRITE TRANSACTION-REC
+               ADD 1 TO WS-TRANSACTIONS-WRITTEN
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+
+           STRING 'TRANSACTION-FILE seeded: ' WS-TRANSACTIONS-WRITTEN
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-SEED-LOG.
+
+       BUILD-TRANSACTION-RECORD.
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE WS-RAND-DAYS = WS-RANDOM-FRACTION * 90
+           COMPUTE WS-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) - WS-RAND-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT) TO TRANS-DATE
+
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE TRANS-TIME = WS-RANDOM-FRACTION * 235959
+           MOVE WS-IDX TO TRANS-SEQ
+
+           COMPUTE WS-SEQ =
+               FUNCTION MOD(WS-IDX, WS-ACCOUNT-COUNT) + 1
+           STRING 'ACCT' WS-SEQ DELIMITED BY SIZE INTO TRANS-ACCOUNT
+
+           COMPUTE WS-TRANS-TYPE-IDX = FUNCTION MOD(WS-IDX, 6) + 1
+           MOVE WS-TRANS-TYPE-ENTRY(WS-TRANS-TYPE-IDX) TO TRANS-TYPE
+
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE TRANS-AMOUNT = (WS-RANDOM-FRACTION * 2000) + 1
+           IF TRANS-TYPE = 'WITHDRAWAL' OR TRANS-TYPE = 'CHECK'
+                   OR TRANS-TYPE = 'FEE'
+               COMPUTE TRANS-AMOUNT = TRANS-AMOUNT * -1
+           END-IF
+
+           PERFORM NEXT-RANDOM-FRACTION
+           COMPUTE TRANS-BALANCE = WS-RANDOM-FRACTION * 50000
+
+           STRING 'Synthetic ' TRANS-TYPE ' transaction'
+               DELIMITED BY SIZE INTO TRANS-DESCRIPTION
+           MOVE 'SEEDED MERCHANT' TO TRANS-MERCHANT
+           MOVE 'GENERAL' TO TRANS-CATEGORY
+           MOVE 'POSTED' TO TRANS-STATUS
+           MOVE WS-IDX TO WS-SEQ
+           STRING 'REF' WS-SEQ DELIMITED BY SIZE INTO TRANS-REFERENCE
+
+           COMPUTE WS-TRANS-CHANNEL-IDX = FUNCTION MOD(WS-IDX, 4) + 1
+           MOVE WS-TRANS-CHANNEL-ENTRY(WS-TRANS-CHANNEL-IDX)
+               TO TRANS-CHANNEL.
+
+      *----------------------------------------------------------------
+      * WORK-FILE
+      *----------------------------------------------------------------
+       SEED-WORK-FILE.
+           MOVE 0 TO WS-WORK-WRITTEN
+           OPEN OUTPUT WORK-FILE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-WORK-COUNT
+               PERFORM BUILD-WORK-RECORD
+               WRITE WORK-RECORD
+               ADD 1 TO WS-WORK-WRITTEN
+           END-PERFORM
+           CLOSE WORK-FILE
+
+           STRING 'WORK-FILE seeded: ' WS-WORK-WRITTEN
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-SEED-LOG.
+
+       BUILD-WORK-RECORD.
+           MOVE WS-IDX TO WS-SEQ
+           STRING 'WORK' WS-SEQ DELIMITED BY SIZE INTO WORK-KEY
+           STRING 'Synthetic work item ' WS-SEQ
+               DELIMITED BY SIZE INTO WORK-DATA.
+
+       WRITE-SEED-LOG.
+           MOVE WS-LOG-MESSAGE TO LOG-RECORD
+           WRITE LOG-RECORD
+           MOVE SPACES TO WS-LOG-MESSAGE.
+
+       FINALIZE-SEEDER.
+           STRING 'DATA SEED RUN COMPLETE'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-SEED-LOG
+           CLOSE LOG-FILE
+
+           STRING '{'
+               '"status":"COMPLETED",'
+               '"accounts_written":' WS-ACCOUNTS-WRITTEN ','
+               '"users_written":' WS-USERS-WRITTEN ','
+               '"tokens_written":' WS-TOKENS-WRITTEN ','
+               '"transactions_written":' WS-TRANSACTIONS-WRITTEN ','
+               '"work_records_written":' WS-WORK-WRITTEN
+               '}'
+               DELIMITED BY SIZE INTO WS-JSON-OUTPUT
+
+           OPEN OUTPUT OUTPUT-FILE
+           WRITE OUTPUT-RECORD FROM WS-JSON-OUTPUT
+           CLOSE OUTPUT-FILE.
