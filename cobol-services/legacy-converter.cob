@@ -11,17 +11,32 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT COPYBOOK-FILE ASSIGN TO 'copybook.cpy'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT CORRECTION-FILE ASSIGN TO 'correction-input.json'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EBCDIC-OUTPUT-FILE ASSIGN TO 'ebcdic-output.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'reject-records.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LEGACY-FILE.
        01  LEGACY-RECORD PIC X(500).
-       
+
        FD  JSON-FILE.
        01  JSON-RECORD PIC X(1000).
-       
+
        FD  COPYBOOK-FILE.
        01  COPYBOOK-RECORD PIC X(80).
+
+       FD  CORRECTION-FILE.
+       01  CORRECTION-RECORD PIC X(1000).
+
+       FD  EBCDIC-OUTPUT-FILE.
+       01  EBCDIC-OUTPUT-RECORD PIC X(500).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD PIC X(600).
        
        WORKING-STORAGE SECTION.
        01  WS-CUSTOMER-MASTER.
@@ -62,13 +77,33 @@
            05  TL-REFERENCE        PIC X(20).
        
        01  WS-CONVERSION-TYPE      PIC X(20).
+       01  WS-CONTROL-TAG          PIC X(3) VALUE 'CTL'.
+       01  WS-CONVERSION-DIRECTION PIC X VALUE 'F'.
+           88  WS-FORWARD-DIRECTION    VALUE 'F' ' '.
+           88  WS-REVERSE-DIRECTION    VALUE 'R'.
+       01  WS-JSON-PRE              PIC X(1000).
+       01  WS-JSON-POST             PIC X(1000).
+       01  WS-JSON-VALUE            PIC X(30).
+       01  WS-JSON-DATE-DIGITS      PIC X(8).
+       01  WS-REJECT-REASON         PIC X(60).
+       01  WS-CORR-REJECTED         PIC X VALUE 'N'.
+           88  WS-CORR-RECORD-OK        VALUE 'N'.
+           88  WS-CORR-RECORD-BAD       VALUE 'Y'.
+       01  WS-RECORD-NUM-DISP       PIC Z(8)9.
        01  WS-RECORD-COUNT         PIC 9(9) VALUE 0.
        01  WS-ERROR-COUNT          PIC 9(9) VALUE 0.
        01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-FIRST-RECORD-PENDING PIC X VALUE 'N'.
+           88  WS-HAVE-PENDING-RECORD   VALUE 'Y'.
        01  WS-JSON-STRING          PIC X(1000).
        01  WS-TEMP-STRING          PIC X(100).
        01  WS-FORMATTED-DATE       PIC X(10).
        01  WS-FORMATTED-AMOUNT     PIC Z,ZZZ,ZZ9.99-.
+       01  WS-FORMATTED-RATE       PIC ZZ9.9999.
+       01  WS-DATE-IN              PIC 9(8).
+       01  WS-CONVERT-BUFFER       PIC X(50).
+       01  WS-CONVERT-IDX          PIC 9(3).
+       01  WS-CONVERT-BYTE         PIC 9(3).
        
        01  WS-EBCDIC-TABLE.
            05  EBCDIC-CHARS        PIC X(256) VALUE 
@@ -83,34 +118,85 @@
        
        01  WS-ASCII-TABLE.
            05  ASCII-CHARS         PIC X(256) VALUE SPACES.
+
+       01  WS-EBCDIC-OUT-TABLE.
+           05  EBCDIC-OUT-CHARS    PIC X(256) VALUE ALL X'40'.
        
        PROCEDURE DIVISION.
        
        MAIN-PROCESS.
            PERFORM INITIALIZE-CONVERSION
            PERFORM READ-CONVERSION-TYPE
-           PERFORM PROCESS-LEGACY-FILE
-           PERFORM FINALIZE-CONVERSION
+           IF WS-REVERSE-DIRECTION
+               PERFORM PROCESS-CORRECTION-FILE
+               PERFORM FINALIZE-REVERSE-CONVERSION
+           ELSE
+               PERFORM PROCESS-LEGACY-FILE
+               PERFORM FINALIZE-CONVERSION
+           END-IF
            STOP RUN.
-       
+
        INITIALIZE-CONVERSION.
            PERFORM BUILD-ASCII-TABLE
-           OPEN OUTPUT JSON-FILE
-           WRITE JSON-RECORD FROM '{"records":['
-           MOVE 0 TO WS-RECORD-COUNT.
-       
+           PERFORM BUILD-EBCDIC-TABLE
+           MOVE 0 TO WS-RECORD-COUNT
+           OPEN INPUT LEGACY-FILE
+           MOVE 'N' TO WS-EOF.
+
        BUILD-ASCII-TABLE.
            MOVE ALL SPACES TO ASCII-CHARS
-           MOVE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO ASCII-CHARS(194:26)
-           MOVE 'abcdefghijklmnopqrstuvwxyz' TO ASCII-CHARS(130:26)
+           MOVE 'ABCDEFGHI' TO ASCII-CHARS(194:9)
+           MOVE 'JKLMNOPQR' TO ASCII-CHARS(210:9)
+           MOVE 'STUVWXYZ'  TO ASCII-CHARS(227:8)
+           MOVE 'abcdefghi' TO ASCII-CHARS(130:9)
+           MOVE 'jklmnopqr' TO ASCII-CHARS(146:9)
+           MOVE 'stuvwxyz'  TO ASCII-CHARS(163:8)
            MOVE '0123456789' TO ASCII-CHARS(241:10)
            MOVE ' ' TO ASCII-CHARS(65:1).
-       
+
+       BUILD-EBCDIC-TABLE.
+           MOVE ALL X'40' TO EBCDIC-OUT-CHARS
+           MOVE X'C1C2C3C4C5C6C7C8C9' TO EBCDIC-OUT-CHARS(66:9)
+           MOVE X'D1D2D3D4D5D6D7D8D9' TO EBCDIC-OUT-CHARS(75:9)
+           MOVE X'E2E3E4E5E6E7E8E9'   TO EBCDIC-OUT-CHARS(84:8)
+           MOVE X'818283848586878889' TO EBCDIC-OUT-CHARS(98:9)
+           MOVE X'919293949596979899' TO EBCDIC-OUT-CHARS(107:9)
+           MOVE X'A2A3A4A5A6A7A8A9'   TO EBCDIC-OUT-CHARS(116:8)
+           MOVE X'F0F1F2F3F4F5F6F7F8F9' TO EBCDIC-OUT-CHARS(49:10).
+
        READ-CONVERSION-TYPE.
-           MOVE 'CUSTOMER-MASTER' TO WS-CONVERSION-TYPE.
-       
+           READ LEGACY-FILE INTO LEGACY-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+                   MOVE 'CUSTOMER-MASTER' TO WS-CONVERSION-TYPE
+               NOT AT END
+                   IF LEGACY-RECORD(1:3) = WS-CONTROL-TAG
+                       MOVE LEGACY-RECORD(4:20) TO WS-CONVERSION-TYPE
+                       MOVE LEGACY-RECORD(24:1)
+                           TO WS-CONVERSION-DIRECTION
+                   ELSE
+                       MOVE 'CUSTOMER-MASTER' TO WS-CONVERSION-TYPE
+                       MOVE 'Y' TO WS-FIRST-RECORD-PENDING
+                   END-IF
+           END-READ
+
+           IF WS-REVERSE-DIRECTION
+               CLOSE LEGACY-FILE
+               OPEN INPUT CORRECTION-FILE
+               OPEN OUTPUT EBCDIC-OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               MOVE 'N' TO WS-EOF
+           ELSE
+               OPEN OUTPUT JSON-FILE
+               WRITE JSON-RECORD FROM '{"records":['
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
        PROCESS-LEGACY-FILE.
-           OPEN INPUT LEGACY-FILE
+           IF WS-HAVE-PENDING-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-PENDING
+               PERFORM CONVERT-RECORD
+           END-IF
            PERFORM UNTIL WS-EOF = 'Y'
                READ LEGACY-FILE INTO LEGACY-RECORD
                    AT END
@@ -137,7 +223,18 @@
                    PERFORM CONVERT-TRANSACTION-LOG
                WHEN OTHER
                    ADD 1 TO WS-ERROR-COUNT
+                   MOVE 'Unrecognized conversion type'
+                       TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
            END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS-RECORD-COUNT TO WS-RECORD-NUM-DISP
+           STRING FUNCTION TRIM(WS-RECORD-NUM-DISP) '|'
+               LEGACY-RECORD(1:200) '|'
+               WS-REJECT-REASON
+               DELIMITED BY SIZE INTO REJECT-RECORD
+           WRITE REJECT-RECORD.
        
        CONVERT-CUSTOMER-MASTER.
            MOVE LEGACY-RECORD TO WS-CUSTOMER-MASTER
@@ -166,8 +263,8 @@
                '"credit_limit":' FUNCTION TRIM(WS-FORMATTED-AMOUNT) ','
                DELIMITED BY SIZE INTO WS-JSON-STRING
            
-           PERFORM FORMAT-DATE USING CM-LAST-PAYMENT
-               GIVING WS-FORMATTED-DATE
+           MOVE CM-LAST-PAYMENT TO WS-DATE-IN
+           PERFORM FORMAT-DATE
            
            STRING WS-JSON-STRING
                '"last_payment":"' WS-FORMATTED-DATE '",'
@@ -183,32 +280,36 @@
            PERFORM EBCDIC-TO-ASCII-ACCOUNT
            
            STRING '{'
-               '"account_number":"' FUNCTION TRIM(AL-ACCOUNT-NUMBER) '",'
+               '"account_number":"' FUNCTION TRIM(AL-ACCOUNT-NUMBER)
+                   '",'
                '"account_type":"' AL-ACCOUNT-TYPE '",'
                DELIMITED BY SIZE INTO WS-JSON-STRING
            
-           PERFORM FORMAT-DATE USING AL-OPENING-DATE
-               GIVING WS-FORMATTED-DATE
+           MOVE AL-OPENING-DATE TO WS-DATE-IN
+           PERFORM FORMAT-DATE
            STRING WS-JSON-STRING
                '"opening_date":"' WS-FORMATTED-DATE '",'
                DELIMITED BY SIZE INTO WS-JSON-STRING
            
            MOVE AL-CURRENT-BALANCE TO WS-FORMATTED-AMOUNT
            STRING WS-JSON-STRING
-               '"current_balance":' FUNCTION TRIM(WS-FORMATTED-AMOUNT) ','
+               '"current_balance":' FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   ','
                DELIMITED BY SIZE INTO WS-JSON-STRING
            
            MOVE AL-AVAILABLE-BAL TO WS-FORMATTED-AMOUNT
            STRING WS-JSON-STRING
-               '"available_balance":' FUNCTION TRIM(WS-FORMATTED-AMOUNT) ','
+               '"available_balance":'
+                   FUNCTION TRIM(WS-FORMATTED-AMOUNT) ','
                DELIMITED BY SIZE INTO WS-JSON-STRING
            
+           MOVE AL-INTEREST-RATE TO WS-FORMATTED-RATE
            STRING WS-JSON-STRING
-               '"interest_rate":' AL-INTEREST-RATE ','
+               '"interest_rate":' FUNCTION TRIM(WS-FORMATTED-RATE) ','
                DELIMITED BY SIZE INTO WS-JSON-STRING
            
-           PERFORM FORMAT-DATE USING AL-LAST-ACTIVITY
-               GIVING WS-FORMATTED-DATE
+           MOVE AL-LAST-ACTIVITY TO WS-DATE-IN
+           PERFORM FORMAT-DATE
            STRING WS-JSON-STRING
                '"last_activity":"' WS-FORMATTED-DATE '",'
                '"branch_code":"' FUNCTION TRIM(AL-BRANCH-CODE) '",'
@@ -224,12 +325,14 @@
            PERFORM EBCDIC-TO-ASCII-TRANSACTION
            
            STRING '{'
-               '"transaction_id":"' FUNCTION TRIM(TL-TRANSACTION-ID) '",'
-               '"account_number":"' FUNCTION TRIM(TL-ACCOUNT-NUMBER) '",'
+               '"transaction_id":"' FUNCTION TRIM(TL-TRANSACTION-ID)
+                   '",'
+               '"account_number":"' FUNCTION TRIM(TL-ACCOUNT-NUMBER)
+                   '",'
                DELIMITED BY SIZE INTO WS-JSON-STRING
            
-           PERFORM FORMAT-DATE USING TL-TRANSACTION-DATE
-               GIVING WS-FORMATTED-DATE
+           MOVE TL-TRANSACTION-DATE TO WS-DATE-IN
+           PERFORM FORMAT-DATE
            STRING WS-JSON-STRING
                '"transaction_date":"' WS-FORMATTED-DATE '",'
                '"transaction_time":"' TL-TRANSACTION-TIME '",'
@@ -252,34 +355,130 @@
            WRITE JSON-RECORD FROM WS-JSON-STRING.
        
        EBCDIC-TO-ASCII-CUSTOMER.
-           PERFORM CONVERT-FIELD USING CM-CUSTOMER-NAME
-           PERFORM CONVERT-FIELD USING CM-ADDRESS-1
-           PERFORM CONVERT-FIELD USING CM-ADDRESS-2
-           PERFORM CONVERT-FIELD USING CM-CITY
-           PERFORM CONVERT-FIELD USING CM-ZIP
-           PERFORM CONVERT-FIELD USING CM-PHONE
-           PERFORM CONVERT-FIELD USING CM-EMAIL.
-       
+           MOVE CM-CUSTOMER-NAME TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:30) TO CM-CUSTOMER-NAME
+
+           MOVE CM-ADDRESS-1 TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:30) TO CM-ADDRESS-1
+
+           MOVE CM-ADDRESS-2 TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:30) TO CM-ADDRESS-2
+
+           MOVE CM-CITY TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:20) TO CM-CITY
+
+           MOVE CM-ZIP TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:10) TO CM-ZIP
+
+           MOVE CM-PHONE TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:15) TO CM-PHONE
+
+           MOVE CM-EMAIL TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:50) TO CM-EMAIL.
+
        EBCDIC-TO-ASCII-ACCOUNT.
-           PERFORM CONVERT-FIELD USING AL-ACCOUNT-NUMBER
-           PERFORM CONVERT-FIELD USING AL-BRANCH-CODE
-           PERFORM CONVERT-FIELD USING AL-CUSTOMER-ID.
-       
+           MOVE AL-ACCOUNT-NUMBER TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:15) TO AL-ACCOUNT-NUMBER
+
+           MOVE AL-BRANCH-CODE TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:5) TO AL-BRANCH-CODE
+
+           MOVE AL-CUSTOMER-ID TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:10) TO AL-CUSTOMER-ID.
+
        EBCDIC-TO-ASCII-TRANSACTION.
-           PERFORM CONVERT-FIELD USING TL-TRANSACTION-ID
-           PERFORM CONVERT-FIELD USING TL-ACCOUNT-NUMBER
-           PERFORM CONVERT-FIELD USING TL-DESCRIPTION
-           PERFORM CONVERT-FIELD USING TL-REFERENCE.
-       
+           MOVE TL-TRANSACTION-ID TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:20) TO TL-TRANSACTION-ID
+
+           MOVE TL-ACCOUNT-NUMBER TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:15) TO TL-ACCOUNT-NUMBER
+
+           MOVE TL-DESCRIPTION TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:50) TO TL-DESCRIPTION
+
+           MOVE TL-REFERENCE TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD
+           MOVE WS-CONVERT-BUFFER(1:20) TO TL-REFERENCE.
+
        CONVERT-FIELD.
-           EXIT.
-       
-       FORMAT-DATE USING DATE-IN GIVING DATE-OUT.
-           IF DATE-IN = 0 OR DATE-IN = 99999999
-               MOVE SPACES TO DATE-OUT
+           PERFORM VARYING WS-CONVERT-IDX FROM 1 BY 1
+                   UNTIL WS-CONVERT-IDX > 50
+               COMPUTE WS-CONVERT-BYTE =
+                   FUNCTION ORD(WS-CONVERT-BUFFER(WS-CONVERT-IDX:1))
+               MOVE ASCII-CHARS(WS-CONVERT-BYTE:1)
+                   TO WS-CONVERT-BUFFER(WS-CONVERT-IDX:1)
+           END-PERFORM.
+
+       CONVERT-FIELD-TO-EBCDIC.
+           PERFORM VARYING WS-CONVERT-IDX FROM 1 BY 1
+                   UNTIL WS-CONVERT-IDX > 50
+               COMPUTE WS-CONVERT-BYTE =
+                   FUNCTION ORD(WS-CONVERT-BUFFER(WS-CONVERT-IDX:1))
+               MOVE EBCDIC-OUT-CHARS(WS-CONVERT-BYTE:1)
+                   TO WS-CONVERT-BUFFER(WS-CONVERT-IDX:1)
+           END-PERFORM.
+
+       ASCII-TO-EBCDIC-CUSTOMER.
+           MOVE CM-CUSTOMER-ID TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:10) TO CM-CUSTOMER-ID
+
+           MOVE CM-CUSTOMER-NAME TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:30) TO CM-CUSTOMER-NAME
+
+           MOVE CM-ADDRESS-1 TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:30) TO CM-ADDRESS-1
+
+           MOVE CM-ADDRESS-2 TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:30) TO CM-ADDRESS-2
+
+           MOVE CM-CITY TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:20) TO CM-CITY
+
+           MOVE CM-STATE TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:2) TO CM-STATE
+
+           MOVE CM-ZIP TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:10) TO CM-ZIP
+
+           MOVE CM-PHONE TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:15) TO CM-PHONE
+
+           MOVE CM-EMAIL TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:50) TO CM-EMAIL
+
+           MOVE CM-STATUS TO WS-CONVERT-BUFFER
+           PERFORM CONVERT-FIELD-TO-EBCDIC
+           MOVE WS-CONVERT-BUFFER(1:1) TO CM-STATUS.
+
+       FORMAT-DATE.
+           IF WS-DATE-IN = 0 OR WS-DATE-IN = 99999999
+               MOVE SPACES TO WS-FORMATTED-DATE
            ELSE
-               STRING DATE-IN(1:4) '-' DATE-IN(5:2) '-' DATE-IN(7:2)
-                   DELIMITED BY SIZE INTO DATE-OUT
+               STRING WS-DATE-IN(1:4) '-' WS-DATE-IN(5:2) '-'
+                   WS-DATE-IN(7:2)
+                   DELIMITED BY SIZE INTO WS-FORMATTED-DATE
            END-IF.
        
        FINALIZE-CONVERSION.
@@ -289,4 +488,203 @@
                '"status":"completed"}'
                DELIMITED BY SIZE INTO WS-JSON-STRING
            WRITE JSON-RECORD FROM WS-JSON-STRING
-           CLOSE JSON-FILE.
\ No newline at end of file
+           CLOSE JSON-FILE
+           CLOSE REJECT-FILE.
+
+       PROCESS-CORRECTION-FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CORRECTION-FILE INTO CORRECTION-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM CONVERT-CORRECTION-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE CORRECTION-FILE.
+
+       CONVERT-CORRECTION-RECORD.
+           MOVE SPACES TO WS-CUSTOMER-MASTER
+           MOVE 'N' TO WS-CORR-REJECTED
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM EXTRACT-CORR-CUSTOMER-ID
+           PERFORM EXTRACT-CORR-NAME
+           PERFORM EXTRACT-CORR-ADDRESS-1
+           PERFORM EXTRACT-CORR-ADDRESS-2
+           PERFORM EXTRACT-CORR-CITY
+           PERFORM EXTRACT-CORR-STATE
+           PERFORM EXTRACT-CORR-ZIP
+           PERFORM EXTRACT-CORR-PHONE
+           PERFORM EXTRACT-CORR-EMAIL
+           PERFORM EXTRACT-CORR-BALANCE
+           PERFORM EXTRACT-CORR-CREDIT-LIMIT
+           PERFORM EXTRACT-CORR-LAST-PAYMENT
+           PERFORM EXTRACT-CORR-STATUS
+
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-CORR-RECORD-BAD
+               ADD 1 TO WS-ERROR-COUNT
+               PERFORM WRITE-CORR-REJECT-RECORD
+           ELSE
+               PERFORM ASCII-TO-EBCDIC-CUSTOMER
+               MOVE SPACES TO EBCDIC-OUTPUT-RECORD
+               MOVE WS-CUSTOMER-MASTER TO EBCDIC-OUTPUT-RECORD
+               WRITE EBCDIC-OUTPUT-RECORD
+           END-IF.
+
+       WRITE-CORR-REJECT-RECORD.
+           MOVE WS-RECORD-COUNT TO WS-RECORD-NUM-DISP
+           STRING FUNCTION TRIM(WS-RECORD-NUM-DISP) '|'
+               CORRECTION-RECORD(1:200) '|'
+               WS-REJECT-REASON
+               DELIMITED BY SIZE INTO REJECT-RECORD
+           WRITE REJECT-RECORD.
+
+       EXTRACT-CORR-CUSTOMER-ID.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"customer_id":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-CUSTOMER-ID
+           ELSE
+               MOVE 'Y' TO WS-CORR-REJECTED
+               MOVE 'Missing customer_id' TO WS-REJECT-REASON
+           END-IF.
+
+       EXTRACT-CORR-NAME.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"name":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-CUSTOMER-NAME
+           END-IF.
+
+       EXTRACT-CORR-ADDRESS-1.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"address_1":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-ADDRESS-1
+           END-IF.
+
+       EXTRACT-CORR-ADDRESS-2.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"address_2":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-ADDRESS-2
+           END-IF.
+
+       EXTRACT-CORR-CITY.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"city":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-CITY
+           END-IF.
+
+       EXTRACT-CORR-STATE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"state":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-STATE
+           END-IF.
+
+       EXTRACT-CORR-ZIP.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"zip":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-ZIP
+           END-IF.
+
+       EXTRACT-CORR-PHONE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"phone":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-PHONE
+           END-IF.
+
+       EXTRACT-CORR-EMAIL.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"email":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-EMAIL
+           END-IF.
+
+       EXTRACT-CORR-BALANCE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"balance":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE CM-BALANCE = FUNCTION NUMVAL-C(WS-JSON-VALUE)
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-CORR-REJECTED
+                       MOVE 'Invalid balance amount' TO WS-REJECT-REASON
+               END-COMPUTE
+           END-IF.
+
+       EXTRACT-CORR-CREDIT-LIMIT.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"credit_limit":'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               COMPUTE CM-CREDIT-LIMIT =
+                   FUNCTION NUMVAL-C(WS-JSON-VALUE)
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-CORR-REJECTED
+                       MOVE 'Invalid credit limit amount'
+                           TO WS-REJECT-REASON
+               END-COMPUTE
+           END-IF.
+
+       EXTRACT-CORR-LAST-PAYMENT.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"last_payment":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               MOVE SPACES TO WS-JSON-VALUE
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-JSON-VALUE
+               IF WS-JSON-VALUE NOT = SPACES
+                   STRING WS-JSON-VALUE(1:4) WS-JSON-VALUE(6:2)
+                       WS-JSON-VALUE(9:2)
+                       DELIMITED BY SIZE INTO WS-JSON-DATE-DIGITS
+                   MOVE WS-JSON-DATE-DIGITS TO CM-LAST-PAYMENT
+               END-IF
+           END-IF.
+
+       EXTRACT-CORR-STATUS.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING CORRECTION-RECORD DELIMITED BY '"status":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO CM-STATUS
+           END-IF.
+
+       FINALIZE-REVERSE-CONVERSION.
+           STRING 'SUMMARY|total_records:' WS-RECORD-COUNT
+               '|errors:' WS-ERROR-COUNT
+               '|status:completed'
+               DELIMITED BY SIZE INTO REJECT-RECORD
+           WRITE REJECT-RECORD
+           CLOSE EBCDIC-OUTPUT-FILE
+           CLOSE REJECT-FILE.
