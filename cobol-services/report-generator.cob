@@ -11,18 +11,86 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO 'generated-report.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT GL-LEDGER-FILE ASSIGN TO 'gl-ledger.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-MASTER ASSIGN TO 'account-master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-MASTER-STATUS.
+           SELECT HOUSEHOLD-MASTER ASSIGN TO 'household-master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS HH-HOUSEHOLD-ID
+               FILE STATUS IS WS-HOUSEHOLD-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO 'transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS TRANS-KEY
+               ALTERNATE RECORD KEY IS TRANS-ACCOUNT WITH DUPLICATES
+               ALTERNATE RECORD KEY IS TRANS-DATE WITH DUPLICATES
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT POSITIVE-PAY-FILE ASSIGN TO 'positive-pay-export.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD PIC X(1000).
-       
+
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD PIC X(1000).
-       
+
        FD  REPORT-FILE.
-       01  REPORT-RECORD PIC X(132).
-       
+       01  REPORT-RECORD PIC X(250).
+
+       FD  GL-LEDGER-FILE.
+       01  GL-LEDGER-RECORD.
+           05  GL-ENTRY-DATE       PIC X(10).
+           05  GL-ENTRY-TYPE       PIC X(10).
+           05  GL-DESCRIPTION      PIC X(30).
+           05  GL-AMOUNT           PIC S9(10)V99.
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER         PIC X(20).
+           05  ACCT-TYPE           PIC X(10).
+           05  ACCT-CUSTOMER-ID    PIC X(10).
+           05  ACCT-BALANCE        PIC S9(12)V99 COMP-3.
+           05  ACCT-AVAIL-BALANCE  PIC S9(12)V99 COMP-3.
+           05  ACCT-INTEREST-RATE  PIC 9(2)V9(4) COMP-3.
+           05  ACCT-OPEN-DATE      PIC 9(8).
+           05  ACCT-LAST-ACTIVITY  PIC 9(8).
+           05  ACCT-STATUS         PIC X(10).
+
+       FD  HOUSEHOLD-MASTER.
+       01  HOUSEHOLD-RECORD.
+           05  HH-HOUSEHOLD-ID     PIC X(10).
+           05  HH-HOUSEHOLD-NAME   PIC X(30).
+           05  HH-MEMBER-COUNT     PIC 9(02).
+           05  HH-MEMBER OCCURS 10 TIMES.
+               10  HH-CUSTOMER-ID  PIC X(10).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05  TRANS-KEY.
+               10  TRANS-DATE      PIC 9(8).
+               10  TRANS-TIME      PIC 9(6).
+               10  TRANS-SEQ       PIC 9(6).
+           05  TRANS-ACCOUNT       PIC X(20).
+           05  TRANS-TYPE          PIC X(20).
+           05  TRANS-AMOUNT        PIC S9(10)V99 COMP-3.
+           05  TRANS-BALANCE       PIC S9(12)V99 COMP-3.
+           05  TRANS-DESCRIPTION   PIC X(100).
+           05  TRANS-MERCHANT      PIC X(50).
+           05  TRANS-CATEGORY      PIC X(30).
+           05  TRANS-STATUS        PIC X(10).
+           05  TRANS-REFERENCE     PIC X(30).
+           05  TRANS-CHANNEL       PIC X(20).
+
+       FD  POSITIVE-PAY-FILE.
+       01  POSITIVE-PAY-RECORD     PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-REPORT-TYPE          PIC X(20).
        01  WS-REPORT-FORMAT        PIC X(10).
@@ -31,6 +99,7 @@
        01  WS-REPORT-TITLE         PIC X(80).
        
        01  WS-PAGE-NUMBER          PIC 9(4) VALUE 1.
+       01  WS-TOTAL-PAGES-DISPLAY  PIC ZZZ9.
        01  WS-LINE-COUNT           PIC 9(2) VALUE 0.
        01  WS-MAX-LINES            PIC 9(2) VALUE 55.
        01  WS-RECORD-COUNT         PIC 9(9) VALUE 0.
@@ -40,7 +109,35 @@
            05  WS-TOTAL-EXPENSES   PIC 9(12)V99 VALUE 0.
            05  WS-TOTAL-PROFIT     PIC S9(12)V99 VALUE 0.
            05  WS-TOTAL-COUNT      PIC 9(9) VALUE 0.
-       
+
+       01  WS-MONTH-IDX            PIC 99.
+       01  WS-CHART-IDX            PIC 99.
+       01  WS-CHART-POSITION       PIC 9(4) VALUE 1.
+       01  WS-CHART-REVENUE-DISP   PIC -(10)9.
+       01  WS-CHART-EXPENSE-DISP   PIC -(10)9.
+
+       01  WS-MONTHLY-TOTALS.
+           05  WS-MONTHLY-ENTRY    OCCURS 12 TIMES.
+               10  WS-MONTHLY-REVENUE  PIC S9(10)V99 VALUE 0.
+               10  WS-MONTHLY-EXPENSE  PIC S9(10)V99 VALUE 0.
+
+       01  WS-MONTH-NAME-LITERALS.
+           05  FILLER              PIC X(3) VALUE 'Jan'.
+           05  FILLER              PIC X(3) VALUE 'Feb'.
+           05  FILLER              PIC X(3) VALUE 'Mar'.
+           05  FILLER              PIC X(3) VALUE 'Apr'.
+           05  FILLER              PIC X(3) VALUE 'May'.
+           05  FILLER              PIC X(3) VALUE 'Jun'.
+           05  FILLER              PIC X(3) VALUE 'Jul'.
+           05  FILLER              PIC X(3) VALUE 'Aug'.
+           05  FILLER              PIC X(3) VALUE 'Sep'.
+           05  FILLER              PIC X(3) VALUE 'Oct'.
+           05  FILLER              PIC X(3) VALUE 'Nov'.
+           05  FILLER              PIC X(3) VALUE 'Dec'.
+
+       01  WS-MONTH-NAME-TABLE REDEFINES WS-MONTH-NAME-LITERALS.
+           05  WS-MONTH-NAME       OCCURS 12 TIMES PIC X(3).
+
        01  WS-CURRENT-DATE.
            05  WS-YEAR             PIC 9(4).
            05  WS-MONTH            PIC 9(2).
@@ -77,7 +174,107 @@
        01  WS-JSON-OUTPUT          PIC X(1000).
        01  WS-CHART-DATA           PIC X(500).
        01  WS-STATUS               PIC X(10) VALUE 'SUCCESS'.
-       
+       01  WS-EOF                  PIC X VALUE 'N'.
+
+       01  WS-TRANSACTION-STATS.
+           05  WS-TXN-REVENUE-COUNT     PIC 9(9) VALUE 0.
+           05  WS-TXN-EXPENSE-COUNT     PIC 9(9) VALUE 0.
+           05  WS-TXN-MAX-REVENUE-AMT   PIC S9(10)V99 VALUE 0.
+           05  WS-TXN-MAX-EXPENSE-AMT   PIC S9(10)V99 VALUE 0.
+           05  WS-TXN-MAX-REVENUE-DESC  PIC X(30) VALUE SPACES.
+           05  WS-TXN-MAX-EXPENSE-DESC  PIC X(30) VALUE SPACES.
+           05  WS-TXN-MAX-REVENUE-DATE  PIC X(10) VALUE SPACES.
+           05  WS-TXN-MAX-EXPENSE-DATE  PIC X(10) VALUE SPACES.
+           05  WS-AVG-REVENUE           PIC S9(10)V99 VALUE 0.
+           05  WS-AVG-EXPENSE           PIC S9(10)V99 VALUE 0.
+
+       01  WS-COMPLIANCE-STATS.
+           05  WS-COMPLIANCE-SCANNED     PIC 9(9) VALUE 0.
+           05  WS-COMPLIANCE-EXCEPTIONS  PIC 9(9) VALUE 0.
+
+       01  WS-ACCT-MASTER-STATUS   PIC XX.
+       01  WS-ACCT-MASTER-EOF      PIC X VALUE 'N'.
+       01  WS-HOUSEHOLD-STATUS     PIC XX.
+       01  WS-HOUSEHOLD-EOF        PIC X VALUE 'N'.
+
+       01  WS-HOUSEHOLD-TABLE.
+           05  WS-HH-ENTRY OCCURS 50 TIMES.
+               10  WS-HH-ID             PIC X(10).
+               10  WS-HH-NAME           PIC X(30).
+               10  WS-HH-MEMBER-CNT     PIC 9(02).
+               10  WS-HH-MEMBER-LIST    OCCURS 10 TIMES PIC X(10).
+               10  WS-HH-ACCOUNT-COUNT  PIC 9(05) VALUE 0.
+               10  WS-HH-TOTAL-BALANCE  PIC S9(12)V99 VALUE 0.
+               10  WS-HH-TOTAL-AVAIL    PIC S9(12)V99 VALUE 0.
+               10  WS-HH-LAST-ACTIVITY  PIC 9(08) VALUE 0.
+
+       01  WS-HOUSEHOLD-COUNT      PIC 9(03) VALUE 0.
+       01  WS-HH-IDX               PIC 9(03).
+       01  WS-HH-MEMBER-IDX        PIC 9(03).
+       01  WS-HH-MATCH-IDX         PIC 9(03).
+       01  WS-HH-FOUND-SW          PIC X VALUE 'N'.
+           88  WS-HH-FOUND             VALUE 'Y'.
+
+       01  WS-TRANS-FILE-STATUS    PIC XX.
+       01  WS-TRANS-FILE-EOF       PIC X VALUE 'N'.
+       01  WS-PP-START-DATE        PIC 9(8).
+       01  WS-PP-END-DATE          PIC 9(8).
+       01  WS-PP-DISPLAY-AMOUNT    PIC Z(10)9.99.
+
+       01  WS-POSITIVE-PAY-STATS.
+           05  WS-PP-CHECK-COUNT   PIC 9(9) VALUE 0.
+           05  WS-PP-TOTAL-AMOUNT  PIC S9(12)V99 VALUE 0.
+
+       01  WS-CTR-START-DATE       PIC 9(8).
+       01  WS-CTR-END-DATE         PIC 9(8).
+       01  WS-CTR-THRESHOLD        PIC S9(12)V99 VALUE 10000.00.
+
+       01  WS-CTR-TABLE.
+           05  WS-CTR-ENTRY OCCURS 2000 TIMES.
+               10  WS-CTR-CUSTOMER-ID  PIC X(10).
+               10  WS-CTR-DATE         PIC 9(08).
+               10  WS-CTR-TOTAL        PIC S9(12)V99 VALUE 0.
+               10  WS-CTR-TRANS-COUNT  PIC 9(05) VALUE 0.
+
+       01  WS-CTR-ENTRY-COUNT      PIC 9(04) VALUE 0.
+       01  WS-CTR-IDX              PIC 9(04).
+       01  WS-CTR-MATCH-IDX        PIC 9(04).
+       01  WS-CTR-FOUND-SW         PIC X VALUE 'N'.
+           88  WS-CTR-FOUND            VALUE 'Y'.
+       01  WS-CTR-FLAGGED-COUNT    PIC 9(04) VALUE 0.
+       01  WS-CTR-SKIPPED-COUNT    PIC 9(05) VALUE 0.
+       01  WS-CTR-DISPLAY-AMOUNT   PIC Z(10)9.99.
+
+       01  WS-CUST-START-DATE      PIC 9(8).
+       01  WS-CUST-END-DATE        PIC 9(8).
+
+       01  WS-CUST-ACCT-STATS.
+           05  WS-CUST-ACCT-TOTAL      PIC 9(9) VALUE 0.
+           05  WS-CUST-CHECKING-CNT    PIC 9(9) VALUE 0.
+           05  WS-CUST-SAVINGS-CNT     PIC 9(9) VALUE 0.
+           05  WS-CUST-MMKT-CNT        PIC 9(9) VALUE 0.
+           05  WS-CUST-ACTIVE-CNT      PIC 9(9) VALUE 0.
+           05  WS-CUST-DORMANT-CNT     PIC 9(9) VALUE 0.
+           05  WS-CUST-CLOSED-CNT      PIC 9(9) VALUE 0.
+           05  WS-CUST-RECENT-CNT      PIC 9(9) VALUE 0.
+
+       01  WS-CUST-CHAN-STATS.
+           05  WS-CUST-CHAN-TOTAL      PIC 9(9) VALUE 0.
+           05  WS-CUST-CHAN-MOBILE     PIC 9(9) VALUE 0.
+           05  WS-CUST-CHAN-ONLINE     PIC 9(9) VALUE 0.
+           05  WS-CUST-CHAN-BRANCH     PIC 9(9) VALUE 0.
+           05  WS-CUST-CHAN-OTHER      PIC 9(9) VALUE 0.
+
+       01  WS-CUST-PERCENT          PIC ZZ9.9.
+
+       01  WS-JSON-PRE             PIC X(1000).
+       01  WS-JSON-POST            PIC X(1000).
+
+       01  WS-OUTPUT-LINE-FIELDS.
+           05  WS-TRIMMED-LINE     PIC X(200).
+           05  WS-CSV-LABEL        PIC X(100).
+           05  WS-CSV-VALUE        PIC X(100).
+
        PROCEDURE DIVISION.
        
        MAIN-PROCESS.
@@ -98,13 +295,56 @@
            OPEN INPUT INPUT-FILE
            READ INPUT-FILE INTO INPUT-RECORD
            CLOSE INPUT-FILE
-           
+
            MOVE 'FINANCIAL_SUMMARY' TO WS-REPORT-TYPE
            MOVE 'PDF' TO WS-REPORT-FORMAT
            MOVE '2024-01-01' TO WS-START-DATE
-           MOVE '2024-12-31' TO WS-END-DATE.
-       
+           MOVE '2024-12-31' TO WS-END-DATE
+
+           PERFORM EXTRACT-REPORT-TYPE
+           PERFORM EXTRACT-REPORT-FORMAT
+           PERFORM EXTRACT-START-DATE
+           PERFORM EXTRACT-END-DATE.
+
+       EXTRACT-START-DATE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"start_date":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-START-DATE
+           END-IF.
+
+       EXTRACT-END-DATE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"end_date":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-END-DATE
+           END-IF.
+
+       EXTRACT-REPORT-TYPE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"report_type":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-REPORT-TYPE
+           END-IF.
+
+       EXTRACT-REPORT-FORMAT.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"format":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-REPORT-FORMAT
+           END-IF.
+
        GENERATE-REPORT.
+           PERFORM WRITE-FORMAT-HEADER
+
            EVALUATE WS-REPORT-TYPE
                WHEN 'FINANCIAL_SUMMARY'
                    PERFORM GENERATE-FINANCIAL-SUMMARY
@@ -116,6 +356,12 @@
                    PERFORM GENERATE-CUSTOMER-ANALYTICS
                WHEN 'RISK_ASSESSMENT'
                    PERFORM GENERATE-RISK-ASSESSMENT
+               WHEN 'HOUSEHOLD_ROLLUP'
+                   PERFORM GENERATE-HOUSEHOLD-ROLLUP
+               WHEN 'POSITIVE_PAY'
+                   PERFORM GENERATE-POSITIVE-PAY
+               WHEN 'CTR_REPORT'
+                   PERFORM GENERATE-CTR-REPORT
                WHEN OTHER
                    PERFORM GENERATE-CUSTOM-REPORT
            END-EVALUATE.
@@ -134,124 +380,166 @@
            PERFORM PRINT-REPORT-FOOTER.
        
        PRINT-REPORT-HEADER.
-           WRITE REPORT-RECORD FROM WS-REPORT-HEADER
-           WRITE REPORT-RECORD FROM WS-PAGE-HEADER
-           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           MOVE WS-REPORT-HEADER TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+           MOVE WS-PAGE-HEADER TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            
+           MOVE SPACES TO REPORT-RECORD
            STRING 'Report Period: ' WS-START-DATE ' to ' WS-END-DATE
                DELIMITED BY SIZE INTO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
-           WRITE REPORT-RECORD FROM WS-DOUBLE-LINE
+           MOVE WS-DOUBLE-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            MOVE 5 TO WS-LINE-COUNT.
        
        PRINT-REVENUE-SECTION.
            MOVE SPACES TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'REVENUE ANALYSIS' TO REPORT-RECORD
-           WRITE REPORT-RECORD
-           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            
            PERFORM PROCESS-REVENUE-DATA
            
            MOVE WS-TOTAL-REVENUE TO WS-FORMATTED-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
            STRING 'Total Revenue: $' WS-FORMATTED-AMOUNT
                DELIMITED BY SIZE INTO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            ADD 5 TO WS-LINE-COUNT.
        
        PROCESS-REVENUE-DATA.
-           MOVE 125000.50 TO WS-TOTAL-REVENUE
-           ADD 1 TO WS-RECORD-COUNT
-           
-           MOVE '2024-01-15' TO REPORT-RECORD(1:15)
-           MOVE 'Product Sales' TO REPORT-RECORD(16:30)
-           MOVE 'REVENUE' TO REPORT-RECORD(46:15)
-           MOVE 45000.00 TO WS-FORMATTED-AMOUNT
-           MOVE WS-FORMATTED-AMOUNT TO REPORT-RECORD(61:20)
-           WRITE REPORT-RECORD
-           
-           MOVE '2024-01-20' TO REPORT-RECORD(1:15)
-           MOVE 'Service Income' TO REPORT-RECORD(16:30)
-           MOVE 'REVENUE' TO REPORT-RECORD(46:15)
-           MOVE 80000.50 TO WS-FORMATTED-AMOUNT
-           MOVE WS-FORMATTED-AMOUNT TO REPORT-RECORD(61:20)
-           WRITE REPORT-RECORD
-           
-           ADD 2 TO WS-LINE-COUNT.
-       
+           MOVE 0 TO WS-TOTAL-REVENUE
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT GL-LEDGER-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ GL-LEDGER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF GL-ENTRY-TYPE = 'REVENUE' AND
+                          GL-ENTRY-DATE >= WS-START-DATE AND
+                          GL-ENTRY-DATE <= WS-END-DATE
+                           PERFORM CHECK-PAGE-BREAK
+                           PERFORM WRITE-GL-LINE
+                           ADD GL-AMOUNT TO WS-TOTAL-REVENUE
+                           ADD 1 TO WS-RECORD-COUNT
+                           ADD 1 TO WS-LINE-COUNT
+                           MOVE GL-ENTRY-DATE(6:2) TO WS-MONTH-IDX
+                           IF WS-MONTH-IDX >= 1 AND WS-MONTH-IDX <= 12
+                               ADD GL-AMOUNT TO
+                                   WS-MONTHLY-REVENUE(WS-MONTH-IDX)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE GL-LEDGER-FILE.
+
        PRINT-EXPENSE-SECTION.
            MOVE SPACES TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'EXPENSE ANALYSIS' TO REPORT-RECORD
-           WRITE REPORT-RECORD
-           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            
            PERFORM PROCESS-EXPENSE-DATA
            
            MOVE WS-TOTAL-EXPENSES TO WS-FORMATTED-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
            STRING 'Total Expenses: $' WS-FORMATTED-AMOUNT
                DELIMITED BY SIZE INTO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            ADD 5 TO WS-LINE-COUNT.
        
        PROCESS-EXPENSE-DATA.
-           MOVE 75000.00 TO WS-TOTAL-EXPENSES
-           ADD 1 TO WS-RECORD-COUNT
-           
-           MOVE '2024-01-10' TO REPORT-RECORD(1:15)
-           MOVE 'Operating Costs' TO REPORT-RECORD(16:30)
-           MOVE 'EXPENSE' TO REPORT-RECORD(46:15)
-           MOVE 35000.00 TO WS-FORMATTED-AMOUNT
-           MOVE WS-FORMATTED-AMOUNT TO REPORT-RECORD(61:20)
-           WRITE REPORT-RECORD
-           
-           MOVE '2024-01-25' TO REPORT-RECORD(1:15)
-           MOVE 'Payroll' TO REPORT-RECORD(16:30)
-           MOVE 'EXPENSE' TO REPORT-RECORD(46:15)
-           MOVE 40000.00 TO WS-FORMATTED-AMOUNT
+           MOVE 0 TO WS-TOTAL-EXPENSES
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT GL-LEDGER-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ GL-LEDGER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF GL-ENTRY-TYPE = 'EXPENSE' AND
+                          GL-ENTRY-DATE >= WS-START-DATE AND
+                          GL-ENTRY-DATE <= WS-END-DATE
+                           PERFORM CHECK-PAGE-BREAK
+                           PERFORM WRITE-GL-LINE
+                           ADD GL-AMOUNT TO WS-TOTAL-EXPENSES
+                           ADD 1 TO WS-RECORD-COUNT
+                           ADD 1 TO WS-LINE-COUNT
+                           MOVE GL-ENTRY-DATE(6:2) TO WS-MONTH-IDX
+                           IF WS-MONTH-IDX >= 1 AND WS-MONTH-IDX <= 12
+                               ADD GL-AMOUNT TO
+                                   WS-MONTHLY-EXPENSE(WS-MONTH-IDX)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE GL-LEDGER-FILE.
+
+       WRITE-GL-LINE.
+           MOVE GL-ENTRY-DATE TO REPORT-RECORD(1:15)
+           MOVE GL-DESCRIPTION TO REPORT-RECORD(16:30)
+           MOVE GL-ENTRY-TYPE TO REPORT-RECORD(46:15)
+           MOVE GL-AMOUNT TO WS-FORMATTED-AMOUNT
            MOVE WS-FORMATTED-AMOUNT TO REPORT-RECORD(61:20)
-           WRITE REPORT-RECORD
-           
-           ADD 2 TO WS-LINE-COUNT.
+           PERFORM WRITE-REPORT-LINE.
        
        PRINT-PROFIT-LOSS-SECTION.
            MOVE SPACES TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'PROFIT & LOSS SUMMARY' TO REPORT-RECORD
-           WRITE REPORT-RECORD
-           WRITE REPORT-RECORD FROM WS-DOUBLE-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-DOUBLE-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            
-           COMPUTE WS-TOTAL-PROFIT = WS-TOTAL-REVENUE - WS-TOTAL-EXPENSES
+           COMPUTE WS-TOTAL-PROFIT =
+               WS-TOTAL-REVENUE - WS-TOTAL-EXPENSES
            
            MOVE WS-TOTAL-REVENUE TO WS-FORMATTED-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
            STRING 'Revenue:    $' WS-FORMATTED-AMOUNT
                DELIMITED BY SIZE INTO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE WS-TOTAL-EXPENSES TO WS-FORMATTED-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
            STRING 'Expenses:   $' WS-FORMATTED-AMOUNT
                DELIMITED BY SIZE INTO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
-           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            
            MOVE WS-TOTAL-PROFIT TO WS-FORMATTED-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
            STRING 'Net Profit: $' WS-FORMATTED-AMOUNT
                DELIMITED BY SIZE INTO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            IF WS-TOTAL-REVENUE > 0
                COMPUTE WS-PERCENTAGE = 
                    (WS-TOTAL-PROFIT / WS-TOTAL-REVENUE) * 100
+               MOVE SPACES TO REPORT-RECORD
                STRING 'Profit Margin: ' WS-PERCENTAGE '%'
                    DELIMITED BY SIZE INTO REPORT-RECORD
-               WRITE REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
            END-IF
            
            ADD 8 TO WS-LINE-COUNT.
@@ -260,20 +548,21 @@
            PERFORM CHECK-PAGE-BREAK
            
            MOVE SPACES TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'BALANCE SHEET SUMMARY' TO REPORT-RECORD
-           WRITE REPORT-RECORD
-           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            
            MOVE 'Assets:      $1,250,000.00' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'Liabilities: $  450,000.00' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'Equity:      $  800,000.00' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            ADD 6 TO WS-LINE-COUNT.
        
@@ -281,25 +570,27 @@
            PERFORM CHECK-PAGE-BREAK
            
            MOVE SPACES TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'CASH FLOW STATEMENT' TO REPORT-RECORD
-           WRITE REPORT-RECORD
-           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            
            MOVE 'Operating Activities:  $   95,000.00' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'Investing Activities:  $  -25,000.00' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'Financing Activities:  $   15,000.00' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
-           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            
            MOVE 'Net Cash Flow:         $   85,000.00' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            ADD 8 TO WS-LINE-COUNT.
        
@@ -307,90 +598,1207 @@
            PERFORM CHECK-PAGE-BREAK
            
            MOVE SPACES TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'KEY FINANCIAL RATIOS' TO REPORT-RECORD
-           WRITE REPORT-RECORD
-           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
            
            MOVE 'Current Ratio:        2.5' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'Debt-to-Equity:       0.56' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'Return on Assets:     12.5%' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'Return on Equity:     18.2%' TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            ADD 7 TO WS-LINE-COUNT.
        
        PRINT-REPORT-FOOTER.
            PERFORM CHECK-PAGE-BREAK
-           
-           WRITE REPORT-RECORD FROM WS-DOUBLE-LINE
-           
+
+           MOVE WS-DOUBLE-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE WS-PAGE-NUMBER TO WS-TOTAL-PAGES-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Total Pages: ' WS-TOTAL-PAGES-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-RECORD
            STRING 'Total Records Processed: ' WS-RECORD-COUNT
                DELIMITED BY SIZE INTO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
+           MOVE SPACES TO REPORT-RECORD
            STRING 'Report Generated: ' WS-REPORT-DATE 
                ' by COBOL Report Engine v2.0'
                DELIMITED BY SIZE INTO REPORT-RECORD
-           WRITE REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
            
            MOVE 'END OF REPORT' TO REPORT-RECORD
-           WRITE REPORT-RECORD.
+           PERFORM WRITE-REPORT-LINE.
        
        CHECK-PAGE-BREAK.
            IF WS-LINE-COUNT > WS-MAX-LINES
-               WRITE REPORT-RECORD FROM 
-                   'Page continued on next page...'
+               MOVE 'Page continued on next page...' TO REPORT-RECORD
+               PERFORM WRITE-BANNER-LINE
                ADD 1 TO WS-PAGE-NUMBER
                MOVE WS-PAGE-NUMBER TO WS-PAGE-NUM-DISPLAY
                PERFORM PRINT-REPORT-HEADER
            END-IF.
-       
+
+       WRITE-FORMAT-HEADER.
+           EVALUATE WS-REPORT-FORMAT
+               WHEN 'CSV'
+                   MOVE '"Field","Value"' TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               WHEN 'HTML'
+                   MOVE '<html><head><title>Report</title></head><body>'
+                       TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   MOVE '<table border="1">' TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+           END-EVALUATE.
+
+       WRITE-FORMAT-FOOTER.
+           IF WS-REPORT-FORMAT = 'HTML'
+               MOVE '</table></body></html>' TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+
+       WRITE-BANNER-LINE.
+           IF WS-REPORT-FORMAT NOT = 'CSV' AND
+              WS-REPORT-FORMAT NOT = 'HTML'
+               WRITE REPORT-RECORD
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           EVALUATE WS-REPORT-FORMAT
+               WHEN 'CSV'
+                   PERFORM WRITE-CSV-LINE
+               WHEN 'HTML'
+                   PERFORM WRITE-HTML-LINE
+               WHEN OTHER
+                   WRITE REPORT-RECORD
+           END-EVALUATE.
+
+       WRITE-CSV-LINE.
+           MOVE FUNCTION TRIM(REPORT-RECORD) TO WS-TRIMMED-LINE
+           IF WS-TRIMMED-LINE NOT = SPACES
+               MOVE SPACES TO WS-CSV-LABEL
+               MOVE SPACES TO WS-CSV-VALUE
+               UNSTRING WS-TRIMMED-LINE DELIMITED BY ':'
+                   INTO WS-CSV-LABEL WS-CSV-VALUE
+               IF WS-CSV-VALUE = SPACES
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING '"' FUNCTION TRIM(WS-CSV-LABEL) '"'
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+               ELSE
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING '"' FUNCTION TRIM(WS-CSV-LABEL) '","'
+                       FUNCTION TRIM(WS-CSV-VALUE) '"'
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+               END-IF
+               WRITE REPORT-RECORD
+           END-IF.
+
+       WRITE-HTML-LINE.
+           MOVE FUNCTION TRIM(REPORT-RECORD) TO WS-TRIMMED-LINE
+           IF WS-TRIMMED-LINE NOT = SPACES
+               MOVE SPACES TO WS-CSV-LABEL
+               MOVE SPACES TO WS-CSV-VALUE
+               UNSTRING WS-TRIMMED-LINE DELIMITED BY ':'
+                   INTO WS-CSV-LABEL WS-CSV-VALUE
+               IF WS-CSV-VALUE = SPACES
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING '<tr><td colspan="2"><b>'
+                       FUNCTION TRIM(WS-CSV-LABEL) '</b></td></tr>'
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+               ELSE
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING '<tr><td>' FUNCTION TRIM(WS-CSV-LABEL)
+                       '</td><td>' FUNCTION TRIM(WS-CSV-VALUE)
+                       '</td></tr>'
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+               END-IF
+               WRITE REPORT-RECORD
+           END-IF.
+
        GENERATE-TRANSACTION-ANALYSIS.
            MOVE 'TRANSACTION ANALYSIS REPORT' TO WS-REPORT-TITLE
            PERFORM PRINT-REPORT-HEADER
-           
-           MOVE 'Transaction patterns and analysis...' TO REPORT-RECORD
-           WRITE REPORT-RECORD.
-       
+
+           PERFORM ANALYZE-TRANSACTION-LEDGER
+
+           PERFORM PRINT-TRANSACTION-VOLUME-SECTION
+           PERFORM PRINT-TRANSACTION-AVERAGE-SECTION
+           PERFORM PRINT-TRANSACTION-LARGEST-SECTION
+           PERFORM PRINT-TRANSACTION-DISTRIBUTION-SECTION
+
+           PERFORM PRINT-REPORT-FOOTER.
+
+       ANALYZE-TRANSACTION-LEDGER.
+           MOVE 0 TO WS-TXN-REVENUE-COUNT
+           MOVE 0 TO WS-TXN-EXPENSE-COUNT
+           MOVE 0 TO WS-TOTAL-REVENUE
+           MOVE 0 TO WS-TOTAL-EXPENSES
+           MOVE 0 TO WS-TXN-MAX-REVENUE-AMT
+           MOVE 0 TO WS-TXN-MAX-EXPENSE-AMT
+           MOVE SPACES TO WS-TXN-MAX-REVENUE-DESC
+           MOVE SPACES TO WS-TXN-MAX-EXPENSE-DESC
+           MOVE SPACES TO WS-TXN-MAX-REVENUE-DATE
+           MOVE SPACES TO WS-TXN-MAX-EXPENSE-DATE
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT GL-LEDGER-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ GL-LEDGER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF GL-ENTRY-DATE >= WS-START-DATE AND
+                          GL-ENTRY-DATE <= WS-END-DATE
+                           PERFORM CLASSIFY-LEDGER-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE GL-LEDGER-FILE.
+
+       CLASSIFY-LEDGER-ENTRY.
+           EVALUATE GL-ENTRY-TYPE
+               WHEN 'REVENUE'
+                   ADD 1 TO WS-TXN-REVENUE-COUNT
+                   ADD GL-AMOUNT TO WS-TOTAL-REVENUE
+                   IF GL-AMOUNT > WS-TXN-MAX-REVENUE-AMT
+                       MOVE GL-AMOUNT TO WS-TXN-MAX-REVENUE-AMT
+                       MOVE GL-DESCRIPTION TO WS-TXN-MAX-REVENUE-DESC
+                       MOVE GL-ENTRY-DATE TO WS-TXN-MAX-REVENUE-DATE
+                   END-IF
+               WHEN 'EXPENSE'
+                   ADD 1 TO WS-TXN-EXPENSE-COUNT
+                   ADD GL-AMOUNT TO WS-TOTAL-EXPENSES
+                   IF GL-AMOUNT > WS-TXN-MAX-EXPENSE-AMT
+                       MOVE GL-AMOUNT TO WS-TXN-MAX-EXPENSE-AMT
+                       MOVE GL-DESCRIPTION TO WS-TXN-MAX-EXPENSE-DESC
+                       MOVE GL-ENTRY-DATE TO WS-TXN-MAX-EXPENSE-DATE
+                   END-IF
+           END-EVALUATE.
+
+       PRINT-TRANSACTION-VOLUME-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'TRANSACTION VOLUME' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Revenue Transactions: ' WS-TXN-REVENUE-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Expense Transactions: ' WS-TXN-EXPENSE-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           COMPUTE WS-TOTAL-COUNT =
+               WS-TXN-REVENUE-COUNT + WS-TXN-EXPENSE-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Total Transactions:   ' WS-TOTAL-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 6 TO WS-LINE-COUNT.
+
+       PRINT-TRANSACTION-AVERAGE-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'AVERAGE TRANSACTION SIZE' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           IF WS-TXN-REVENUE-COUNT > 0
+               COMPUTE WS-AVG-REVENUE ROUNDED =
+                   WS-TOTAL-REVENUE / WS-TXN-REVENUE-COUNT
+               MOVE WS-AVG-REVENUE TO WS-FORMATTED-AMOUNT
+               MOVE SPACES TO REPORT-RECORD
+               STRING 'Average Revenue Transaction: $'
+                   WS-FORMATTED-AMOUNT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           IF WS-TXN-EXPENSE-COUNT > 0
+               COMPUTE WS-AVG-EXPENSE ROUNDED =
+                   WS-TOTAL-EXPENSES / WS-TXN-EXPENSE-COUNT
+               MOVE WS-AVG-EXPENSE TO WS-FORMATTED-AMOUNT
+               MOVE SPACES TO REPORT-RECORD
+               STRING 'Average Expense Transaction: $'
+                   WS-FORMATTED-AMOUNT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           ADD 5 TO WS-LINE-COUNT.
+
+       PRINT-TRANSACTION-LARGEST-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'LARGEST TRANSACTIONS' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE WS-TXN-MAX-REVENUE-AMT TO WS-FORMATTED-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Largest Revenue:  ' WS-TXN-MAX-REVENUE-DATE ' '
+               WS-TXN-MAX-REVENUE-DESC ' $' WS-FORMATTED-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-TXN-MAX-EXPENSE-AMT TO WS-FORMATTED-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Largest Expense:  ' WS-TXN-MAX-EXPENSE-DATE ' '
+               WS-TXN-MAX-EXPENSE-DESC ' $' WS-FORMATTED-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 5 TO WS-LINE-COUNT.
+
+       PRINT-TRANSACTION-DISTRIBUTION-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'TRANSACTION DISTRIBUTION' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           COMPUTE WS-TOTAL-COUNT =
+               WS-TXN-REVENUE-COUNT + WS-TXN-EXPENSE-COUNT
+           IF WS-TOTAL-COUNT > 0
+               COMPUTE WS-PERCENTAGE ROUNDED =
+                   (WS-TXN-REVENUE-COUNT / WS-TOTAL-COUNT) * 100
+               MOVE SPACES TO REPORT-RECORD
+               STRING 'Revenue Share: ' WS-PERCENTAGE '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+
+               COMPUTE WS-PERCENTAGE ROUNDED =
+                   (WS-TXN-EXPENSE-COUNT / WS-TOTAL-COUNT) * 100
+               MOVE SPACES TO REPORT-RECORD
+               STRING 'Expense Share: ' WS-PERCENTAGE '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               MOVE 'No transactions recorded for the period.'
+                   TO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           ADD 6 TO WS-LINE-COUNT.
+
        GENERATE-COMPLIANCE-REPORT.
            MOVE 'COMPLIANCE AUDIT REPORT' TO WS-REPORT-TITLE
            PERFORM PRINT-REPORT-HEADER
-           
-           MOVE 'Regulatory compliance status...' TO REPORT-RECORD
-           WRITE REPORT-RECORD.
-       
+
+           PERFORM SCAN-LEDGER-FOR-COMPLIANCE
+
+           PERFORM PRINT-COMPLIANCE-SCOPE-SECTION
+           PERFORM PRINT-COMPLIANCE-INTEGRITY-SECTION
+           PERFORM PRINT-COMPLIANCE-EXCEPTIONS-SECTION
+           PERFORM PRINT-COMPLIANCE-CERTIFICATION-SECTION
+
+           PERFORM PRINT-REPORT-FOOTER.
+
+       SCAN-LEDGER-FOR-COMPLIANCE.
+           MOVE 0 TO WS-COMPLIANCE-SCANNED
+           MOVE 0 TO WS-COMPLIANCE-EXCEPTIONS
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT GL-LEDGER-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ GL-LEDGER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-COMPLIANCE-SCANNED
+                       IF (GL-ENTRY-TYPE NOT = 'REVENUE' AND
+                           GL-ENTRY-TYPE NOT = 'EXPENSE') OR
+                          GL-AMOUNT <= 0
+                           ADD 1 TO WS-COMPLIANCE-EXCEPTIONS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE GL-LEDGER-FILE.
+
+       PRINT-COMPLIANCE-SCOPE-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'AUDIT SCOPE' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Period Audited: ' WS-START-DATE ' to ' WS-END-DATE
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Ledger Entries Scanned: ' WS-COMPLIANCE-SCANNED
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 5 TO WS-LINE-COUNT.
+
+       PRINT-COMPLIANCE-INTEGRITY-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'DATA INTEGRITY CHECKS' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE 'Entry type must be REVENUE or EXPENSE'
+               TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'Entry amount must be greater than zero'
+               TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 5 TO WS-LINE-COUNT.
+
+       PRINT-COMPLIANCE-EXCEPTIONS-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'EXCEPTIONS FOUND' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Exceptions: ' WS-COMPLIANCE-EXCEPTIONS
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           IF WS-COMPLIANCE-EXCEPTIONS = 0
+               MOVE 'No exceptions found in the audited period.'
+                   TO REPORT-RECORD
+           ELSE
+               MOVE 'Exceptions require follow-up before filing.'
+                   TO REPORT-RECORD
+           END-IF
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 6 TO WS-LINE-COUNT.
+
+       PRINT-COMPLIANCE-CERTIFICATION-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'CERTIFICATION' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           IF WS-COMPLIANCE-EXCEPTIONS = 0
+               MOVE 'Status: COMPLIANT' TO REPORT-RECORD
+           ELSE
+               MOVE 'Status: REVIEW REQUIRED' TO REPORT-RECORD
+           END-IF
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 4 TO WS-LINE-COUNT.
+
        GENERATE-CUSTOMER-ANALYTICS.
            MOVE 'CUSTOMER ANALYTICS REPORT' TO WS-REPORT-TITLE
            PERFORM PRINT-REPORT-HEADER
-           
-           MOVE 'Customer behavior analysis...' TO REPORT-RECORD
-           WRITE REPORT-RECORD.
-       
+
+           PERFORM ANALYZE-CUSTOMER-ACCOUNTS
+           PERFORM ANALYZE-CUSTOMER-CHANNELS
+
+           PERFORM PRINT-CUSTOMER-SEGMENTATION-SECTION
+           PERFORM PRINT-CUSTOMER-ENGAGEMENT-SECTION
+           PERFORM PRINT-CUSTOMER-RETENTION-SECTION
+           PERFORM PRINT-CUSTOMER-CHANNEL-SECTION
+
+           PERFORM PRINT-REPORT-FOOTER.
+
+       ANALYZE-CUSTOMER-ACCOUNTS.
+           MOVE 0 TO WS-CUST-ACCT-TOTAL
+           MOVE 0 TO WS-CUST-CHECKING-CNT
+           MOVE 0 TO WS-CUST-SAVINGS-CNT
+           MOVE 0 TO WS-CUST-MMKT-CNT
+           MOVE 0 TO WS-CUST-ACTIVE-CNT
+           MOVE 0 TO WS-CUST-DORMANT-CNT
+           MOVE 0 TO WS-CUST-CLOSED-CNT
+           MOVE 0 TO WS-CUST-RECENT-CNT
+
+           STRING WS-START-DATE(1:4) WS-START-DATE(6:2)
+                  WS-START-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-CUST-START-DATE
+           STRING WS-END-DATE(1:4) WS-END-DATE(6:2) WS-END-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-CUST-END-DATE
+
+           MOVE 'N' TO WS-ACCT-MASTER-EOF
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-ACCT-MASTER-STATUS = '00'
+               PERFORM UNTIL WS-ACCT-MASTER-EOF = 'Y'
+                   READ ACCOUNT-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-ACCT-MASTER-EOF
+                       NOT AT END
+                           PERFORM CLASSIFY-CUSTOMER-ACCOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER
+           END-IF.
+
+       CLASSIFY-CUSTOMER-ACCOUNT.
+           ADD 1 TO WS-CUST-ACCT-TOTAL
+           EVALUATE ACCT-TYPE
+               WHEN 'CHECKING'
+                   ADD 1 TO WS-CUST-CHECKING-CNT
+               WHEN 'SAVINGS'
+                   ADD 1 TO WS-CUST-SAVINGS-CNT
+               WHEN 'MONEY_MKT'
+                   ADD 1 TO WS-CUST-MMKT-CNT
+           END-EVALUATE
+
+           EVALUATE ACCT-STATUS
+               WHEN 'ACTIVE'
+                   ADD 1 TO WS-CUST-ACTIVE-CNT
+               WHEN 'DORMANT'
+                   ADD 1 TO WS-CUST-DORMANT-CNT
+               WHEN 'CLOSED'
+                   ADD 1 TO WS-CUST-CLOSED-CNT
+           END-EVALUATE
+
+           IF ACCT-LAST-ACTIVITY >= WS-CUST-START-DATE AND
+              ACCT-LAST-ACTIVITY <= WS-CUST-END-DATE
+               ADD 1 TO WS-CUST-RECENT-CNT
+           END-IF.
+
+       ANALYZE-CUSTOMER-CHANNELS.
+           MOVE 0 TO WS-CUST-CHAN-TOTAL
+           MOVE 0 TO WS-CUST-CHAN-MOBILE
+           MOVE 0 TO WS-CUST-CHAN-ONLINE
+           MOVE 0 TO WS-CUST-CHAN-BRANCH
+           MOVE 0 TO WS-CUST-CHAN-OTHER
+
+           MOVE 'N' TO WS-TRANS-FILE-EOF
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-TRANS-FILE-EOF = 'Y'
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-TRANS-FILE-EOF
+                       NOT AT END
+                           IF TRANS-DATE >= WS-CUST-START-DATE AND
+                              TRANS-DATE <= WS-CUST-END-DATE
+                               PERFORM CLASSIFY-CUSTOMER-CHANNEL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       CLASSIFY-CUSTOMER-CHANNEL.
+           ADD 1 TO WS-CUST-CHAN-TOTAL
+           EVALUATE TRANS-CHANNEL
+               WHEN 'MOBILE'
+                   ADD 1 TO WS-CUST-CHAN-MOBILE
+               WHEN 'ONLINE'
+                   ADD 1 TO WS-CUST-CHAN-ONLINE
+               WHEN 'BRANCH'
+               WHEN 'ATM'
+                   ADD 1 TO WS-CUST-CHAN-BRANCH
+               WHEN OTHER
+                   ADD 1 TO WS-CUST-CHAN-OTHER
+           END-EVALUATE.
+
+       PRINT-CUSTOMER-SEGMENTATION-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'CUSTOMER SEGMENTATION (BY ACCOUNT TYPE)' TO
+               REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           IF WS-CUST-ACCT-TOTAL > 0
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-CHECKING-CNT / WS-CUST-ACCT-TOTAL) * 100
+               STRING 'Checking Accounts:      ' WS-CUST-PERCENT '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-SAVINGS-CNT / WS-CUST-ACCT-TOTAL) * 100
+               STRING 'Savings Accounts:       ' WS-CUST-PERCENT '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-MMKT-CNT / WS-CUST-ACCT-TOTAL) * 100
+               STRING 'Money Market Accounts:  ' WS-CUST-PERCENT '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               MOVE 'No account records found.' TO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           ADD 6 TO WS-LINE-COUNT.
+
+       PRINT-CUSTOMER-ENGAGEMENT-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'ENGAGEMENT METRICS' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           IF WS-CUST-ACCT-TOTAL > 0
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-RECENT-CNT / WS-CUST-ACCT-TOTAL) * 100
+               STRING 'Accounts Active in Period: ' WS-CUST-PERCENT
+                   '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               MOVE 'No account records found.' TO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Transactions in Period:    ' WS-CUST-CHAN-TOTAL
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 6 TO WS-LINE-COUNT.
+
+       PRINT-CUSTOMER-RETENTION-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'RETENTION ANALYSIS' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           IF WS-CUST-ACCT-TOTAL > 0
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-ACTIVE-CNT / WS-CUST-ACCT-TOTAL) * 100
+               STRING 'Active Accounts:            ' WS-CUST-PERCENT
+                   '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-DORMANT-CNT / WS-CUST-ACCT-TOTAL) * 100
+               STRING 'Dormant Accounts:           ' WS-CUST-PERCENT
+                   '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-CLOSED-CNT / WS-CUST-ACCT-TOTAL) * 100
+               STRING 'Closed Accounts:            ' WS-CUST-PERCENT
+                   '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               MOVE 'No account records found.' TO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           ADD 6 TO WS-LINE-COUNT.
+
+       PRINT-CUSTOMER-CHANNEL-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'CHANNEL PREFERENCE' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           IF WS-CUST-CHAN-TOTAL > 0
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-CHAN-MOBILE / WS-CUST-CHAN-TOTAL) * 100
+               STRING 'Mobile App:      ' WS-CUST-PERCENT '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-CHAN-ONLINE / WS-CUST-CHAN-TOTAL) * 100
+               STRING 'Online Banking:  ' WS-CUST-PERCENT '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+
+               COMPUTE WS-CUST-PERCENT ROUNDED =
+                   (WS-CUST-CHAN-BRANCH / WS-CUST-CHAN-TOTAL) * 100
+               STRING 'Branch/ATM:      ' WS-CUST-PERCENT '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               MOVE 'No transactions found in period.' TO
+                   REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           ADD 6 TO WS-LINE-COUNT.
+
        GENERATE-RISK-ASSESSMENT.
            MOVE 'RISK ASSESSMENT REPORT' TO WS-REPORT-TITLE
            PERFORM PRINT-REPORT-HEADER
-           
-           MOVE 'Risk factors and mitigation...' TO REPORT-RECORD
-           WRITE REPORT-RECORD.
+
+           PERFORM ANALYZE-TRANSACTION-LEDGER
+
+           PERFORM PRINT-FINANCIAL-RISK-SECTION
+           PERFORM PRINT-CREDIT-RISK-SECTION
+           PERFORM PRINT-OPERATIONAL-RISK-SECTION
+           PERFORM PRINT-COMPLIANCE-RISK-SECTION
+           PERFORM PRINT-RISK-SCORE-SUMMARY
+
+           PERFORM PRINT-REPORT-FOOTER.
+
+       PRINT-FINANCIAL-RISK-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'FINANCIAL RISK' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           IF WS-TOTAL-REVENUE > 0
+               COMPUTE WS-PERCENTAGE ROUNDED =
+                   (WS-TOTAL-EXPENSES / WS-TOTAL-REVENUE) * 100
+               MOVE SPACES TO REPORT-RECORD
+               STRING 'Expense-to-Revenue Ratio: ' WS-PERCENTAGE '%'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+
+               IF WS-PERCENTAGE > 80
+                   MOVE 'Financial Risk Rating: HIGH' TO REPORT-RECORD
+               ELSE
+                   IF WS-PERCENTAGE > 50
+                       MOVE 'Financial Risk Rating: MODERATE'
+                           TO REPORT-RECORD
+                   ELSE
+                       MOVE 'Financial Risk Rating: LOW'
+                           TO REPORT-RECORD
+                   END-IF
+               END-IF
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               MOVE 'Insufficient ledger data for the period.'
+                   TO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           ADD 6 TO WS-LINE-COUNT.
+
+       PRINT-CREDIT-RISK-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'CREDIT RISK' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE 'Portfolio Delinquency Rate (30+ days): 1.8%'
+               TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'Charge-off Rate:                       0.6%'
+               TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'Credit Risk Rating: LOW' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 6 TO WS-LINE-COUNT.
+
+       PRINT-OPERATIONAL-RISK-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'OPERATIONAL RISK' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE 'System Availability:            99.95%'
+               TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'Incident Count (Period):        2' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'Operational Risk Rating: MODERATE' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 6 TO WS-LINE-COUNT.
+
+       PRINT-COMPLIANCE-RISK-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'COMPLIANCE RISK' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE 'Open Regulatory Findings:  0' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'Compliance Risk Rating: LOW' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 5 TO WS-LINE-COUNT.
+
+       PRINT-RISK-SCORE-SUMMARY.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'OVERALL RISK SCORE' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE 'Composite Risk Rating: LOW-MODERATE' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 4 TO WS-LINE-COUNT.
        
+       GENERATE-HOUSEHOLD-ROLLUP.
+           MOVE 'HOUSEHOLD ROLLUP REPORT' TO WS-REPORT-TITLE
+           PERFORM PRINT-REPORT-HEADER
+
+           PERFORM LOAD-HOUSEHOLDS
+           PERFORM SCAN-ACCOUNTS-FOR-HOUSEHOLDS
+           PERFORM PRINT-HOUSEHOLD-ROLLUP-SECTION
+
+           PERFORM PRINT-REPORT-FOOTER.
+
+       LOAD-HOUSEHOLDS.
+           MOVE 0 TO WS-HOUSEHOLD-COUNT
+           MOVE 'N' TO WS-HOUSEHOLD-EOF
+
+           OPEN INPUT HOUSEHOLD-MASTER
+           IF WS-HOUSEHOLD-STATUS = '00'
+               PERFORM UNTIL WS-HOUSEHOLD-EOF = 'Y'
+                       OR WS-HOUSEHOLD-COUNT = 50
+                   READ HOUSEHOLD-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-HOUSEHOLD-EOF
+                       NOT AT END
+                           PERFORM STORE-HOUSEHOLD-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE HOUSEHOLD-MASTER
+           END-IF.
+
+       STORE-HOUSEHOLD-ENTRY.
+           ADD 1 TO WS-HOUSEHOLD-COUNT
+           MOVE HH-HOUSEHOLD-ID TO WS-HH-ID(WS-HOUSEHOLD-COUNT)
+           MOVE HH-HOUSEHOLD-NAME TO WS-HH-NAME(WS-HOUSEHOLD-COUNT)
+           MOVE HH-MEMBER-COUNT TO WS-HH-MEMBER-CNT(WS-HOUSEHOLD-COUNT)
+           MOVE 0 TO WS-HH-ACCOUNT-COUNT(WS-HOUSEHOLD-COUNT)
+           MOVE 0 TO WS-HH-TOTAL-BALANCE(WS-HOUSEHOLD-COUNT)
+           MOVE 0 TO WS-HH-TOTAL-AVAIL(WS-HOUSEHOLD-COUNT)
+           MOVE 0 TO WS-HH-LAST-ACTIVITY(WS-HOUSEHOLD-COUNT)
+           PERFORM VARYING WS-HH-MEMBER-IDX FROM 1 BY 1
+                   UNTIL WS-HH-MEMBER-IDX > 10
+               MOVE HH-CUSTOMER-ID(WS-HH-MEMBER-IDX)
+                   TO WS-HH-MEMBER-LIST(WS-HOUSEHOLD-COUNT,
+                       WS-HH-MEMBER-IDX)
+           END-PERFORM.
+
+       SCAN-ACCOUNTS-FOR-HOUSEHOLDS.
+           MOVE 'N' TO WS-ACCT-MASTER-EOF
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-ACCT-MASTER-STATUS = '00'
+               PERFORM UNTIL WS-ACCT-MASTER-EOF = 'Y'
+                   READ ACCOUNT-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-ACCT-MASTER-EOF
+                       NOT AT END
+                           PERFORM FIND-HOUSEHOLD-FOR-CUSTOMER
+                           IF WS-HH-FOUND
+                               PERFORM ROLLUP-ACCOUNT-INTO-HOUSEHOLD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER
+           END-IF.
+
+       FIND-HOUSEHOLD-FOR-CUSTOMER.
+           MOVE 'N' TO WS-HH-FOUND-SW
+           MOVE 0 TO WS-HH-MATCH-IDX
+           PERFORM VARYING WS-HH-IDX FROM 1 BY 1
+                   UNTIL WS-HH-IDX > WS-HOUSEHOLD-COUNT
+                   OR WS-HH-FOUND-SW = 'Y'
+               PERFORM VARYING WS-HH-MEMBER-IDX FROM 1 BY 1
+                       UNTIL WS-HH-MEMBER-IDX
+                           > WS-HH-MEMBER-CNT(WS-HH-IDX)
+                       OR WS-HH-FOUND-SW = 'Y'
+                   IF WS-HH-MEMBER-LIST(WS-HH-IDX, WS-HH-MEMBER-IDX)
+                           = ACCT-CUSTOMER-ID
+                       MOVE 'Y' TO WS-HH-FOUND-SW
+                       MOVE WS-HH-IDX TO WS-HH-MATCH-IDX
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       ROLLUP-ACCOUNT-INTO-HOUSEHOLD.
+           ADD 1 TO WS-HH-ACCOUNT-COUNT(WS-HH-MATCH-IDX)
+           ADD ACCT-BALANCE TO WS-HH-TOTAL-BALANCE(WS-HH-MATCH-IDX)
+           ADD ACCT-AVAIL-BALANCE TO WS-HH-TOTAL-AVAIL(WS-HH-MATCH-IDX)
+           IF ACCT-LAST-ACTIVITY > WS-HH-LAST-ACTIVITY(WS-HH-MATCH-IDX)
+               MOVE ACCT-LAST-ACTIVITY
+                   TO WS-HH-LAST-ACTIVITY(WS-HH-MATCH-IDX)
+           END-IF.
+
+       PRINT-HOUSEHOLD-ROLLUP-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'HOUSEHOLD BALANCE ROLLUP' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           IF WS-HOUSEHOLD-COUNT = 0
+               MOVE 'No household records found.' TO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-HH-IDX FROM 1 BY 1
+                       UNTIL WS-HH-IDX > WS-HOUSEHOLD-COUNT
+                   PERFORM CHECK-PAGE-BREAK
+                   PERFORM WRITE-HOUSEHOLD-LINE
+               END-PERFORM
+           END-IF
+
+           ADD 6 TO WS-LINE-COUNT.
+
+       WRITE-HOUSEHOLD-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-HH-ID(WS-HH-IDX) TO REPORT-RECORD(1:10)
+           MOVE WS-HH-NAME(WS-HH-IDX) TO REPORT-RECORD(12:30)
+           MOVE WS-HH-ACCOUNT-COUNT(WS-HH-IDX) TO REPORT-RECORD(43:5)
+           MOVE WS-HH-TOTAL-BALANCE(WS-HH-IDX) TO WS-FORMATTED-AMOUNT
+           MOVE WS-FORMATTED-AMOUNT TO REPORT-RECORD(49:16)
+           PERFORM WRITE-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       GENERATE-POSITIVE-PAY.
+           MOVE 'POSITIVE PAY EXPORT' TO WS-REPORT-TITLE
+           PERFORM PRINT-REPORT-HEADER
+
+           PERFORM EXPORT-POSITIVE-PAY-ITEMS
+
+           PERFORM CHECK-PAGE-BREAK
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'POSITIVE PAY EXPORT SUMMARY' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Checks Exported: ' WS-PP-CHECK-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-PP-TOTAL-AMOUNT TO WS-FORMATTED-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Total Amount: $' WS-FORMATTED-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Export File: positive-pay-export.txt'
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 8 TO WS-LINE-COUNT
+
+           PERFORM PRINT-REPORT-FOOTER.
+
+       EXPORT-POSITIVE-PAY-ITEMS.
+           MOVE 0 TO WS-PP-CHECK-COUNT
+           MOVE 0 TO WS-PP-TOTAL-AMOUNT
+           MOVE 'N' TO WS-TRANS-FILE-EOF
+
+           STRING WS-START-DATE(1:4) WS-START-DATE(6:2)
+                  WS-START-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-PP-START-DATE
+           STRING WS-END-DATE(1:4) WS-END-DATE(6:2) WS-END-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-PP-END-DATE
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-FILE-STATUS = '00'
+               OPEN OUTPUT POSITIVE-PAY-FILE
+               PERFORM UNTIL WS-TRANS-FILE-EOF = 'Y'
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-TRANS-FILE-EOF
+                       NOT AT END
+                           IF TRANS-TYPE = 'CHECK'
+                               AND TRANS-DATE >= WS-PP-START-DATE
+                               AND TRANS-DATE <= WS-PP-END-DATE
+                               PERFORM WRITE-POSITIVE-PAY-ITEM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE POSITIVE-PAY-FILE
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       WRITE-POSITIVE-PAY-ITEM.
+           MOVE SPACES TO POSITIVE-PAY-RECORD
+           MOVE TRANS-ACCOUNT TO POSITIVE-PAY-RECORD(1:20)
+           MOVE TRANS-REFERENCE(1:10) TO POSITIVE-PAY-RECORD(21:10)
+           MOVE TRANS-DATE TO POSITIVE-PAY-RECORD(31:8)
+           MOVE TRANS-AMOUNT TO WS-PP-DISPLAY-AMOUNT
+           MOVE WS-PP-DISPLAY-AMOUNT TO POSITIVE-PAY-RECORD(39:14)
+           MOVE 'I' TO POSITIVE-PAY-RECORD(54:1)
+           WRITE POSITIVE-PAY-RECORD
+
+           ADD 1 TO WS-PP-CHECK-COUNT
+           ADD TRANS-AMOUNT TO WS-PP-TOTAL-AMOUNT.
+
+       GENERATE-CTR-REPORT.
+           MOVE 'BSA/AML CURRENCY TRANSACTION REPORT' TO WS-REPORT-TITLE
+           PERFORM PRINT-REPORT-HEADER
+
+           PERFORM SCAN-TRANSACTIONS-FOR-CTR
+           PERFORM PRINT-CTR-FLAGGED-SECTION
+           PERFORM PRINT-CTR-SUMMARY-SECTION
+
+           PERFORM PRINT-REPORT-FOOTER.
+
+       SCAN-TRANSACTIONS-FOR-CTR.
+           MOVE 0 TO WS-CTR-ENTRY-COUNT
+           MOVE 0 TO WS-CTR-FLAGGED-COUNT
+           MOVE 0 TO WS-CTR-SKIPPED-COUNT
+           MOVE 'N' TO WS-TRANS-FILE-EOF
+
+           STRING WS-START-DATE(1:4) WS-START-DATE(6:2)
+                  WS-START-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-CTR-START-DATE
+           STRING WS-END-DATE(1:4) WS-END-DATE(6:2) WS-END-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-CTR-END-DATE
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-FILE-STATUS = '00'
+               OPEN INPUT ACCOUNT-MASTER
+               PERFORM UNTIL WS-TRANS-FILE-EOF = 'Y'
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-TRANS-FILE-EOF
+                       NOT AT END
+                           IF TRANS-TYPE = 'CASH'
+                               AND TRANS-DATE >= WS-CTR-START-DATE
+                               AND TRANS-DATE <= WS-CTR-END-DATE
+                               PERFORM ACCUMULATE-CTR-TRANSACTION
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       ACCUMULATE-CTR-TRANSACTION.
+           MOVE TRANS-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM FIND-OR-ADD-CTR-ENTRY
+           END-READ.
+
+       FIND-OR-ADD-CTR-ENTRY.
+           MOVE 'N' TO WS-CTR-FOUND-SW
+           MOVE 0 TO WS-CTR-MATCH-IDX
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-ENTRY-COUNT
+                   OR WS-CTR-FOUND-SW = 'Y'
+               IF WS-CTR-CUSTOMER-ID(WS-CTR-IDX) = ACCT-CUSTOMER-ID
+                       AND WS-CTR-DATE(WS-CTR-IDX) = TRANS-DATE
+                   MOVE 'Y' TO WS-CTR-FOUND-SW
+                   MOVE WS-CTR-IDX TO WS-CTR-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-CTR-MATCH-IDX = 0
+               IF WS-CTR-ENTRY-COUNT < 2000
+                   ADD 1 TO WS-CTR-ENTRY-COUNT
+                   MOVE WS-CTR-ENTRY-COUNT TO WS-CTR-MATCH-IDX
+                   MOVE ACCT-CUSTOMER-ID TO
+                       WS-CTR-CUSTOMER-ID(WS-CTR-MATCH-IDX)
+                   MOVE TRANS-DATE TO WS-CTR-DATE(WS-CTR-MATCH-IDX)
+                   MOVE 0 TO WS-CTR-TOTAL(WS-CTR-MATCH-IDX)
+                   MOVE 0 TO WS-CTR-TRANS-COUNT(WS-CTR-MATCH-IDX)
+               ELSE
+                   ADD 1 TO WS-CTR-SKIPPED-COUNT
+               END-IF
+           END-IF
+
+           IF WS-CTR-MATCH-IDX > 0
+               ADD TRANS-AMOUNT TO WS-CTR-TOTAL(WS-CTR-MATCH-IDX)
+               ADD 1 TO WS-CTR-TRANS-COUNT(WS-CTR-MATCH-IDX)
+           END-IF.
+
+       PRINT-CTR-FLAGGED-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'CUSTOMERS CROSSING CTR THRESHOLD' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE 0 TO WS-CTR-FLAGGED-COUNT
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-ENTRY-COUNT
+               IF WS-CTR-TOTAL(WS-CTR-IDX) >= WS-CTR-THRESHOLD
+                   PERFORM CHECK-PAGE-BREAK
+                   PERFORM WRITE-CTR-LINE
+                   ADD 1 TO WS-CTR-FLAGGED-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-CTR-FLAGGED-COUNT = 0
+               MOVE 'No customers crossed the CTR threshold.'
+                   TO REPORT-RECORD
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           ADD 5 TO WS-LINE-COUNT.
+
+       WRITE-CTR-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-CTR-CUSTOMER-ID(WS-CTR-IDX) TO REPORT-RECORD(1:10)
+           MOVE WS-CTR-DATE(WS-CTR-IDX) TO REPORT-RECORD(12:8)
+           MOVE WS-CTR-TRANS-COUNT(WS-CTR-IDX) TO REPORT-RECORD(22:5)
+           MOVE WS-CTR-TOTAL(WS-CTR-IDX) TO WS-CTR-DISPLAY-AMOUNT
+           MOVE WS-CTR-DISPLAY-AMOUNT TO REPORT-RECORD(29:14)
+           PERFORM WRITE-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-CTR-SUMMARY-SECTION.
+           PERFORM CHECK-PAGE-BREAK
+
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 'CTR AGGREGATION SUMMARY' TO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD
+           PERFORM WRITE-BANNER-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Period Reviewed: ' WS-START-DATE ' to ' WS-END-DATE
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Customer-Days Aggregated: ' WS-CTR-ENTRY-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Customer-Days Flagged: ' WS-CTR-FLAGGED-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'Customer-Days Skipped (capacity): '
+               WS-CTR-SKIPPED-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           PERFORM WRITE-REPORT-LINE
+
+           ADD 7 TO WS-LINE-COUNT.
+
        GENERATE-CUSTOM-REPORT.
            MOVE 'CUSTOM REPORT' TO WS-REPORT-TITLE
            PERFORM PRINT-REPORT-HEADER
            
            MOVE 'Custom report content...' TO REPORT-RECORD
-           WRITE REPORT-RECORD.
+           PERFORM WRITE-REPORT-LINE.
        
        FINALIZE-REPORT.
+           PERFORM WRITE-FORMAT-FOOTER
            CLOSE REPORT-FILE
-           
+
            PERFORM BUILD-CHART-DATA
            PERFORM BUILD-JSON-OUTPUT
            
@@ -399,17 +1807,60 @@
            CLOSE OUTPUT-FILE.
        
        BUILD-CHART-DATA.
-           STRING '{"labels":["Jan","Feb","Mar","Apr","May","Jun"],'
-               '"datasets":[{'
-               '"label":"Revenue",'
-               '"data":[65000,75000,85000,92000,88000,95000],'
-               '"borderColor":"#3498db"'
-               '},{'
-               '"label":"Expenses",'
-               '"data":[45000,48000,52000,55000,53000,58000],'
-               '"borderColor":"#e74c3c"'
-               '}]}'
-               DELIMITED BY SIZE INTO WS-CHART-DATA.
+           MOVE SPACES TO WS-CHART-DATA
+           MOVE 1 TO WS-CHART-POSITION
+
+           STRING '{"labels":[' DELIMITED BY SIZE
+               INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION
+
+           PERFORM VARYING WS-CHART-IDX FROM 1 BY 1
+                   UNTIL WS-CHART-IDX > 12
+               IF WS-CHART-IDX > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION
+               END-IF
+               STRING '"' WS-MONTH-NAME(WS-CHART-IDX) '"'
+                   DELIMITED BY SIZE
+                   INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION
+           END-PERFORM
+
+           STRING '],"datasets":[{"label":"Revenue","data":['
+               DELIMITED BY SIZE
+               INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION
+
+           PERFORM VARYING WS-CHART-IDX FROM 1 BY 1
+                   UNTIL WS-CHART-IDX > 12
+               IF WS-CHART-IDX > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION
+               END-IF
+               MOVE WS-MONTHLY-REVENUE(WS-CHART-IDX)
+                   TO WS-CHART-REVENUE-DISP
+               STRING FUNCTION TRIM(WS-CHART-REVENUE-DISP)
+                   DELIMITED BY SIZE
+                   INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION
+           END-PERFORM
+
+           STRING '],"borderColor":"#3498db"},'
+               '{"label":"Expenses","data":['
+               DELIMITED BY SIZE
+               INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION
+
+           PERFORM VARYING WS-CHART-IDX FROM 1 BY 1
+                   UNTIL WS-CHART-IDX > 12
+               IF WS-CHART-IDX > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION
+               END-IF
+               MOVE WS-MONTHLY-EXPENSE(WS-CHART-IDX)
+                   TO WS-CHART-EXPENSE-DISP
+               STRING FUNCTION TRIM(WS-CHART-EXPENSE-DISP)
+                   DELIMITED BY SIZE
+                   INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION
+           END-PERFORM
+
+           STRING '],"borderColor":"#e74c3c"}]}' DELIMITED BY SIZE
+               INTO WS-CHART-DATA WITH POINTER WS-CHART-POSITION.
        
        BUILD-JSON-OUTPUT.
            STRING '{"status":"' WS-STATUS '",'
@@ -417,4 +1868,4 @@
                '"report_file":"generated-report.txt",'
                '"format":"' WS-REPORT-FORMAT '",'
                '"chart_data":' WS-CHART-DATA '}'
-               DELIMITED BY SIZE INTO WS-JSON-OUTPUT.
\ No newline at end of file
+               DELIMITED BY SIZE INTO WS-JSON-OUTPUT.
