@@ -15,7 +15,30 @@
                RECORD KEY IS WORK-KEY.
            SELECT LOG-FILE ASSIGN TO 'batch-log.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT RESTART-FILE ASSIGN TO 'batch-restart.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT JOURNAL-FILE ASSIGN TO 'batch-journal.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+           SELECT SOURCE-LEDGER ASSIGN TO 'source-ledger.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SRC-KEY
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT TARGET-LEDGER ASSIGN TO 'target-ledger.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS TGT-KEY
+               FILE STATUS IS WS-TARGET-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO 'account-master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-MASTER-STATUS.
+           SELECT DORMANCY-REPORT ASSIGN TO 'dormant-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
@@ -30,11 +53,81 @@
            05  WORK-DATA           PIC X(480).
        
        FD  LOG-FILE.
-       01  LOG-RECORD PIC X(132).
-       
+       01  LOG-RECORD PIC X(160).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-JOB-TYPE        PIC X(20).
+           05  RST-LAST-KEY        PIC X(20).
+           05  RST-CHECKPOINT-COUNT PIC 9(9).
+
+       FD  JOURNAL-FILE.
+       01  JOURNAL-RECORD.
+           05  JNL-KEY             PIC X(20).
+           05  JNL-OLD-DATA        PIC X(480).
+
+       FD  SOURCE-LEDGER.
+       01  SOURCE-LEDGER-REC.
+           05  SRC-KEY             PIC X(20).
+           05  SRC-AMOUNT          PIC S9(10)V99 COMP-3.
+           05  FILLER              PIC X(20).
+
+       FD  TARGET-LEDGER.
+       01  TARGET-LEDGER-REC.
+           05  TGT-KEY             PIC X(20).
+           05  TGT-AMOUNT          PIC S9(10)V99 COMP-3.
+           05  FILLER              PIC X(20).
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER         PIC X(20).
+           05  ACCT-TYPE           PIC X(10).
+           05  ACCT-CUSTOMER-ID    PIC X(10).
+           05  ACCT-BALANCE        PIC S9(12)V99 COMP-3.
+           05  ACCT-AVAIL-BALANCE  PIC S9(12)V99 COMP-3.
+           05  ACCT-INTEREST-RATE  PIC 9(2)V9(4) COMP-3.
+           05  ACCT-OPEN-DATE      PIC 9(8).
+           05  ACCT-LAST-ACTIVITY  PIC 9(8).
+           05  ACCT-STATUS         PIC X(10).
+
+       FD  DORMANCY-REPORT.
+       01  DORMANCY-REPORT-RECORD  PIC X(132).
+
        WORKING-STORAGE SECTION.
+       01  WS-RESTART-STATUS       PIC XX.
+       01  WS-JOURNAL-STATUS       PIC XX.
+       01  WS-SOURCE-STATUS        PIC XX.
+       01  WS-TARGET-STATUS        PIC XX.
+       01  WS-RESUME-FLAG          PIC X VALUE 'N'.
+       01  WS-ABORT-THRESHOLD-PCT  PIC 9(3) VALUE 10.
+       01  WS-ERROR-PERCENT        PIC 9(3)V99.
+       01  WS-JSON-PRE             PIC X(1000).
+       01  WS-JSON-POST            PIC X(1000).
+
+       01  WS-ACCOUNT-WORK-DATA.
+           05  WAW-BALANCE         PIC S9(10)V99.
+           05  WAW-STATUS          PIC X(10).
+           05  WAW-ACCOUNT-TYPE    PIC X(4).
+           05  WAW-LAST-ACTIVITY   PIC 9(8).
+           05  WAW-REQUEST-FLAG    PIC X.
+           05  FILLER              PIC X(445).
+
+       01  WS-TRANSACTION-WORK-DATA.
+           05  WTW-AMOUNT          PIC S9(10)V99.
+           05  WTW-TRANS-TYPE      PIC X(10).
+           05  WTW-ACCOUNT-REF     PIC X(20).
+           05  WTW-STATUS          PIC X(10).
+           05  FILLER              PIC X(428).
        01  WS-JOB-TYPE             PIC X(20).
        01  WS-JOB-ID               PIC X(36).
+       01  WS-CORRELATION-ID       PIC X(36).
+
+       01  WS-GL-DEBIT-ACCOUNT     PIC X(10).
+       01  WS-GL-CREDIT-ACCOUNT    PIC X(10).
+       01  WS-GL-AMOUNT            PIC S9(12)V99 COMP-3.
+       01  WS-GL-SOURCE-REF        PIC X(20).
+       01  WS-GL-DESCRIPTION       PIC X(40).
+       01  WS-GL-RETURN-CODE       PIC X(02).
        01  WS-PROGRAM-NAME         PIC X(20).
        01  WS-START-TIME           PIC 9(8).
        01  WS-END-TIME             PIC 9(8).
@@ -71,7 +164,29 @@
            05  WS-BALANCES-ADJUSTED PIC 9(9).
            05  WS-ACCOUNTS-CLOSED  PIC 9(9).
            05  WS-NEW-ACCOUNTS     PIC 9(9).
-       
+           05  WS-ACCOUNTS-DORMANT PIC 9(9).
+
+       01  WS-ACCT-MASTER-STATUS   PIC XX.
+       01  WS-ACCT-MASTER-EOF      PIC X VALUE 'N'.
+       01  WS-DORMANCY-TODAY       PIC 9(8).
+       01  WS-DORMANCY-THRESHOLD-DAYS PIC 9(5) VALUE 365.
+       01  WS-ACCT-DAYS-INACTIVE   PIC 9(8).
+
+       01  WS-OVERDRAFT-STATS.
+           05  WS-OD-ACCOUNTS-SCANNED  PIC 9(9).
+           05  WS-OD-ACCOUNTS-ASSESSED PIC 9(9).
+           05  WS-OD-TOTAL-FEES        PIC S9(12)V99.
+
+       01  WS-OD-TODAY             PIC 9(8).
+       01  WS-OD-FEE-AMOUNT        PIC S9(5)V99.
+       01  WS-OD-DISPLAY-BALANCE   PIC -(10)9.99.
+       01  WS-OD-FEE-SCHEDULE.
+           05  WS-OD-TIER1-MAX     PIC S9(10)V99 VALUE -50.00.
+           05  WS-OD-TIER1-FEE     PIC S9(5)V99 VALUE 20.00.
+           05  WS-OD-TIER2-MAX     PIC S9(10)V99 VALUE -200.00.
+           05  WS-OD-TIER2-FEE     PIC S9(5)V99 VALUE 35.00.
+           05  WS-OD-TIER3-FEE     PIC S9(5)V99 VALUE 50.00.
+
        01  WS-TRANSACTION-BATCH.
            05  WS-TRANS-PROCESSED  PIC 9(9).
            05  WS-TRANS-POSTED     PIC 9(9).
@@ -88,7 +203,8 @@
                10  WS-MINUTE       PIC 9(2).
                10  WS-SECOND       PIC 9(2).
        
-       01  WS-LOG-MESSAGE          PIC X(100).
+       01  WS-LOG-MESSAGE          PIC X(160).
+       01  WS-LOG-LINE-OUT         PIC X(160).
        01  WS-JSON-OUTPUT          PIC X(1000).
        01  WS-STATUS               PIC X(10) VALUE 'SUCCESS'.
        01  WS-ERROR-MESSAGE        PIC X(200).
@@ -108,20 +224,88 @@
            MOVE WS-CURRENT-TIME TO WS-START-TIME
            
            OPEN OUTPUT LOG-FILE
-           
-           STRING 'BATCH JOB STARTED: ' WS-CURRENT-DATE ' ' 
-                  WS-CURRENT-TIME
-               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
-           PERFORM WRITE-LOG.
-       
+
+           OPEN OUTPUT JOURNAL-FILE
+           CLOSE JOURNAL-FILE.
+
        READ-JOB-PARAMETERS.
+           MOVE SPACES TO INPUT-RECORD
            OPEN INPUT INPUT-FILE
            READ INPUT-FILE INTO INPUT-RECORD
+               AT END CONTINUE
+           END-READ
            CLOSE INPUT-FILE
-           
+
            MOVE 'DATA_RECONCILIATION' TO WS-JOB-TYPE
            MOVE 'job_123456' TO WS-JOB-ID
-           MOVE 'BATCH-RECONCILE' TO WS-PROGRAM-NAME.
+           MOVE 'BATCH-RECONCILE' TO WS-PROGRAM-NAME
+
+           PERFORM EXTRACT-JOB-TYPE
+           PERFORM EXTRACT-JOB-ID
+           PERFORM EXTRACT-CORRELATION-ID
+
+           STRING 'BATCH JOB STARTED: ' WS-CURRENT-DATE ' '
+                  WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+
+           PERFORM CHECK-RESTART-POINT.
+
+       EXTRACT-JOB-TYPE.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"job_type":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-JOB-TYPE
+           END-IF.
+
+       EXTRACT-JOB-ID.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"job_id":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-JOB-ID
+           END-IF.
+
+       EXTRACT-CORRELATION-ID.
+           MOVE SPACES TO WS-JSON-PRE WS-JSON-POST
+           UNSTRING INPUT-RECORD DELIMITED BY '"correlation_id":"'
+               INTO WS-JSON-PRE WS-JSON-POST
+           IF WS-JSON-POST NOT = SPACES
+               UNSTRING WS-JSON-POST DELIMITED BY '"'
+                   INTO WS-CORRELATION-ID
+           ELSE
+               STRING FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                   INTO WS-CORRELATION-ID
+           END-IF.
+
+       CHECK-RESTART-POINT.
+           MOVE SPACES TO WS-LAST-KEY
+           MOVE 'N' TO WS-RESUME-FLAG
+
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF RST-JOB-TYPE = WS-JOB-TYPE
+                           MOVE RST-LAST-KEY TO WS-LAST-KEY
+                           MOVE RST-CHECKPOINT-COUNT
+                               TO WS-CHECKPOINT-COUNT
+                           MOVE RST-CHECKPOINT-COUNT
+                               TO WS-RECORDS-PROCESSED
+                           MOVE 'Y' TO WS-RESUME-FLAG
+
+                           STRING 'Resuming ' RST-JOB-TYPE
+                                  ' from checkpoint key ' RST-LAST-KEY
+                               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                           PERFORM WRITE-LOG
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
        
        PROCESS-BATCH-JOB.
            EVALUATE WS-JOB-TYPE
@@ -137,6 +321,8 @@
                    PERFORM PROCESS-MAINTENANCE
                WHEN 'DATA_EXPORT'
                    PERFORM PROCESS-DATA-EXPORT
+               WHEN 'OVERDRAFT_ASSESSMENT'
+                   PERFORM PROCESS-OVERDRAFT-ASSESSMENT
                WHEN OTHER
                    PERFORM PROCESS-CUSTOM-JOB
            END-EVALUATE.
@@ -145,58 +331,97 @@
            STRING 'Starting data reconciliation job'
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
            PERFORM WRITE-LOG
-           
-           OPEN INPUT WORK-FILE
-           
+
+           OPEN INPUT SOURCE-LEDGER
+           OPEN INPUT TARGET-LEDGER
+
+           IF WS-RESUME-FLAG = 'Y'
+               MOVE WS-LAST-KEY TO SRC-KEY
+               START SOURCE-LEDGER KEY > SRC-KEY
+                   INVALID KEY MOVE 'Y' TO WS-EOF
+               END-START
+           END-IF
+
            PERFORM UNTIL WS-EOF = 'Y' OR WS-ABORT-FLAG = 'Y'
-               READ WORK-FILE NEXT RECORD
+               READ SOURCE-LEDGER NEXT RECORD
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        ADD 1 TO WS-RECORDS-READ
                        PERFORM RECONCILE-RECORD
-                       
-                       IF FUNCTION MOD(WS-RECORDS-READ, 
+
+                       IF FUNCTION MOD(WS-RECORDS-READ,
                                        WS-COMMIT-FREQUENCY) = 0
                            PERFORM CREATE-CHECKPOINT
                        END-IF
                END-READ
            END-PERFORM
-           
-           CLOSE WORK-FILE
-           
+
+           IF WS-ABORT-FLAG NOT = 'Y'
+               PERFORM SUM-TARGET-LEDGER
+           END-IF
+
+           CLOSE SOURCE-LEDGER
+           CLOSE TARGET-LEDGER
+
            PERFORM RECONCILIATION-SUMMARY.
-       
+
        RECONCILE-RECORD.
            ADD 1 TO WS-RECORDS-PROCESSED
-           
-           IF WORK-KEY(1:1) = 'S'
-               ADD FUNCTION NUMVAL(WORK-DATA(1:15)) 
-                   TO WS-SOURCE-TOTAL
-           ELSE IF WORK-KEY(1:1) = 'T'
-               ADD FUNCTION NUMVAL(WORK-DATA(1:15)) 
-                   TO WS-TARGET-TOTAL
-           END-IF
-           
+           MOVE SRC-KEY TO WS-LAST-KEY
+           ADD SRC-AMOUNT TO WS-SOURCE-TOTAL
+
            PERFORM CHECK-MATCHING-RECORD
-           
+
            IF WS-ERROR-FLAG = 'Y'
                ADD 1 TO WS-RECORDS-ERROR
                MOVE 'N' TO WS-ERROR-FLAG
+               PERFORM CHECK-ABORT-THRESHOLD
            END-IF.
-       
+
        CHECK-MATCHING-RECORD.
-           MOVE WORK-KEY TO WS-LAST-KEY
-           
-           IF WORK-DATA(50:1) = 'M'
-               ADD 1 TO WS-MATCHED-COUNT
-           ELSE
-               ADD 1 TO WS-UNMATCHED-COUNT
-           END-IF.
+           MOVE SRC-KEY TO TGT-KEY
+           READ TARGET-LEDGER
+               INVALID KEY
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   ADD 1 TO WS-UNMATCHED-COUNT
+               NOT INVALID KEY
+                   IF TGT-AMOUNT = SRC-AMOUNT
+                       ADD 1 TO WS-MATCHED-COUNT
+                   ELSE
+                       MOVE 'Y' TO WS-ERROR-FLAG
+                       ADD 1 TO WS-UNMATCHED-COUNT
+                   END-IF
+           END-READ.
+
+       SUM-TARGET-LEDGER.
+           MOVE 'N' TO WS-EOF
+           MOVE SPACES TO TGT-KEY
+           START TARGET-LEDGER KEY >= TGT-KEY
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TARGET-LEDGER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD TGT-AMOUNT TO WS-TARGET-TOTAL
+                       MOVE TGT-KEY TO SRC-KEY
+                       READ SOURCE-LEDGER
+                           INVALID KEY
+                               ADD 1 TO WS-UNMATCHED-COUNT
+                       END-READ
+               END-READ
+           END-PERFORM.
        
        RECONCILIATION-SUMMARY.
            COMPUTE WS-DIFFERENCE = WS-SOURCE-TOTAL - WS-TARGET-TOTAL
-           
+
+           IF WS-ABORT-FLAG NOT = 'Y'
+               PERFORM CLEAR-RESTART-POINT
+           END-IF
+
            STRING 'Reconciliation complete. '
                   'Source: ' WS-SOURCE-TOTAL
                   ' Target: ' WS-TARGET-TOTAL
@@ -211,24 +436,31 @@
            
            PERFORM LOAD-ACCOUNT-DATA
            PERFORM UPDATE-ACCOUNT-BALANCES
-           PERFORM CLOSE-DORMANT-ACCOUNTS
-           PERFORM CREATE-NEW-ACCOUNTS
-           
+           IF WS-ABORT-FLAG NOT = 'Y'
+               PERFORM CLOSE-DORMANT-ACCOUNTS
+           END-IF
+           IF WS-ABORT-FLAG NOT = 'Y'
+               PERFORM CREATE-NEW-ACCOUNTS
+           END-IF
+
            STRING 'Accounts processed: ' WS-ACCOUNTS-UPDATED
                   ' Closed: ' WS-ACCOUNTS-CLOSED
+                  ' Dormant: ' WS-ACCOUNTS-DORMANT
                   ' New: ' WS-NEW-ACCOUNTS
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
            PERFORM WRITE-LOG.
-       
+
        PROCESS-TRANSACTIONS.
            STRING 'Processing transaction batch'
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
            PERFORM WRITE-LOG
-           
+
            PERFORM VALIDATE-TRANSACTIONS
-           PERFORM POST-TRANSACTIONS
-           PERFORM UPDATE-LEDGERS
-           
+           IF WS-ABORT-FLAG NOT = 'Y'
+               PERFORM POST-TRANSACTIONS
+               PERFORM UPDATE-LEDGERS
+           END-IF
+
            STRING 'Transactions: ' WS-TRANS-PROCESSED
                   ' Posted: ' WS-TRANS-POSTED
                   ' Rejected: ' WS-TRANS-REJECTED
@@ -267,49 +499,469 @@
            STRING 'Processing custom batch job'
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
            PERFORM WRITE-LOG.
-       
+
+       PROCESS-OVERDRAFT-ASSESSMENT.
+           STRING 'Processing overdraft assessment batch'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+
+           PERFORM OVERDRAFT-SWEEP
+
+           STRING 'Overdraft assessment complete. Scanned: '
+                  WS-OD-ACCOUNTS-SCANNED
+                  ' Assessed: ' WS-OD-ACCOUNTS-ASSESSED
+                  ' Total fees: ' WS-OD-TOTAL-FEES
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG.
+
+       OVERDRAFT-SWEEP.
+           ACCEPT WS-OD-TODAY FROM DATE YYYYMMDD
+           MOVE 0 TO WS-OD-ACCOUNTS-SCANNED
+           MOVE 0 TO WS-OD-ACCOUNTS-ASSESSED
+           MOVE 0 TO WS-OD-TOTAL-FEES
+           MOVE 'N' TO WS-ACCT-MASTER-EOF
+
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-MASTER-STATUS = '00'
+               PERFORM UNTIL WS-ACCT-MASTER-EOF = 'Y'
+                   READ ACCOUNT-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-ACCT-MASTER-EOF
+                       NOT AT END
+                           ADD 1 TO WS-OD-ACCOUNTS-SCANNED
+                           IF ACCT-AVAIL-BALANCE < 0 AND
+                              ACCT-STATUS = 'ACTIVE'
+                               PERFORM ASSESS-OVERDRAFT-FEE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE ACCOUNT-MASTER.
+
+       ASSESS-OVERDRAFT-FEE.
+           EVALUATE TRUE
+               WHEN ACCT-AVAIL-BALANCE >= WS-OD-TIER1-MAX
+                   MOVE WS-OD-TIER1-FEE TO WS-OD-FEE-AMOUNT
+               WHEN ACCT-AVAIL-BALANCE >= WS-OD-TIER2-MAX
+                   MOVE WS-OD-TIER2-FEE TO WS-OD-FEE-AMOUNT
+               WHEN OTHER
+                   MOVE WS-OD-TIER3-FEE TO WS-OD-FEE-AMOUNT
+           END-EVALUATE
+
+           SUBTRACT WS-OD-FEE-AMOUNT FROM ACCT-BALANCE
+           SUBTRACT WS-OD-FEE-AMOUNT FROM ACCT-AVAIL-BALANCE
+           MOVE WS-OD-TODAY TO ACCT-LAST-ACTIVITY
+           REWRITE ACCOUNT-RECORD
+
+           ADD 1 TO WS-OD-ACCOUNTS-ASSESSED
+           ADD WS-OD-FEE-AMOUNT TO WS-OD-TOTAL-FEES
+
+           MOVE '2000' TO WS-GL-DEBIT-ACCOUNT
+           MOVE '4000' TO WS-GL-CREDIT-ACCOUNT
+           MOVE WS-OD-FEE-AMOUNT TO WS-GL-AMOUNT
+           MOVE ACCT-NUMBER TO WS-GL-SOURCE-REF
+           STRING 'Overdraft fee - ' ACCT-NUMBER
+               DELIMITED BY SIZE INTO WS-GL-DESCRIPTION
+
+           CALL 'GL-POSTING' USING WS-GL-DEBIT-ACCOUNT
+                                    WS-GL-CREDIT-ACCOUNT
+                                    WS-GL-AMOUNT
+                                    WS-GL-SOURCE-REF
+                                    WS-GL-DESCRIPTION
+                                    WS-GL-RETURN-CODE
+
+           IF WS-GL-RETURN-CODE NOT = '00'
+               STRING 'GL posting failed for overdraft fee on '
+                      ACCT-NUMBER ' code ' WS-GL-RETURN-CODE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           END-IF
+
+           MOVE ACCT-AVAIL-BALANCE TO WS-OD-DISPLAY-BALANCE
+           STRING 'Overdraft fee assessed: ' ACCT-NUMBER
+                  ' avail bal ' WS-OD-DISPLAY-BALANCE
+                  ' fee ' WS-OD-FEE-AMOUNT
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG.
+
        CREATE-CHECKPOINT.
            ACCEPT WS-CHECKPOINT-TIME FROM TIME
            MOVE WS-RECORDS-PROCESSED TO WS-CHECKPOINT-COUNT
-           
+
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-JOB-TYPE TO RST-JOB-TYPE
+           MOVE WS-LAST-KEY TO RST-LAST-KEY
+           MOVE WS-CHECKPOINT-COUNT TO RST-CHECKPOINT-COUNT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+
            STRING 'Checkpoint at record ' WS-CHECKPOINT-COUNT
                   ' Key: ' WS-LAST-KEY
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
            PERFORM WRITE-LOG.
-       
+
+       CLEAR-RESTART-POINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       CHECK-ABORT-THRESHOLD.
+           IF WS-RECORDS-PROCESSED > 0
+               COMPUTE WS-ERROR-PERCENT =
+                   (WS-RECORDS-ERROR * 100) / WS-RECORDS-PROCESSED
+               IF WS-ERROR-PERCENT > WS-ABORT-THRESHOLD-PCT
+                   MOVE 'Y' TO WS-ABORT-FLAG
+                   STRING 'Aborting job - error rate '
+                          WS-ERROR-PERCENT
+                          '% exceeds threshold '
+                          WS-ABORT-THRESHOLD-PCT '%'
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG
+               END-IF
+           END-IF.
+
+       CAPTURE-BEFORE-IMAGE.
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = '00'
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           MOVE WORK-KEY TO JNL-KEY
+           MOVE WORK-DATA TO JNL-OLD-DATA
+           WRITE JOURNAL-RECORD
+           CLOSE JOURNAL-FILE.
+
+       ROLLBACK-CHANGES.
+           MOVE 'N' TO WS-EOF
+           OPEN I-O WORK-FILE
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = '00'
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ JOURNAL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE JNL-KEY TO WORK-KEY
+                           MOVE JNL-OLD-DATA TO WORK-DATA
+                           REWRITE WORK-RECORD
+                               INVALID KEY CONTINUE
+                           END-REWRITE
+                   END-READ
+               END-PERFORM
+               CLOSE JOURNAL-FILE
+           END-IF
+           CLOSE WORK-FILE
+
+           OPEN OUTPUT JOURNAL-FILE
+           CLOSE JOURNAL-FILE
+
+           STRING 'Rollback complete - WORK-FILE restored to '
+                  'last checkpoint'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG.
+
        LOAD-ACCOUNT-DATA.
-           ADD 100 TO WS-RECORDS-READ.
-       
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT WORK-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WORK-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WORK-KEY(1:1) = 'A'
+                           ADD 1 TO WS-RECORDS-READ
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE.
+
        UPDATE-ACCOUNT-BALANCES.
-           ADD 95 TO WS-ACCOUNTS-UPDATED.
-       
+           MOVE 'N' TO WS-EOF
+           OPEN I-O WORK-FILE
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-ABORT-FLAG = 'Y'
+               READ WORK-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE WORK-DATA TO WS-ACCOUNT-WORK-DATA
+                       IF WORK-KEY(1:1) = 'A'
+                           AND WAW-REQUEST-FLAG = 'U'
+                           PERFORM CAPTURE-BEFORE-IMAGE
+                           MOVE 'PROCESSED' TO WAW-STATUS
+                           MOVE WS-ACCOUNT-WORK-DATA TO WORK-DATA
+                           REWRITE WORK-RECORD
+                           ADD 1 TO WS-ACCOUNTS-UPDATED
+                           ADD 1 TO WS-BALANCES-ADJUSTED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE
+
+           IF WS-ABORT-FLAG = 'Y'
+               PERFORM ROLLBACK-CHANGES
+           END-IF.
+
        CLOSE-DORMANT-ACCOUNTS.
-           ADD 5 TO WS-ACCOUNTS-CLOSED.
-       
+           MOVE 'N' TO WS-EOF
+           OPEN I-O WORK-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WORK-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE WORK-DATA TO WS-ACCOUNT-WORK-DATA
+                       IF WORK-KEY(1:1) = 'A'
+                           AND WAW-REQUEST-FLAG = 'D'
+                           PERFORM CAPTURE-BEFORE-IMAGE
+                           MOVE 'CLOSED' TO WAW-STATUS
+                           MOVE WS-ACCOUNT-WORK-DATA TO WORK-DATA
+                           REWRITE WORK-RECORD
+                           ADD 1 TO WS-ACCOUNTS-CLOSED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE
+
+           PERFORM DORMANCY-SWEEP.
+
+       DORMANCY-SWEEP.
+           ACCEPT WS-DORMANCY-TODAY FROM DATE YYYYMMDD
+           MOVE 0 TO WS-ACCOUNTS-DORMANT
+           MOVE 'N' TO WS-ACCT-MASTER-EOF
+
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-MASTER-STATUS = '00'
+               OPEN OUTPUT DORMANCY-REPORT
+               STRING 'DORMANT ACCOUNT REPORT - RUN DATE '
+                      WS-DORMANCY-TODAY
+                   DELIMITED BY SIZE INTO DORMANCY-REPORT-RECORD
+               WRITE DORMANCY-REPORT-RECORD
+
+               PERFORM UNTIL WS-ACCT-MASTER-EOF = 'Y'
+                   READ ACCOUNT-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-ACCT-MASTER-EOF
+                       NOT AT END
+                           PERFORM EVALUATE-ACCOUNT-DORMANCY
+                   END-READ
+               END-PERFORM
+
+               CLOSE DORMANCY-REPORT
+           END-IF
+           CLOSE ACCOUNT-MASTER.
+
+       EVALUATE-ACCOUNT-DORMANCY.
+           IF ACCT-STATUS NOT = 'DORMANT' AND ACCT-STATUS NOT = 'CLOSED'
+               COMPUTE WS-ACCT-DAYS-INACTIVE =
+                   FUNCTION INTEGER-OF-DATE(WS-DORMANCY-TODAY) -
+                   FUNCTION INTEGER-OF-DATE(ACCT-LAST-ACTIVITY)
+               IF WS-ACCT-DAYS-INACTIVE > WS-DORMANCY-THRESHOLD-DAYS
+                   MOVE 'DORMANT' TO ACCT-STATUS
+                   REWRITE ACCOUNT-RECORD
+                   ADD 1 TO WS-ACCOUNTS-DORMANT
+                   STRING ACCT-NUMBER ' ' ACCT-CUSTOMER-ID
+                          ' LAST ACTIVITY ' ACCT-LAST-ACTIVITY
+                          ' DAYS INACTIVE ' WS-ACCT-DAYS-INACTIVE
+                       DELIMITED BY SIZE INTO DORMANCY-REPORT-RECORD
+                   WRITE DORMANCY-REPORT-RECORD
+               END-IF
+           END-IF.
+
        CREATE-NEW-ACCOUNTS.
-           ADD 10 TO WS-NEW-ACCOUNTS.
-       
+           MOVE 'N' TO WS-EOF
+           OPEN I-O WORK-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WORK-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE WORK-DATA TO WS-ACCOUNT-WORK-DATA
+                       IF WORK-KEY(1:1) = 'A'
+                           AND WAW-REQUEST-FLAG = 'N'
+                           PERFORM CAPTURE-BEFORE-IMAGE
+                           MOVE 'ACTIVE' TO WAW-STATUS
+                           MOVE WS-ACCOUNT-WORK-DATA TO WORK-DATA
+                           REWRITE WORK-RECORD
+                           ADD 1 TO WS-NEW-ACCOUNTS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE.
+
        VALIDATE-TRANSACTIONS.
-           ADD 500 TO WS-TRANS-PROCESSED.
-       
+           MOVE 'N' TO WS-EOF
+           OPEN I-O WORK-FILE
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-ABORT-FLAG = 'Y'
+               READ WORK-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WORK-KEY(1:1) = 'X'
+                           MOVE WORK-DATA TO WS-TRANSACTION-WORK-DATA
+                           ADD 1 TO WS-TRANS-PROCESSED
+                           ADD 1 TO WS-RECORDS-PROCESSED
+                           PERFORM CAPTURE-BEFORE-IMAGE
+                           IF WTW-AMOUNT > 0
+                               AND WTW-TRANS-TYPE NOT = SPACES
+                               MOVE 'VALID' TO WTW-STATUS
+                           ELSE
+                               MOVE 'INVALID' TO WTW-STATUS
+                               ADD 1 TO WS-RECORDS-ERROR
+                               PERFORM CHECK-ABORT-THRESHOLD
+                           END-IF
+                           MOVE WS-TRANSACTION-WORK-DATA TO WORK-DATA
+                           REWRITE WORK-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE
+
+           IF WS-ABORT-FLAG = 'Y'
+               PERFORM ROLLBACK-CHANGES
+           END-IF.
+
        POST-TRANSACTIONS.
-           ADD 480 TO WS-TRANS-POSTED
-           ADD 20 TO WS-TRANS-REJECTED.
-       
+           MOVE 'N' TO WS-EOF
+           OPEN I-O WORK-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WORK-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WORK-KEY(1:1) = 'X'
+                           MOVE WORK-DATA TO WS-TRANSACTION-WORK-DATA
+                           IF WTW-STATUS = 'VALID'
+                               ADD WTW-AMOUNT TO WS-TRANS-TOTAL
+                               MOVE 'POSTED' TO WTW-STATUS
+                               MOVE WS-TRANSACTION-WORK-DATA
+                                   TO WORK-DATA
+                               REWRITE WORK-RECORD
+                               ADD 1 TO WS-TRANS-POSTED
+                               PERFORM POST-TRANSACTION-TO-GL
+                           ELSE IF WTW-STATUS = 'INVALID'
+                               ADD 1 TO WS-TRANS-REJECTED
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE.
+
+       POST-TRANSACTION-TO-GL.
+           EVALUATE WTW-TRANS-TYPE
+               WHEN 'DEPOSIT'
+                   MOVE '1000' TO WS-GL-DEBIT-ACCOUNT
+                   MOVE '2000' TO WS-GL-CREDIT-ACCOUNT
+               WHEN 'WITHDRAWAL'
+                   MOVE '2000' TO WS-GL-DEBIT-ACCOUNT
+                   MOVE '1000' TO WS-GL-CREDIT-ACCOUNT
+               WHEN 'FEE'
+                   MOVE '1000' TO WS-GL-DEBIT-ACCOUNT
+                   MOVE '4000' TO WS-GL-CREDIT-ACCOUNT
+               WHEN 'INTEREST'
+                   MOVE '2000' TO WS-GL-DEBIT-ACCOUNT
+                   MOVE '4100' TO WS-GL-CREDIT-ACCOUNT
+               WHEN OTHER
+                   MOVE '9000' TO WS-GL-DEBIT-ACCOUNT
+                   MOVE '9000' TO WS-GL-CREDIT-ACCOUNT
+           END-EVALUATE
+
+           MOVE WTW-AMOUNT TO WS-GL-AMOUNT
+           MOVE WTW-ACCOUNT-REF TO WS-GL-SOURCE-REF
+           STRING 'Batch posting - ' WTW-TRANS-TYPE
+               DELIMITED BY SIZE INTO WS-GL-DESCRIPTION
+
+           CALL 'GL-POSTING' USING WS-GL-DEBIT-ACCOUNT
+                                    WS-GL-CREDIT-ACCOUNT
+                                    WS-GL-AMOUNT
+                                    WS-GL-SOURCE-REF
+                                    WS-GL-DESCRIPTION
+                                    WS-GL-RETURN-CODE
+
+           IF WS-GL-RETURN-CODE NOT = '00'
+               STRING 'GL posting failed for ' WTW-ACCOUNT-REF
+                      ' code ' WS-GL-RETURN-CODE
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           END-IF.
+
        UPDATE-LEDGERS.
-           CONTINUE.
-       
+           STRING 'Ledger updated. Net transaction total: '
+                  WS-TRANS-TOTAL
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG.
+
        CLEANUP-OLD-DATA.
-           CONTINUE.
-       
+           MOVE 'N' TO WS-EOF
+           OPEN I-O WORK-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WORK-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE WORK-DATA TO WS-ACCOUNT-WORK-DATA
+                       IF WAW-STATUS = 'CLOSED' OR WAW-STATUS = 'POSTED'
+                           DELETE WORK-FILE RECORD
+                               INVALID KEY CONTINUE
+                           END-DELETE
+                           ADD 1 TO WS-RECORDS-SKIPPED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE
+
+           STRING 'Cleanup removed ' WS-RECORDS-SKIPPED
+                  ' completed work records'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG.
+
        OPTIMIZE-INDEXES.
-           CONTINUE.
-       
+           STRING 'Index optimization deferred to file system utility'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG.
+
        ARCHIVE-RECORDS.
-           CONTINUE.
-       
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-RECORDS-READ
+           OPEN INPUT WORK-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WORK-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE
+
+           STRING 'Archive pass retained ' WS-RECORDS-READ
+                  ' work records'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG.
+
        VERIFY-INTEGRITY.
-           CONTINUE.
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-ERROR-FLAG
+           OPEN INPUT WORK-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WORK-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WORK-KEY = SPACES
+                           MOVE 'Y' TO WS-ERROR-FLAG
+                           ADD 1 TO WS-RECORDS-ERROR
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE
+
+           IF WS-ERROR-FLAG = 'Y'
+               STRING 'Integrity check found ' WS-RECORDS-ERROR
+                      ' invalid work records'
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           ELSE
+               STRING 'Integrity check passed, no issues found'
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG.
        
        EXTRACT-DATA.
            CONTINUE.
@@ -330,7 +982,11 @@
            CONTINUE.
        
        WRITE-LOG.
-           MOVE WS-LOG-MESSAGE TO LOG-RECORD
+           MOVE SPACES TO WS-LOG-LINE-OUT
+           STRING 'CORR:' FUNCTION TRIM(WS-CORRELATION-ID) ' '
+                  FUNCTION TRIM(WS-LOG-MESSAGE)
+               DELIMITED BY SIZE INTO WS-LOG-LINE-OUT
+           MOVE WS-LOG-LINE-OUT TO LOG-RECORD
            WRITE LOG-RECORD
            MOVE SPACES TO WS-LOG-MESSAGE.
        
@@ -339,7 +995,7 @@
            COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME
            
            STRING 'BATCH JOB COMPLETED. '
-                  'Records: ' WS-RECORDS-PROCESSED
+                  ' Records: ' WS-RECORDS-PROCESSED
                   ' Errors: ' WS-RECORDS-ERROR
                   ' Time: ' WS-ELAPSED-TIME
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
@@ -363,6 +1019,8 @@
            STRING '{'
                '"status":"' WS-STATUS '",'
                '"job_id":"' WS-JOB-ID '",'
+               '"correlation_id":"'
+                   FUNCTION TRIM(WS-CORRELATION-ID) '",'
                '"job_type":"' WS-JOB-TYPE '",'
                '"records_read":' WS-RECORDS-READ ','
                '"records_processed":' WS-RECORDS-PROCESSED ','
@@ -385,6 +1043,7 @@
                        '"accounts":{'
                        '"updated":' WS-ACCOUNTS-UPDATED ','
                        '"closed":' WS-ACCOUNTS-CLOSED ','
+                       '"dormant":' WS-ACCOUNTS-DORMANT ','
                        '"new":' WS-NEW-ACCOUNTS
                        '},'
                        DELIMITED BY SIZE INTO WS-JSON-OUTPUT
@@ -396,8 +1055,16 @@
                        '"rejected":' WS-TRANS-REJECTED
                        '},'
                        DELIMITED BY SIZE INTO WS-JSON-OUTPUT
+               WHEN 'OVERDRAFT_ASSESSMENT'
+                   STRING WS-JSON-OUTPUT
+                       '"overdraft":{'
+                       '"scanned":' WS-OD-ACCOUNTS-SCANNED ','
+                       '"assessed":' WS-OD-ACCOUNTS-ASSESSED ','
+                       '"total_fees":' WS-OD-TOTAL-FEES
+                       '},'
+                       DELIMITED BY SIZE INTO WS-JSON-OUTPUT
            END-EVALUATE
            
            STRING WS-JSON-OUTPUT
                '"message":"Batch job completed successfully"}'
-               DELIMITED BY SIZE INTO WS-JSON-OUTPUT.
\ No newline at end of file
+               DELIMITED BY SIZE INTO WS-JSON-OUTPUT.
