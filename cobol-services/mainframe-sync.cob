@@ -19,6 +19,11 @@
                ACCESS IS DYNAMIC
                RECORD KEY IS ACCT-NUMBER.
            SELECT TRANSACTION-LOG ASSIGN TO "transaction-log.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS TRANS-ID
+               ALTERNATE RECORD KEY IS TRANS-ACCT WITH DUPLICATES.
+           SELECT BATCH-UPDATE-FILE ASSIGN TO "batch-updates.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
        
        DATA DIVISION.
@@ -31,7 +36,11 @@
            05  START-DATE          PIC 9(8).
            05  END-DATE            PIC 9(8).
            05  SYNC-DIRECTION      PIC X(10).
-       
+           05  SYNC-CURSOR         PIC X(20).
+           05  OUTBOUND-BALANCE    PIC S9(12)V99.
+           05  OUTBOUND-STATUS     PIC X(10).
+           05  OUTBOUND-LAST-KNOWN-ACTIVITY PIC 9(8).
+
        FD  SYNC-RESPONSE.
        01  SYNC-RESPONSE-RECORD    PIC X(500).
        
@@ -45,7 +54,7 @@
            05  INTEREST-RATE       PIC 9(2)V9(4) COMP-3.
            05  OPEN-DATE           PIC 9(8).
            05  LAST-ACTIVITY       PIC 9(8).
-           05  STATUS              PIC X(10).
+           05  ACCT-STATUS         PIC X(10).
        
        FD  TRANSACTION-LOG.
        01  TRANSACTION-RECORD.
@@ -57,13 +66,38 @@
            05  TRANS-AMOUNT        PIC S9(10)V99 COMP-3.
            05  TRANS-BALANCE       PIC S9(12)V99 COMP-3.
            05  TRANS-DESC          PIC X(50).
-       
+
+       FD  BATCH-UPDATE-FILE.
+       01  BATCH-UPDATE-RECORD.
+           05  BU-ACCOUNT-NUMBER   PIC X(20).
+           05  BU-NEW-BALANCE      PIC S9(12)V99.
+           05  BU-BALANCE-FLAG     PIC X.
+               88  BU-UPDATE-BALANCE      VALUE 'Y'.
+           05  BU-NEW-STATUS       PIC X(10).
+           05  BU-STATUS-FLAG      PIC X.
+               88  BU-UPDATE-STATUS       VALUE 'Y'.
+
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
            05  WS-RECORD-COUNT     PIC 9(6) VALUE ZERO.
            05  WS-ERROR-COUNT      PIC 9(6) VALUE ZERO.
            05  WS-SUCCESS-COUNT    PIC 9(6) VALUE ZERO.
-       
+           05  WS-EOF              PIC X VALUE 'N'.
+           05  WS-CURSOR-EOF       PIC X VALUE 'N'.
+           05  WS-HAS-MORE         PIC X VALUE 'N'.
+               88  WS-MORE-RECORDS         VALUE 'Y'.
+           05  WS-LAST-ACCT-SEEN   PIC X(20) VALUE SPACES.
+           05  WS-CONFLICT         PIC X VALUE 'N'.
+               88  WS-HAS-CONFLICT         VALUE 'Y'.
+           05  WS-CURRENT-DATE     PIC 9(8).
+
+       01  WS-BATCH-UPDATE-TOTALS.
+           05  WS-BATCH-COUNT      PIC 9(6) VALUE ZERO.
+           05  WS-BATCH-UPDATED    PIC 9(6) VALUE ZERO.
+           05  WS-BATCH-REJECTED   PIC 9(6) VALUE ZERO.
+           05  WS-BEFORE-TOTAL     PIC S9(14)V99 COMP-3 VALUE ZERO.
+           05  WS-AFTER-TOTAL      PIC S9(14)V99 COMP-3 VALUE ZERO.
+
        01  WS-SYNC-STATUS.
            05  WS-SYNC-ID          PIC X(36).
            05  WS-START-TIME       PIC 9(14).
@@ -84,6 +118,7 @@
            05  DSP-BALANCE         PIC $$$,$$$,$$$,$$9.99-.
            05  DSP-AMOUNT          PIC $$$,$$$,$$9.99-.
            05  DSP-COUNT           PIC ZZZ,ZZ9.
+           05  DSP-RATE            PIC Z9.9999.
        
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -125,27 +160,92 @@
            END-EVALUATE.
        
        SYNC-ACCOUNTS.
+           IF SYNC-DIRECTION = "OUTBOUND"
+               PERFORM SYNC-ACCOUNT-OUTBOUND
+           ELSE
+               PERFORM SYNC-ACCOUNTS-INBOUND
+           END-IF.
+
+       SYNC-ACCOUNT-OUTBOUND.
+           MOVE "PROCESSING" TO WS-STATUS
+           MOVE 'N' TO WS-CONFLICT
+           MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
+
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "Account not found" TO WS-ERROR-MSG
+                   MOVE "ERROR" TO WS-STATUS
+               NOT INVALID KEY
+                   IF LAST-ACTIVITY OF ACCOUNT-RECORD >
+                      OUTBOUND-LAST-KNOWN-ACTIVITY
+                       MOVE 'Y' TO WS-CONFLICT
+                       MOVE "Core record changed since last sync"
+                           TO WS-ERROR-MSG
+                       MOVE "CONFLICT" TO WS-STATUS
+                   ELSE
+                       MOVE OUTBOUND-BALANCE TO BALANCE
+                       MOVE OUTBOUND-BALANCE TO AVAILABLE-BALANCE
+                       MOVE OUTBOUND-STATUS
+                           TO ACCT-STATUS OF ACCOUNT-RECORD
+                       ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+                       MOVE WS-CURRENT-DATE TO LAST-ACTIVITY
+                       REWRITE ACCOUNT-RECORD
+                       MOVE "SUCCESS" TO WS-STATUS
+                   END-IF
+           END-READ
+
+           PERFORM BUILD-OUTBOUND-SYNC-JSON.
+
+       BUILD-OUTBOUND-SYNC-JSON.
+           STRING '{'
+               '"syncId":"' WS-SYNC-ID '",'
+               '"accountNumber":"' ACCT-NUMBER '",'
+               '"conflict":"' WS-CONFLICT '",'
+               '"status":"' WS-STATUS '"'
+               '}'
+               DELIMITED BY SIZE INTO SYNC-RESPONSE-RECORD
+
+           WRITE SYNC-RESPONSE-RECORD.
+
+       SYNC-ACCOUNTS-INBOUND.
            MOVE "PROCESSING" TO WS-STATUS
            MOVE ZERO TO WS-RECORD-COUNT
            MOVE ZERO TO WS-TOTAL-BALANCE
-           
-           MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
-           START ACCOUNT-MASTER KEY >= ACCT-NUMBER
-               INVALID KEY MOVE "Account not found" TO WS-ERROR-MSG
-           END-START
-           
-           PERFORM UNTIL WS-RECORD-COUNT > 1000
+           MOVE 'N' TO WS-CURSOR-EOF
+           MOVE 'N' TO WS-HAS-MORE
+           MOVE SPACES TO WS-LAST-ACCT-SEEN
+
+           IF SYNC-CURSOR NOT = SPACES
+               MOVE SYNC-CURSOR TO ACCT-NUMBER
+               START ACCOUNT-MASTER KEY > ACCT-NUMBER
+                   INVALID KEY MOVE 'Y' TO WS-CURSOR-EOF
+               END-START
+           ELSE
+               MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
+               START ACCOUNT-MASTER KEY >= ACCT-NUMBER
+                   INVALID KEY MOVE "Account not found" TO WS-ERROR-MSG
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-RECORD-COUNT > 1000 OR WS-CURSOR-EOF = 'Y'
                READ ACCOUNT-MASTER NEXT
-                   AT END EXIT PERFORM
+                   AT END
+                       MOVE 'Y' TO WS-CURSOR-EOF
+                       EXIT PERFORM
                END-READ
-               
-               IF CUSTOMER-ID OF ACCOUNT-RECORD = 
+
+               IF CUSTOMER-ID OF ACCOUNT-RECORD =
                   CUSTOMER-ID OF SYNC-REQUEST-RECORD
                    ADD 1 TO WS-RECORD-COUNT
                    ADD BALANCE TO WS-TOTAL-BALANCE
+                   MOVE ACCT-NUMBER TO WS-LAST-ACCT-SEEN
                    PERFORM BUILD-ACCOUNT-JSON
                END-IF
            END-PERFORM
+
+           IF WS-CURSOR-EOF = 'N'
+               MOVE 'Y' TO WS-HAS-MORE
+           END-IF
            
            MOVE WS-RECORD-COUNT TO WS-ACCOUNT-COUNT
            IF WS-ACCOUNT-COUNT > 0
@@ -159,17 +259,29 @@
        SYNC-TRANSACTIONS.
            MOVE "PROCESSING" TO WS-STATUS
            MOVE ZERO TO WS-RECORD-COUNT
-           
+           MOVE 'N' TO WS-CURSOR-EOF
+
+           MOVE ACCOUNT-NUMBER TO TRANS-ACCT
+           START TRANSACTION-LOG KEY >= TRANS-ACCT
+               INVALID KEY MOVE 'Y' TO WS-CURSOR-EOF
+           END-START
+
            PERFORM READ-TRANSACTION-LOG
-               UNTIL WS-RECORD-COUNT > 500.
-       
+               UNTIL WS-RECORD-COUNT > 500 OR WS-CURSOR-EOF = 'Y'.
+
        READ-TRANSACTION-LOG.
-           READ TRANSACTION-LOG
-               AT END EXIT PARAGRAPH
+           READ TRANSACTION-LOG NEXT
+               AT END
+                   MOVE 'Y' TO WS-CURSOR-EOF
+                   EXIT PARAGRAPH
            END-READ
-           
-           IF TRANS-ACCT = ACCOUNT-NUMBER AND
-              TRANS-DATE >= START-DATE AND
+
+           IF TRANS-ACCT NOT = ACCOUNT-NUMBER
+               MOVE 'Y' TO WS-CURSOR-EOF
+               EXIT PARAGRAPH
+           END-IF
+
+           IF TRANS-DATE >= START-DATE AND
               TRANS-DATE <= END-DATE
                ADD 1 TO WS-RECORD-COUNT
                PERFORM BUILD-TRANSACTION-JSON
@@ -189,46 +301,75 @@
        GET-CUSTOMER-ACCOUNTS.
            MOVE "PROCESSING" TO WS-STATUS
            MOVE ZERO TO WS-RECORD-COUNT
-           MOVE SPACES TO ACCT-NUMBER
-           
-           START ACCOUNT-MASTER KEY >= ACCT-NUMBER
-           END-START
-           
-           STRING '{"customerAccounts":[' 
+           MOVE 'N' TO WS-CURSOR-EOF
+           MOVE 'N' TO WS-HAS-MORE
+           MOVE SPACES TO WS-LAST-ACCT-SEEN
+
+           IF SYNC-CURSOR NOT = SPACES
+               MOVE SYNC-CURSOR TO ACCT-NUMBER
+               START ACCOUNT-MASTER KEY > ACCT-NUMBER
+                   INVALID KEY MOVE 'Y' TO WS-CURSOR-EOF
+               END-START
+           ELSE
+               MOVE SPACES TO ACCT-NUMBER
+               START ACCOUNT-MASTER KEY >= ACCT-NUMBER
+                   INVALID KEY MOVE 'Y' TO WS-CURSOR-EOF
+               END-START
+           END-IF
+
+           STRING '{"customerAccounts":['
                DELIMITED BY SIZE INTO WS-JSON-OUTPUT
-           
-           PERFORM UNTIL WS-RECORD-COUNT > 100
+
+           PERFORM UNTIL WS-RECORD-COUNT > 100 OR WS-CURSOR-EOF = 'Y'
                READ ACCOUNT-MASTER NEXT
-                   AT END EXIT PERFORM
+                   AT END
+                       MOVE 'Y' TO WS-CURSOR-EOF
+                       EXIT PERFORM
                END-READ
-               
-               IF CUSTOMER-ID OF ACCOUNT-RECORD = 
+
+               IF CUSTOMER-ID OF ACCOUNT-RECORD =
                   CUSTOMER-ID OF SYNC-REQUEST-RECORD
                    IF WS-RECORD-COUNT > 0
-                       STRING ',' DELIMITED BY SIZE 
+                       STRING ',' DELIMITED BY SIZE
                            INTO WS-JSON-OUTPUT
                            WITH POINTER WS-JSON-POSITION
                    END-IF
                    ADD 1 TO WS-RECORD-COUNT
+                   MOVE ACCT-NUMBER TO WS-LAST-ACCT-SEEN
                    PERFORM BUILD-ACCOUNT-JSON
                END-IF
            END-PERFORM
-           
-           STRING '],' DELIMITED BY SIZE 
+
+           IF WS-CURSOR-EOF = 'N'
+               MOVE 'Y' TO WS-HAS-MORE
+           END-IF
+
+           STRING '],' DELIMITED BY SIZE
                INTO WS-JSON-OUTPUT
                WITH POINTER WS-JSON-POSITION
-           
+
            MOVE WS-RECORD-COUNT TO DSP-COUNT
            STRING '"totalAccounts":' DSP-COUNT ',' DELIMITED BY SIZE
                INTO WS-JSON-OUTPUT
                WITH POINTER WS-JSON-POSITION
-           
+
            MOVE WS-TOTAL-BALANCE TO DSP-BALANCE
-           STRING '"totalBalance":"' DSP-BALANCE '"}' 
+           STRING '"totalBalance":"' DSP-BALANCE '",'
                DELIMITED BY SIZE
                INTO WS-JSON-OUTPUT
                WITH POINTER WS-JSON-POSITION
-           
+
+           IF WS-MORE-RECORDS
+               STRING '"hasMore":true,"nextCursor":"'
+                   WS-LAST-ACCT-SEEN '"}' DELIMITED BY SIZE
+                   INTO WS-JSON-OUTPUT
+                   WITH POINTER WS-JSON-POSITION
+           ELSE
+               STRING '"hasMore":false}' DELIMITED BY SIZE
+                   INTO WS-JSON-OUTPUT
+                   WITH POINTER WS-JSON-POSITION
+           END-IF
+
            MOVE WS-JSON-OUTPUT TO SYNC-RESPONSE-RECORD
            WRITE SYNC-RESPONSE-RECORD
            MOVE "SUCCESS" TO WS-STATUS.
@@ -237,20 +378,78 @@
            PERFORM SYNC-TRANSACTIONS.
        
        BATCH-ACCOUNT-UPDATE.
-           MOVE "Batch update simulated" TO WS-ERROR-MSG
+           MOVE "PROCESSING" TO WS-STATUS
+           MOVE ZERO TO WS-BATCH-COUNT
+           MOVE ZERO TO WS-BATCH-UPDATED
+           MOVE ZERO TO WS-BATCH-REJECTED
+           MOVE ZERO TO WS-BEFORE-TOTAL
+           MOVE ZERO TO WS-AFTER-TOTAL
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT BATCH-UPDATE-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BATCH-UPDATE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM APPLY-BATCH-UPDATE
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-UPDATE-FILE
+
+           PERFORM BUILD-BATCH-UPDATE-JSON
            MOVE "SUCCESS" TO WS-STATUS.
+
+       APPLY-BATCH-UPDATE.
+           ADD 1 TO WS-BATCH-COUNT
+           MOVE BU-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-BATCH-REJECTED
+               NOT INVALID KEY
+                   ADD BALANCE TO WS-BEFORE-TOTAL
+                   IF BU-UPDATE-BALANCE
+                       MOVE BU-NEW-BALANCE TO BALANCE
+                       MOVE BU-NEW-BALANCE TO AVAILABLE-BALANCE
+                   END-IF
+                   IF BU-UPDATE-STATUS
+                       MOVE BU-NEW-STATUS
+                           TO ACCT-STATUS OF ACCOUNT-RECORD
+                   END-IF
+                   REWRITE ACCOUNT-RECORD
+                   ADD BALANCE TO WS-AFTER-TOTAL
+                   ADD 1 TO WS-BATCH-UPDATED
+           END-READ.
+
+       BUILD-BATCH-UPDATE-JSON.
+           MOVE WS-BEFORE-TOTAL TO DSP-BALANCE
+           MOVE WS-AFTER-TOTAL TO DSP-AMOUNT
+
+           STRING '{'
+               '"syncId":"' WS-SYNC-ID '",'
+               '"recordsProcessed":' WS-BATCH-COUNT ','
+               '"updated":' WS-BATCH-UPDATED ','
+               '"rejected":' WS-BATCH-REJECTED ','
+               '"balanceBefore":"' DSP-BALANCE '",'
+               '"balanceAfter":"' DSP-AMOUNT '",'
+               '"status":"' WS-STATUS '"'
+               '}'
+               DELIMITED BY SIZE INTO SYNC-RESPONSE-RECORD
+
+           WRITE SYNC-RESPONSE-RECORD.
        
        BUILD-ACCOUNT-JSON.
            MOVE BALANCE TO DSP-BALANCE
            MOVE AVAILABLE-BALANCE TO DSP-AMOUNT
-           
+           MOVE INTEREST-RATE TO DSP-RATE
+
            STRING '{'
                '"accountNumber":"' ACCT-NUMBER '",'
                '"accountType":"' ACCT-TYPE '",'
                '"balance":"' DSP-BALANCE '",'
                '"availableBalance":"' DSP-AMOUNT '",'
-               '"interestRate":' INTEREST-RATE ','
-               '"status":"' STATUS OF ACCOUNT-RECORD '"'
+               '"interestRate":' FUNCTION TRIM(DSP-RATE) ','
+               '"status":"' ACCT-STATUS OF ACCOUNT-RECORD '"'
                '}'
                DELIMITED BY SIZE 
                INTO WS-JSON-OUTPUT
@@ -282,7 +481,7 @@
                '"balance":"' DSP-BALANCE '",'
                '"availableBalance":"' DSP-AMOUNT '",'
                '"lastActivity":"' LAST-ACTIVITY '",'
-               '"status":"' STATUS OF ACCOUNT-RECORD '"'
+               '"status":"' ACCT-STATUS OF ACCOUNT-RECORD '"'
                '}'
                DELIMITED BY SIZE INTO WS-JSON-OUTPUT
            
@@ -292,15 +491,28 @@
        FINALIZE-JSON-RESPONSE.
            MOVE WS-RECORD-COUNT TO DSP-COUNT
            MOVE WS-TOTAL-BALANCE TO DSP-BALANCE
-           
-           STRING '{'
-               '"syncId":"' WS-SYNC-ID '",'
-               '"recordCount":' DSP-COUNT ','
-               '"totalBalance":"' DSP-BALANCE '",'
-               '"status":"' WS-STATUS '"'
-               '}'
-               DELIMITED BY SIZE INTO SYNC-RESPONSE-RECORD
-           
+
+           IF WS-MORE-RECORDS
+               STRING '{'
+                   '"syncId":"' WS-SYNC-ID '",'
+                   '"recordCount":' DSP-COUNT ','
+                   '"totalBalance":"' DSP-BALANCE '",'
+                   '"hasMore":true,'
+                   '"nextCursor":"' WS-LAST-ACCT-SEEN '",'
+                   '"status":"' WS-STATUS '"'
+                   '}'
+                   DELIMITED BY SIZE INTO SYNC-RESPONSE-RECORD
+           ELSE
+               STRING '{'
+                   '"syncId":"' WS-SYNC-ID '",'
+                   '"recordCount":' DSP-COUNT ','
+                   '"totalBalance":"' DSP-BALANCE '",'
+                   '"hasMore":false,'
+                   '"status":"' WS-STATUS '"'
+                   '}'
+                   DELIMITED BY SIZE INTO SYNC-RESPONSE-RECORD
+           END-IF
+
            WRITE SYNC-RESPONSE-RECORD.
        
        TERMINATION.
@@ -309,4 +521,4 @@
            CLOSE SYNC-REQUEST
            CLOSE SYNC-RESPONSE
            CLOSE ACCOUNT-MASTER
-           CLOSE TRANSACTION-LOG.
\ No newline at end of file
+           CLOSE TRANSACTION-LOG.
