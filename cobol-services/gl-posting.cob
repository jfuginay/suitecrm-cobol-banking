@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-POSTING.
+       AUTHOR. SUITECRM-COBOL-TEAM.
+      *----------------------------------------------------------------
+      * General ledger posting subprogram. Books a real double-entry
+      * journal line (one debit, one offsetting credit) against
+      * GL-MASTER and appends the detail lines to the GL journal feed.
+      * Called by BATCH-PROCESSOR's transaction posting and is the
+      * common entry point any future fee/adjustment job should use
+      * instead of updating counters directly.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-MASTER ASSIGN TO 'gl-master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS GL-ACCOUNT-NUMBER
+               FILE STATUS IS WS-GL-MASTER-STATUS.
+           SELECT GL-JOURNAL-FILE ASSIGN TO 'gl-journal.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-JOURNAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-MASTER.
+       01  GL-ACCOUNT-RECORD.
+           05  GL-ACCOUNT-NUMBER       PIC X(10).
+           05  GL-ACCOUNT-NAME         PIC X(30).
+           05  GL-ACCOUNT-TYPE         PIC X(10).
+           05  GL-NORMAL-BALANCE       PIC X(01).
+           05  GL-CURRENT-BALANCE      PIC S9(12)V99 COMP-3.
+           05  GL-LAST-POSTED-DATE     PIC 9(08).
+
+       FD  GL-JOURNAL-FILE.
+       01  GL-JOURNAL-RECORD           PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GL-MASTER-STATUS         PIC XX.
+       01  WS-GL-JOURNAL-STATUS        PIC XX.
+       01  WS-GL-TODAY                 PIC 9(08).
+
+      * Seed chart of accounts, used only the first time GL-MASTER is
+      * opened and found not to exist yet.
+       01  WS-DEFAULT-COA-DATA.
+           05  FILLER PIC X(52) VALUE
+               '1000CASH                          ASSETD'.
+           05  FILLER PIC X(52) VALUE
+               '2000CUSTOMER DEPOSITS              LIABC'.
+           05  FILLER PIC X(52) VALUE
+               '4000FEE INCOME                     INCOMC'.
+           05  FILLER PIC X(52) VALUE
+               '4100INTEREST INCOME                INCOMC'.
+           05  FILLER PIC X(52) VALUE
+               '9000SUSPENSE                       ASSETD'.
+
+       01  WS-DEFAULT-COA-TABLE REDEFINES WS-DEFAULT-COA-DATA.
+           05  WS-DEFAULT-COA-ENTRY OCCURS 5 TIMES.
+               10  WS-DEFAULT-ACCT-NUM     PIC X(10).
+               10  WS-DEFAULT-ACCT-NAME    PIC X(30).
+               10  WS-DEFAULT-ACCT-TYPE    PIC X(06).
+               10  WS-DEFAULT-NORMAL-BAL   PIC X(01).
+               10  FILLER                  PIC X(05).
+
+       01  WS-COA-IDX                  PIC 9(02).
+
+       01  WS-GL-JOURNAL-ID            PIC X(20).
+       01  WS-GL-DEBIT-AMOUNT          PIC S9(12)V99.
+       01  WS-GL-CREDIT-AMOUNT         PIC S9(12)V99.
+       01  WS-GL-DISPLAY-AMOUNT        PIC -(10)9.99.
+
+       LINKAGE SECTION.
+       01  WS-GL-DEBIT-ACCOUNT         PIC X(10).
+       01  WS-GL-CREDIT-ACCOUNT        PIC X(10).
+       01  WS-GL-AMOUNT                PIC S9(12)V99 COMP-3.
+       01  WS-GL-SOURCE-REF            PIC X(20).
+       01  WS-GL-DESCRIPTION           PIC X(40).
+       01  WS-GL-RETURN-CODE           PIC X(02).
+
+       PROCEDURE DIVISION USING WS-GL-DEBIT-ACCOUNT
+                                 WS-GL-CREDIT-ACCOUNT
+                                 WS-GL-AMOUNT
+                                 WS-GL-SOURCE-REF
+                                 WS-GL-DESCRIPTION
+                                 WS-GL-RETURN-CODE.
+       GL-POSTING-MAIN.
+           MOVE '00' TO WS-GL-RETURN-CODE
+           ACCEPT WS-GL-TODAY FROM DATE YYYYMMDD
+
+           IF WS-GL-AMOUNT NOT > 0
+               MOVE '02' TO WS-GL-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM OPEN-GL-MASTER
+
+           PERFORM VALIDATE-GL-ACCOUNTS
+
+           IF WS-GL-RETURN-CODE = '00'
+               STRING WS-GL-TODAY WS-GL-SOURCE-REF DELIMITED BY SIZE
+                   INTO WS-GL-JOURNAL-ID
+
+               MOVE WS-GL-AMOUNT TO WS-GL-DEBIT-AMOUNT
+                   WS-GL-CREDIT-AMOUNT
+
+               PERFORM POST-GL-ACCOUNT-DEBIT
+               PERFORM POST-GL-ACCOUNT-CREDIT
+
+               IF WS-GL-RETURN-CODE = '00'
+                   CLOSE GL-MASTER
+
+                   OPEN EXTEND GL-JOURNAL-FILE
+                   IF WS-GL-JOURNAL-STATUS NOT = '00'
+                       OPEN OUTPUT GL-JOURNAL-FILE
+                   END-IF
+                   PERFORM WRITE-GL-JOURNAL-LINE
+                   CLOSE GL-JOURNAL-FILE
+               ELSE
+                   CLOSE GL-MASTER
+               END-IF
+           ELSE
+               CLOSE GL-MASTER
+           END-IF
+
+           GOBACK.
+
+       VALIDATE-GL-ACCOUNTS.
+           MOVE WS-GL-DEBIT-ACCOUNT TO GL-ACCOUNT-NUMBER
+           READ GL-MASTER
+               INVALID KEY
+                   MOVE '01' TO WS-GL-RETURN-CODE
+           END-READ
+           IF WS-GL-RETURN-CODE = '00'
+               MOVE WS-GL-CREDIT-ACCOUNT TO GL-ACCOUNT-NUMBER
+               READ GL-MASTER
+                   INVALID KEY
+                       MOVE '01' TO WS-GL-RETURN-CODE
+               END-READ
+           END-IF.
+
+       OPEN-GL-MASTER.
+           OPEN I-O GL-MASTER
+           IF WS-GL-MASTER-STATUS = '35'
+               OPEN OUTPUT GL-MASTER
+               PERFORM VARYING WS-COA-IDX FROM 1 BY 1
+                       UNTIL WS-COA-IDX > 5
+                   MOVE WS-DEFAULT-ACCT-NUM(WS-COA-IDX)
+                       TO GL-ACCOUNT-NUMBER
+                   MOVE WS-DEFAULT-ACCT-NAME(WS-COA-IDX)
+                       TO GL-ACCOUNT-NAME
+                   MOVE WS-DEFAULT-ACCT-TYPE(WS-COA-IDX)
+                       TO GL-ACCOUNT-TYPE
+                   MOVE WS-DEFAULT-NORMAL-BAL(WS-COA-IDX)
+                       TO GL-NORMAL-BALANCE
+                   MOVE 0 TO GL-CURRENT-BALANCE
+                   MOVE 0 TO GL-LAST-POSTED-DATE
+                   WRITE GL-ACCOUNT-RECORD
+               END-PERFORM
+               CLOSE GL-MASTER
+               OPEN I-O GL-MASTER
+           END-IF.
+
+       POST-GL-ACCOUNT-DEBIT.
+           MOVE WS-GL-DEBIT-ACCOUNT TO GL-ACCOUNT-NUMBER
+           READ GL-MASTER
+               INVALID KEY
+                   MOVE '01' TO WS-GL-RETURN-CODE
+           END-READ
+           IF WS-GL-RETURN-CODE = '00'
+               IF GL-NORMAL-BALANCE = 'D'
+                   ADD WS-GL-AMOUNT TO GL-CURRENT-BALANCE
+               ELSE
+                   SUBTRACT WS-GL-AMOUNT FROM GL-CURRENT-BALANCE
+               END-IF
+               MOVE WS-GL-TODAY TO GL-LAST-POSTED-DATE
+               REWRITE GL-ACCOUNT-RECORD
+                   INVALID KEY MOVE '01' TO WS-GL-RETURN-CODE
+               END-REWRITE
+           END-IF.
+
+       POST-GL-ACCOUNT-CREDIT.
+           MOVE WS-GL-CREDIT-ACCOUNT TO GL-ACCOUNT-NUMBER
+           READ GL-MASTER
+               INVALID KEY
+                   MOVE '01' TO WS-GL-RETURN-CODE
+           END-READ
+           IF WS-GL-RETURN-CODE = '00'
+               IF GL-NORMAL-BALANCE = 'C'
+                   ADD WS-GL-AMOUNT TO GL-CURRENT-BALANCE
+               ELSE
+                   SUBTRACT WS-GL-AMOUNT FROM GL-CURRENT-BALANCE
+               END-IF
+               MOVE WS-GL-TODAY TO GL-LAST-POSTED-DATE
+               REWRITE GL-ACCOUNT-RECORD
+                   INVALID KEY MOVE '01' TO WS-GL-RETURN-CODE
+               END-REWRITE
+           END-IF.
+
+       WRITE-GL-JOURNAL-LINE.
+           MOVE WS-GL-AMOUNT TO WS-GL-DISPLAY-AMOUNT
+           STRING WS-GL-JOURNAL-ID ' '
+               'DR ' WS-GL-DEBIT-ACCOUNT
+               ' CR ' WS-GL-CREDIT-ACCOUNT
+               ' AMT ' WS-GL-DISPLAY-AMOUNT
+               ' REF ' WS-GL-SOURCE-REF
+               ' DESC ' WS-GL-DESCRIPTION
+               DELIMITED BY SIZE INTO GL-JOURNAL-RECORD
+           WRITE GL-JOURNAL-RECORD.
