@@ -28,7 +28,7 @@
        FD  STREAM-REQUEST.
        01  STREAM-REQUEST-RECORD.
            05  STREAM-TYPE         PIC X(20).
-           05  ACCOUNT-FILTER      PIC X(20).
+           05  ACCOUNT-FILTER      PIC X(120).
            05  DATE-FROM           PIC 9(8).
            05  DATE-TO             PIC 9(8).
            05  TRANS-TYPE-FILTER   PIC X(20).
@@ -69,7 +69,13 @@
        01  WS-STREAM-CONTROL.
            05  WS-STREAM-ID        PIC X(36).
            05  WS-STREAM-STATUS    PIC X(10).
-           05  WS-LAST-POSITION    PIC 9(9).
+           05  WS-LAST-KEY.
+               10  WS-LAST-KEY-DATE    PIC 9(8).
+               10  WS-LAST-KEY-TIME    PIC 9(6).
+               10  WS-LAST-KEY-SEQ     PIC 9(6).
+           05  WS-HAS-LAST-KEY     PIC X VALUE 'N'.
+           05  WS-STREAM-ACTIVE    PIC X VALUE 'Y'.
+           05  WS-MORE-RECORDS     PIC X VALUE 'Y'.
            05  WS-CONTINUE-FLAG    PIC X VALUE 'Y'.
        
        01  WS-FILTERS.
@@ -77,10 +83,80 @@
            05  WS-DATE-FILTER      PIC X VALUE 'N'.
            05  WS-TYPE-FILTER      PIC X VALUE 'N'.
            05  WS-AMOUNT-FILTER    PIC X VALUE 'N'.
+           05  WS-ACCOUNT-MATCH    PIC X VALUE 'N'.
+
+       01  WS-ACCOUNT-FILTER-LIST.
+           05  WS-ACCOUNT-ENTRY    OCCURS 10 TIMES PIC X(20).
+       01  WS-ACCOUNT-FILTER-COUNT PIC 9(2) VALUE 0.
+       01  WS-ACCOUNT-IDX          PIC 9(2).
        
        01  WS-JSON-BUILDER.
            05  WS-JSON-OUTPUT      PIC X(2000).
            05  WS-JSON-POS         PIC 9(4).
+
+       01  WS-CATEGORY-TOTALS.
+           05  WS-CATEGORY-ENTRY   OCCURS 20 TIMES.
+               10  WS-CATEGORY-NAME    PIC X(30).
+               10  WS-CATEGORY-AMOUNT  PIC S9(10)V99 COMP-3.
+               10  WS-CATEGORY-COUNT   PIC 9(6).
+       01  WS-CATEGORY-TABLE-COUNT PIC 9(2) VALUE 0.
+       01  WS-CATEGORY-IDX         PIC 9(2).
+       01  WS-CAT-SCAN-IDX         PIC 9(2).
+       01  WS-CATEGORY-FOUND       PIC X VALUE 'N'.
+       01  WS-CATSUM-AMOUNT-DISP   PIC -(9)9.99.
+
+       01  WS-MERCHANT-TOTALS.
+           05  WS-MERCHANT-ENTRY   OCCURS 30 TIMES.
+               10  WS-MERCHANT-NAME    PIC X(50).
+               10  WS-MERCHANT-AMOUNT  PIC S9(10)V99 COMP-3.
+               10  WS-MERCHANT-COUNT   PIC 9(6).
+       01  WS-MERCHANT-TABLE-COUNT PIC 9(2) VALUE 0.
+       01  WS-MERCHANT-IDX         PIC 9(2).
+       01  WS-MER-SCAN-IDX         PIC 9(2).
+       01  WS-MERCHANT-FOUND       PIC X VALUE 'N'.
+       01  WS-TOP-MERCHANT-LIMIT   PIC 9(2) VALUE 10.
+
+       01  WS-MERCHANT-SORT-TEMP.
+           05  WS-MST-NAME         PIC X(50).
+           05  WS-MST-AMOUNT       PIC S9(10)V99 COMP-3.
+           05  WS-MST-COUNT        PIC 9(6).
+
+       01  WS-SEEN-REF-LIST.
+           05  WS-SEEN-REF-ENTRY   OCCURS 50 TIMES.
+               10  WS-SEEN-REF         PIC X(30).
+               10  WS-SEEN-REF-COUNT   PIC 9(4).
+       01  WS-SEEN-REF-TABLE-COUNT PIC 9(2) VALUE 0.
+       01  WS-SEEN-REF-IDX         PIC 9(2).
+       01  WS-SEEN-REF-SCAN        PIC 9(2).
+       01  WS-SEEN-REF-FOUND       PIC X VALUE 'N'.
+
+       01  WS-ANOMALY-WINDOW-SECONDS PIC 9(5) VALUE 300.
+
+       01  WS-CLUSTER-LIST.
+           05  WS-CLUSTER-ENTRY    OCCURS 20 TIMES.
+               10  WS-CLUSTER-ACCOUNT      PIC X(20).
+               10  WS-CLUSTER-AMOUNT       PIC S9(10)V99 COMP-3.
+               10  WS-CLUSTER-LAST-DATE    PIC 9(8).
+               10  WS-CLUSTER-LAST-TIME    PIC 9(6).
+               10  WS-CLUSTER-COUNT        PIC 9(4).
+       01  WS-CLUSTER-TABLE-COUNT  PIC 9(2) VALUE 0.
+       01  WS-CLUSTER-IDX          PIC 9(2).
+       01  WS-CLUSTER-SCAN         PIC 9(2).
+       01  WS-CLUSTER-FOUND        PIC X VALUE 'N'.
+
+       01  WS-TIME-WORK.
+           05  WS-CUR-HH           PIC 99.
+           05  WS-CUR-MM           PIC 99.
+           05  WS-CUR-SS           PIC 99.
+           05  WS-CUR-SECONDS      PIC 9(5).
+           05  WS-PREV-TIME        PIC 9(6).
+           05  WS-PREV-HH          PIC 99.
+           05  WS-PREV-MM          PIC 99.
+           05  WS-PREV-SS          PIC 99.
+           05  WS-PREV-SECONDS     PIC 9(5).
+           05  WS-ELAPSED-SECONDS  PIC S9(6).
+
+       01  WS-ANOMALY-AMOUNT-DISP  PIC -(9)9.99.
        
        01  WS-TRANSACTION-DATA.
            05  WS-PREV-BALANCE     PIC S9(12)V99 COMP-3.
@@ -98,7 +174,17 @@
            05  WS-NEW-TRANS        PIC X VALUE 'N'.
            05  WS-POLL-INTERVAL    PIC 9(3) VALUE 5.
            05  WS-LAST-CHECK       PIC 9(14).
-       
+
+       01  WS-ESCAPED-FIELDS.
+           05  WS-ESCAPED-DESCRIPTION  PIC X(200).
+           05  WS-ESCAPED-MERCHANT     PIC X(100).
+
+       01  WS-ESCAPE-IN             PIC X(100).
+       01  WS-ESCAPE-OUT            PIC X(200).
+       01  WS-ESCAPE-OUT-POS        PIC 9(3).
+       01  WS-ESCAPE-IDX            PIC 9(3).
+       01  WS-ESCAPE-CHAR           PIC X.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION
@@ -136,8 +222,26 @@
            IF AMOUNT-MIN NOT = ZERO OR AMOUNT-MAX NOT = 999999999.99
                MOVE 'Y' TO WS-AMOUNT-FILTER
                MOVE 'Y' TO WS-APPLY-FILTERS
+           END-IF
+
+           PERFORM PARSE-ACCOUNT-FILTER-LIST
+           IF WS-ACCOUNT-FILTER-COUNT > 0
+               MOVE 'Y' TO WS-APPLY-FILTERS
            END-IF.
-       
+
+       PARSE-ACCOUNT-FILTER-LIST.
+           MOVE SPACES TO WS-ACCOUNT-FILTER-LIST
+           MOVE 0 TO WS-ACCOUNT-FILTER-COUNT
+           IF ACCOUNT-FILTER NOT = SPACES
+               UNSTRING ACCOUNT-FILTER DELIMITED BY ','
+                   INTO WS-ACCOUNT-ENTRY(1)  WS-ACCOUNT-ENTRY(2)
+                        WS-ACCOUNT-ENTRY(3)  WS-ACCOUNT-ENTRY(4)
+                        WS-ACCOUNT-ENTRY(5)  WS-ACCOUNT-ENTRY(6)
+                        WS-ACCOUNT-ENTRY(7)  WS-ACCOUNT-ENTRY(8)
+                        WS-ACCOUNT-ENTRY(9)  WS-ACCOUNT-ENTRY(10)
+                   TALLYING IN WS-ACCOUNT-FILTER-COUNT
+           END-IF.
+
        PROCESS-STREAM-REQUEST.
            EVALUATE STREAM-TYPE
                WHEN "LIVE-FEED"
@@ -152,56 +256,71 @@
                    PERFORM SEARCH-TRANSACTIONS
                WHEN "ANALYTICS"
                    PERFORM STREAM-ANALYTICS
+               WHEN "CATEGORY-SUMMARY"
+                   PERFORM STREAM-CATEGORY-SUMMARY
+               WHEN "ANOMALY-SCAN"
+                   PERFORM STREAM-ANOMALY-SCAN
                WHEN OTHER
                    MOVE "Invalid stream type" TO WS-STREAM-STATUS
            END-EVALUATE.
        
        STREAM-LIVE-TRANSACTIONS.
            MOVE "STREAMING" TO WS-STREAM-STATUS
+           MOVE 'Y' TO WS-STREAM-ACTIVE
            PERFORM START-JSON-STREAM
-           
-           PERFORM UNTIL WS-CONTINUE-FLAG = 'N' OR 
+
+           PERFORM UNTIL WS-STREAM-ACTIVE = 'N' OR
                          WS-MATCH-COUNT >= MAX-RECORDS
                PERFORM CHECK-NEW-TRANSACTIONS
                IF WS-NEW-TRANS = 'Y'
                    PERFORM PROCESS-NEW-TRANSACTIONS
                END-IF
-               
+
                CALL "CBL_OC_NANOSLEEP" USING WS-POLL-INTERVAL
            END-PERFORM
-           
+
            PERFORM END-JSON-STREAM.
-       
+
        CHECK-NEW-TRANSACTIONS.
            ACCEPT WS-LAST-CHECK FROM DATE YYYYMMDD
            ACCEPT WS-LAST-CHECK FROM TIME
-           
-           MOVE SPACES TO TRANS-KEY
+
+           IF WS-HAS-LAST-KEY = 'Y'
+               MOVE WS-LAST-KEY-DATE TO TRANS-DATE
+               MOVE WS-LAST-KEY-TIME TO TRANS-TIME
+               MOVE WS-LAST-KEY-SEQ TO TRANS-SEQ
+           ELSE
+               MOVE SPACES TO TRANS-KEY
+           END-IF
+
            START TRANSACTION-FILE KEY > TRANS-KEY
-           END-START
-           
-           READ TRANSACTION-FILE NEXT
-               AT END MOVE 'N' TO WS-NEW-TRANS
-               NOT AT END
-                   IF TRANS-DATE = WS-CURRENT-DATE AND
-                      TRANS-TIME > WS-LAST-CHECK(9:6)
-                       MOVE 'Y' TO WS-NEW-TRANS
-                   ELSE
-                       MOVE 'N' TO WS-NEW-TRANS
-                   END-IF
-           END-READ.
-       
+               INVALID KEY
+                   MOVE 'N' TO WS-NEW-TRANS
+               NOT INVALID KEY
+                   READ TRANSACTION-FILE NEXT
+                       AT END MOVE 'N' TO WS-NEW-TRANS
+                       NOT AT END MOVE 'Y' TO WS-NEW-TRANS
+                   END-READ
+           END-START.
+
        PROCESS-NEW-TRANSACTIONS.
            PERFORM UNTIL WS-NEW-TRANS = 'N'
                IF WS-APPLY-FILTERS = 'Y'
                    PERFORM APPLY-TRANSACTION-FILTERS
                    IF WS-CONTINUE-FLAG = 'Y'
                        PERFORM WRITE-TRANSACTION-JSON
+                       ADD 1 TO WS-MATCH-COUNT
                    END-IF
                ELSE
                    PERFORM WRITE-TRANSACTION-JSON
+                   ADD 1 TO WS-MATCH-COUNT
                END-IF
-               
+
+               MOVE TRANS-DATE TO WS-LAST-KEY-DATE
+               MOVE TRANS-TIME TO WS-LAST-KEY-TIME
+               MOVE TRANS-SEQ TO WS-LAST-KEY-SEQ
+               MOVE 'Y' TO WS-HAS-LAST-KEY
+
                READ TRANSACTION-FILE NEXT
                    AT END MOVE 'N' TO WS-NEW-TRANS
                END-READ
@@ -210,29 +329,31 @@
        STREAM-HISTORICAL.
            MOVE "PROCESSING" TO WS-STREAM-STATUS
            PERFORM START-JSON-STREAM
-           
-           IF ACCOUNT-FILTER NOT = SPACES
-               MOVE ACCOUNT-FILTER TO TRANS-ACCOUNT
+
+           IF WS-ACCOUNT-FILTER-COUNT = 1
+               MOVE WS-ACCOUNT-ENTRY(1) TO TRANS-ACCOUNT
                START TRANSACTION-FILE KEY >= TRANS-ACCOUNT
            ELSE
                MOVE DATE-FROM TO TRANS-DATE
                START TRANSACTION-FILE KEY >= TRANS-DATE
            END-IF
-           
+
+           MOVE 'Y' TO WS-MORE-RECORDS
            PERFORM READ-AND-STREAM-TRANSACTIONS
-               UNTIL WS-CONTINUE-FLAG = 'N' OR
+               UNTIL WS-MORE-RECORDS = 'N' OR
                      WS-MATCH-COUNT >= MAX-RECORDS
-           
+
            PERFORM END-JSON-STREAM.
-       
+
        READ-AND-STREAM-TRANSACTIONS.
            READ TRANSACTION-FILE NEXT
-               AT END MOVE 'N' TO WS-CONTINUE-FLAG
+               AT END MOVE 'N' TO WS-MORE-RECORDS
                NOT AT END
+                   MOVE 'Y' TO WS-CONTINUE-FLAG
                    IF WS-APPLY-FILTERS = 'Y'
                        PERFORM APPLY-TRANSACTION-FILTERS
                    END-IF
-                   
+
                    IF WS-CONTINUE-FLAG = 'Y'
                        PERFORM WRITE-TRANSACTION-JSON
                        ADD 1 TO WS-MATCH-COUNT
@@ -261,14 +382,27 @@
                END-IF
            END-IF
            
-           IF ACCOUNT-FILTER NOT = SPACES AND WS-CONTINUE-FLAG = 'Y'
-               IF TRANS-ACCOUNT NOT = ACCOUNT-FILTER
+           IF WS-ACCOUNT-FILTER-COUNT > 0 AND WS-CONTINUE-FLAG = 'Y'
+               PERFORM CHECK-ACCOUNT-MATCH
+               IF WS-ACCOUNT-MATCH = 'N'
                    MOVE 'N' TO WS-CONTINUE-FLAG
+                   IF WS-ACCOUNT-FILTER-COUNT = 1
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   END-IF
                END-IF
            END-IF.
-       
+
+       CHECK-ACCOUNT-MATCH.
+           MOVE 'N' TO WS-ACCOUNT-MATCH
+           PERFORM VARYING WS-ACCOUNT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCOUNT-IDX > WS-ACCOUNT-FILTER-COUNT
+               IF TRANS-ACCOUNT = WS-ACCOUNT-ENTRY(WS-ACCOUNT-IDX)
+                   MOVE 'Y' TO WS-ACCOUNT-MATCH
+               END-IF
+           END-PERFORM.
+
        STREAM-ACCOUNT-ACTIVITY.
-           IF ACCOUNT-FILTER = SPACES
+           IF WS-ACCOUNT-FILTER-COUNT = 0
                MOVE "Account required" TO WS-STREAM-STATUS
                PERFORM WRITE-ERROR-RESPONSE
            ELSE
@@ -326,24 +460,265 @@
        CALCULATE-ANALYTICS.
            MOVE ZERO TO WS-RUNNING-TOTAL
            MOVE ZERO TO WS-RECORD-COUNT
-           
-           MOVE ACCOUNT-FILTER TO TRANS-ACCOUNT
+
+           PERFORM VARYING WS-ACCOUNT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCOUNT-IDX > WS-ACCOUNT-FILTER-COUNT
+               PERFORM CALCULATE-ACCOUNT-ANALYTICS
+           END-PERFORM.
+
+       CALCULATE-ACCOUNT-ANALYTICS.
+           MOVE WS-ACCOUNT-ENTRY(WS-ACCOUNT-IDX) TO TRANS-ACCOUNT
            START TRANSACTION-FILE KEY >= TRANS-ACCOUNT
-           
-           PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CONTINUE-FLAG
+                   PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+                       READ TRANSACTION-FILE NEXT
+                           AT END MOVE 'N' TO WS-CONTINUE-FLAG
+                           NOT AT END
+                               IF TRANS-ACCOUNT =
+                                  WS-ACCOUNT-ENTRY(WS-ACCOUNT-IDX)
+                                   ADD TRANS-AMOUNT TO WS-RUNNING-TOTAL
+                                   ADD 1 TO WS-RECORD-COUNT
+                                   MOVE TRANS-BALANCE TO WS-PREV-BALANCE
+                               ELSE
+                                   MOVE 'N' TO WS-CONTINUE-FLAG
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       STREAM-CATEGORY-SUMMARY.
+           PERFORM CALCULATE-CATEGORY-SUMMARY
+           PERFORM SORT-MERCHANT-TOTALS
+           PERFORM WRITE-CATEGORY-SUMMARY-JSON.
+
+       CALCULATE-CATEGORY-SUMMARY.
+           MOVE 0 TO WS-CATEGORY-TABLE-COUNT
+           MOVE 0 TO WS-MERCHANT-TABLE-COUNT
+           MOVE ZERO TO WS-RECORD-COUNT
+
+           MOVE DATE-FROM TO TRANS-DATE
+           START TRANSACTION-FILE KEY >= TRANS-DATE
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS
+           END-START
+
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
                READ TRANSACTION-FILE NEXT
-                   AT END MOVE 'N' TO WS-CONTINUE-FLAG
+                   AT END MOVE 'N' TO WS-MORE-RECORDS
                    NOT AT END
-                       IF TRANS-ACCOUNT = ACCOUNT-FILTER
-                           ADD TRANS-AMOUNT TO WS-RUNNING-TOTAL
-                           ADD 1 TO WS-RECORD-COUNT
-                           MOVE TRANS-BALANCE TO WS-PREV-BALANCE
+                       IF TRANS-DATE > DATE-TO
+                           MOVE 'N' TO WS-MORE-RECORDS
                        ELSE
-                           MOVE 'N' TO WS-CONTINUE-FLAG
+                           MOVE 'Y' TO WS-CONTINUE-FLAG
+                           PERFORM APPLY-TRANSACTION-FILTERS
+                           IF WS-CONTINUE-FLAG = 'Y'
+                               PERFORM ACCUMULATE-CATEGORY-MERCHANT
+                               ADD 1 TO WS-RECORD-COUNT
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM.
-       
+
+       ACCUMULATE-CATEGORY-MERCHANT.
+           PERFORM FIND-CATEGORY-SLOT
+           IF WS-CATEGORY-IDX > 0
+               ADD TRANS-AMOUNT TO WS-CATEGORY-AMOUNT(WS-CATEGORY-IDX)
+               ADD 1 TO WS-CATEGORY-COUNT(WS-CATEGORY-IDX)
+           END-IF
+
+           PERFORM FIND-MERCHANT-SLOT
+           IF WS-MERCHANT-IDX > 0
+               ADD TRANS-AMOUNT TO WS-MERCHANT-AMOUNT(WS-MERCHANT-IDX)
+               ADD 1 TO WS-MERCHANT-COUNT(WS-MERCHANT-IDX)
+           END-IF.
+
+       FIND-CATEGORY-SLOT.
+           MOVE 0 TO WS-CATEGORY-IDX
+           MOVE 'N' TO WS-CATEGORY-FOUND
+           PERFORM VARYING WS-CAT-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-SCAN-IDX > WS-CATEGORY-TABLE-COUNT
+               IF WS-CATEGORY-NAME(WS-CAT-SCAN-IDX) = TRANS-CATEGORY
+                   MOVE WS-CAT-SCAN-IDX TO WS-CATEGORY-IDX
+                   MOVE 'Y' TO WS-CATEGORY-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-CATEGORY-FOUND = 'N' AND WS-CATEGORY-TABLE-COUNT < 20
+               ADD 1 TO WS-CATEGORY-TABLE-COUNT
+               MOVE WS-CATEGORY-TABLE-COUNT TO WS-CATEGORY-IDX
+               MOVE TRANS-CATEGORY TO
+                   WS-CATEGORY-NAME(WS-CATEGORY-IDX)
+               MOVE ZERO TO WS-CATEGORY-AMOUNT(WS-CATEGORY-IDX)
+               MOVE ZERO TO WS-CATEGORY-COUNT(WS-CATEGORY-IDX)
+           END-IF.
+
+       FIND-MERCHANT-SLOT.
+           MOVE 0 TO WS-MERCHANT-IDX
+           MOVE 'N' TO WS-MERCHANT-FOUND
+           PERFORM VARYING WS-MER-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-MER-SCAN-IDX > WS-MERCHANT-TABLE-COUNT
+               IF WS-MERCHANT-NAME(WS-MER-SCAN-IDX) = TRANS-MERCHANT
+                   MOVE WS-MER-SCAN-IDX TO WS-MERCHANT-IDX
+                   MOVE 'Y' TO WS-MERCHANT-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-MERCHANT-FOUND = 'N' AND WS-MERCHANT-TABLE-COUNT < 30
+               ADD 1 TO WS-MERCHANT-TABLE-COUNT
+               MOVE WS-MERCHANT-TABLE-COUNT TO WS-MERCHANT-IDX
+               MOVE TRANS-MERCHANT TO
+                   WS-MERCHANT-NAME(WS-MERCHANT-IDX)
+               MOVE ZERO TO WS-MERCHANT-AMOUNT(WS-MERCHANT-IDX)
+               MOVE ZERO TO WS-MERCHANT-COUNT(WS-MERCHANT-IDX)
+           END-IF.
+
+       SORT-MERCHANT-TOTALS.
+           PERFORM VARYING WS-MERCHANT-IDX FROM 1 BY 1
+                   UNTIL WS-MERCHANT-IDX >= WS-MERCHANT-TABLE-COUNT
+               PERFORM VARYING WS-MER-SCAN-IDX FROM WS-MERCHANT-IDX BY 1
+                       UNTIL WS-MER-SCAN-IDX > WS-MERCHANT-TABLE-COUNT
+                   IF WS-MERCHANT-AMOUNT(WS-MER-SCAN-IDX) >
+                      WS-MERCHANT-AMOUNT(WS-MERCHANT-IDX)
+                       MOVE WS-MERCHANT-NAME(WS-MERCHANT-IDX)
+                           TO WS-MST-NAME
+                       MOVE WS-MERCHANT-AMOUNT(WS-MERCHANT-IDX)
+                           TO WS-MST-AMOUNT
+                       MOVE WS-MERCHANT-COUNT(WS-MERCHANT-IDX)
+                           TO WS-MST-COUNT
+
+                       MOVE WS-MERCHANT-NAME(WS-MER-SCAN-IDX)
+                           TO WS-MERCHANT-NAME(WS-MERCHANT-IDX)
+                       MOVE WS-MERCHANT-AMOUNT(WS-MER-SCAN-IDX)
+                           TO WS-MERCHANT-AMOUNT(WS-MERCHANT-IDX)
+                       MOVE WS-MERCHANT-COUNT(WS-MER-SCAN-IDX)
+                           TO WS-MERCHANT-COUNT(WS-MERCHANT-IDX)
+
+                       MOVE WS-MST-NAME TO
+                           WS-MERCHANT-NAME(WS-MER-SCAN-IDX)
+                       MOVE WS-MST-AMOUNT TO
+                           WS-MERCHANT-AMOUNT(WS-MER-SCAN-IDX)
+                       MOVE WS-MST-COUNT TO
+                           WS-MERCHANT-COUNT(WS-MER-SCAN-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       STREAM-ANOMALY-SCAN.
+           PERFORM CALCULATE-ANOMALIES
+           PERFORM WRITE-ANOMALY-JSON.
+
+       CALCULATE-ANOMALIES.
+           MOVE 0 TO WS-SEEN-REF-TABLE-COUNT
+           MOVE 0 TO WS-CLUSTER-TABLE-COUNT
+           MOVE ZERO TO WS-RECORD-COUNT
+
+           MOVE DATE-FROM TO TRANS-DATE
+           START TRANSACTION-FILE KEY >= TRANS-DATE
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS
+           END-START
+
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               READ TRANSACTION-FILE NEXT
+                   AT END MOVE 'N' TO WS-MORE-RECORDS
+                   NOT AT END
+                       IF TRANS-DATE > DATE-TO
+                           MOVE 'N' TO WS-MORE-RECORDS
+                       ELSE
+                           ADD 1 TO WS-RECORD-COUNT
+                           PERFORM TRACK-DUPLICATE-REFERENCE
+                           PERFORM TRACK-RAPID-REPEAT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       TRACK-DUPLICATE-REFERENCE.
+           MOVE 0 TO WS-SEEN-REF-IDX
+           MOVE 'N' TO WS-SEEN-REF-FOUND
+           PERFORM VARYING WS-SEEN-REF-SCAN FROM 1 BY 1
+                   UNTIL WS-SEEN-REF-SCAN > WS-SEEN-REF-TABLE-COUNT
+               IF WS-SEEN-REF(WS-SEEN-REF-SCAN) = TRANS-REFERENCE
+                   MOVE WS-SEEN-REF-SCAN TO WS-SEEN-REF-IDX
+                   ADD 1 TO WS-SEEN-REF-COUNT(WS-SEEN-REF-SCAN)
+                   MOVE 'Y' TO WS-SEEN-REF-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-SEEN-REF-FOUND = 'N' AND WS-SEEN-REF-TABLE-COUNT < 50
+                   AND TRANS-REFERENCE NOT = SPACES
+               ADD 1 TO WS-SEEN-REF-TABLE-COUNT
+               MOVE TRANS-REFERENCE TO
+                   WS-SEEN-REF(WS-SEEN-REF-TABLE-COUNT)
+               MOVE 1 TO WS-SEEN-REF-COUNT(WS-SEEN-REF-TABLE-COUNT)
+           END-IF.
+
+       TRACK-RAPID-REPEAT.
+           MOVE 0 TO WS-CLUSTER-IDX
+           MOVE 'N' TO WS-CLUSTER-FOUND
+           PERFORM VARYING WS-CLUSTER-SCAN FROM 1 BY 1
+                   UNTIL WS-CLUSTER-SCAN > WS-CLUSTER-TABLE-COUNT
+               IF WS-CLUSTER-ACCOUNT(WS-CLUSTER-SCAN) = TRANS-ACCOUNT
+                  AND WS-CLUSTER-AMOUNT(WS-CLUSTER-SCAN) = TRANS-AMOUNT
+                   MOVE WS-CLUSTER-SCAN TO WS-CLUSTER-IDX
+                   MOVE 'Y' TO WS-CLUSTER-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-CLUSTER-FOUND = 'Y'
+               PERFORM CHECK-CLUSTER-WINDOW
+               MOVE TRANS-DATE TO WS-CLUSTER-LAST-DATE(WS-CLUSTER-IDX)
+               MOVE TRANS-TIME TO WS-CLUSTER-LAST-TIME(WS-CLUSTER-IDX)
+           ELSE
+               IF WS-CLUSTER-TABLE-COUNT < 20
+                   ADD 1 TO WS-CLUSTER-TABLE-COUNT
+                   MOVE WS-CLUSTER-TABLE-COUNT TO WS-CLUSTER-IDX
+                   MOVE TRANS-ACCOUNT TO
+                       WS-CLUSTER-ACCOUNT(WS-CLUSTER-IDX)
+                   MOVE TRANS-AMOUNT TO
+                       WS-CLUSTER-AMOUNT(WS-CLUSTER-IDX)
+                   MOVE TRANS-DATE TO
+                       WS-CLUSTER-LAST-DATE(WS-CLUSTER-IDX)
+                   MOVE TRANS-TIME TO
+                       WS-CLUSTER-LAST-TIME(WS-CLUSTER-IDX)
+                   MOVE 1 TO WS-CLUSTER-COUNT(WS-CLUSTER-IDX)
+               END-IF
+           END-IF.
+
+       CHECK-CLUSTER-WINDOW.
+           IF TRANS-DATE NOT = WS-CLUSTER-LAST-DATE(WS-CLUSTER-IDX)
+               MOVE 1 TO WS-CLUSTER-COUNT(WS-CLUSTER-IDX)
+           ELSE
+               MOVE TRANS-TIME(1:2) TO WS-CUR-HH
+               MOVE TRANS-TIME(3:2) TO WS-CUR-MM
+               MOVE TRANS-TIME(5:2) TO WS-CUR-SS
+               COMPUTE WS-CUR-SECONDS =
+                   WS-CUR-HH * 3600 + WS-CUR-MM * 60 + WS-CUR-SS
+
+               MOVE WS-CLUSTER-LAST-TIME(WS-CLUSTER-IDX) TO WS-PREV-TIME
+               MOVE WS-PREV-TIME(1:2) TO WS-PREV-HH
+               MOVE WS-PREV-TIME(3:2) TO WS-PREV-MM
+               MOVE WS-PREV-TIME(5:2) TO WS-PREV-SS
+               COMPUTE WS-PREV-SECONDS =
+                   WS-PREV-HH * 3600 + WS-PREV-MM * 60 + WS-PREV-SS
+
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-CUR-SECONDS - WS-PREV-SECONDS
+
+               IF WS-ELAPSED-SECONDS >= 0 AND
+                  WS-ELAPSED-SECONDS <= WS-ANOMALY-WINDOW-SECONDS
+                   ADD 1 TO WS-CLUSTER-COUNT(WS-CLUSTER-IDX)
+               ELSE
+                   MOVE 1 TO WS-CLUSTER-COUNT(WS-CLUSTER-IDX)
+               END-IF
+           END-IF.
+
        START-JSON-STREAM.
            STRING '{"streamId":"' WS-STREAM-ID '",'
                   '"status":"' WS-STREAM-STATUS '",'
@@ -351,18 +726,50 @@
                   DELIMITED BY SIZE INTO WS-JSON-OUTPUT
            MOVE 1 TO WS-JSON-POS.
        
+       ESCAPE-JSON-STRING.
+           MOVE SPACES TO WS-ESCAPE-OUT
+           MOVE 1 TO WS-ESCAPE-OUT-POS
+           PERFORM VARYING WS-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-IDX > FUNCTION LENGTH(WS-ESCAPE-IN)
+               MOVE WS-ESCAPE-IN(WS-ESCAPE-IDX:1) TO WS-ESCAPE-CHAR
+               EVALUATE WS-ESCAPE-CHAR
+                   WHEN '"'
+                       STRING '\"' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN '\'
+                       STRING '\\' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN OTHER
+                       STRING WS-ESCAPE-CHAR DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+               END-EVALUATE
+           END-PERFORM.
+
        WRITE-TRANSACTION-JSON.
            IF WS-BUFFER-COUNT > 0
-               STRING ',' DELIMITED BY SIZE 
+               STRING ',' DELIMITED BY SIZE
                    INTO WS-JSON-OUTPUT
                    WITH POINTER WS-JSON-POS
            END-IF
-           
+
            MOVE TRANS-DATE TO DSP-DATE
            MOVE TRANS-TIME TO DSP-TIME
            MOVE TRANS-AMOUNT TO DSP-AMOUNT
            MOVE TRANS-BALANCE TO DSP-BALANCE
-           
+
+           MOVE SPACES TO WS-ESCAPE-IN
+           MOVE TRANS-DESCRIPTION TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-DESCRIPTION
+
+           MOVE SPACES TO WS-ESCAPE-IN
+           MOVE TRANS-MERCHANT TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-MERCHANT
+
            STRING '{'
                '"date":"' DSP-DATE '",'
                '"time":"' DSP-TIME '",'
@@ -370,22 +777,23 @@
                '"type":"' TRANS-TYPE '",'
                '"amount":"' DSP-AMOUNT '",'
                '"balance":"' DSP-BALANCE '",'
-               '"description":"' TRANS-DESCRIPTION '",'
-               '"merchant":"' TRANS-MERCHANT '",'
+               '"description":"'
+                   FUNCTION TRIM(WS-ESCAPED-DESCRIPTION) '",'
+               '"merchant":"' FUNCTION TRIM(WS-ESCAPED-MERCHANT) '",'
                '"category":"' TRANS-CATEGORY '",'
                '"status":"' TRANS-STATUS '",'
                '"reference":"' TRANS-REFERENCE '",'
                '"channel":"' TRANS-CHANNEL '"'
                '}'
                DELIMITED BY SIZE INTO BUFFER-RECORD
-           
+
            WRITE BUFFER-RECORD
            ADD 1 TO WS-BUFFER-COUNT
-           
+
            IF WS-BUFFER-COUNT >= 10 OR STREAM-MODE = "REALTIME"
                PERFORM FLUSH-BUFFER
            END-IF.
-       
+
        FLUSH-BUFFER.
            CLOSE STREAM-BUFFER
            OPEN INPUT STREAM-BUFFER
@@ -452,7 +860,124 @@
                DELIMITED BY SIZE INTO STREAM-RESPONSE-RECORD
            
            WRITE STREAM-RESPONSE-RECORD.
-       
+
+       WRITE-CATEGORY-SUMMARY-JSON.
+           MOVE SPACES TO STREAM-RESPONSE-RECORD
+           MOVE 1 TO WS-JSON-POS
+
+           STRING '{"streamId":"' WS-STREAM-ID '",'
+               '"type":"CATEGORY-SUMMARY",'
+               '"transactionCount":' WS-RECORD-COUNT ','
+               '"categories":['
+               DELIMITED BY SIZE
+               INTO STREAM-RESPONSE-RECORD WITH POINTER WS-JSON-POS
+
+           PERFORM VARYING WS-CATEGORY-IDX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-IDX > WS-CATEGORY-TABLE-COUNT
+               IF WS-CATEGORY-IDX > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO STREAM-RESPONSE-RECORD
+                       WITH POINTER WS-JSON-POS
+               END-IF
+               MOVE WS-CATEGORY-AMOUNT(WS-CATEGORY-IDX)
+                   TO WS-CATSUM-AMOUNT-DISP
+               STRING '{"name":"'
+                   FUNCTION TRIM(WS-CATEGORY-NAME(WS-CATEGORY-IDX)) '",'
+                   '"amount":"' FUNCTION TRIM(WS-CATSUM-AMOUNT-DISP)
+                   '","count":' WS-CATEGORY-COUNT(WS-CATEGORY-IDX) '}'
+                   DELIMITED BY SIZE
+                   INTO STREAM-RESPONSE-RECORD WITH POINTER WS-JSON-POS
+           END-PERFORM
+
+           STRING '],"topMerchants":[' DELIMITED BY SIZE
+               INTO STREAM-RESPONSE-RECORD WITH POINTER WS-JSON-POS
+
+           PERFORM VARYING WS-MERCHANT-IDX FROM 1 BY 1
+                   UNTIL WS-MERCHANT-IDX > WS-MERCHANT-TABLE-COUNT OR
+                         WS-MERCHANT-IDX > WS-TOP-MERCHANT-LIMIT
+               IF WS-MERCHANT-IDX > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO STREAM-RESPONSE-RECORD
+                       WITH POINTER WS-JSON-POS
+               END-IF
+               MOVE WS-MERCHANT-AMOUNT(WS-MERCHANT-IDX)
+                   TO WS-CATSUM-AMOUNT-DISP
+               STRING '{"name":"'
+                   FUNCTION TRIM(WS-MERCHANT-NAME(WS-MERCHANT-IDX)) '",'
+                   '"amount":"' FUNCTION TRIM(WS-CATSUM-AMOUNT-DISP)
+                   '","count":' WS-MERCHANT-COUNT(WS-MERCHANT-IDX) '}'
+                   DELIMITED BY SIZE
+                   INTO STREAM-RESPONSE-RECORD WITH POINTER WS-JSON-POS
+           END-PERFORM
+
+           STRING ']}' DELIMITED BY SIZE
+               INTO STREAM-RESPONSE-RECORD WITH POINTER WS-JSON-POS
+
+           WRITE STREAM-RESPONSE-RECORD.
+
+       WRITE-ANOMALY-JSON.
+           MOVE SPACES TO STREAM-RESPONSE-RECORD
+           MOVE 1 TO WS-JSON-POS
+           MOVE 0 TO WS-BUFFER-COUNT
+
+           STRING '{"streamId":"' WS-STREAM-ID '",'
+               '"type":"ANOMALY-SCAN",'
+               '"transactionsScanned":' WS-RECORD-COUNT ','
+               '"duplicateReferences":['
+               DELIMITED BY SIZE
+               INTO STREAM-RESPONSE-RECORD WITH POINTER WS-JSON-POS
+
+           PERFORM VARYING WS-SEEN-REF-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-REF-IDX > WS-SEEN-REF-TABLE-COUNT
+               IF WS-SEEN-REF-COUNT(WS-SEEN-REF-IDX) > 1
+                   IF WS-BUFFER-COUNT > 0
+                       STRING ',' DELIMITED BY SIZE
+                           INTO STREAM-RESPONSE-RECORD
+                           WITH POINTER WS-JSON-POS
+                   END-IF
+                   STRING '{"reference":"'
+                       FUNCTION TRIM(WS-SEEN-REF(WS-SEEN-REF-IDX)) '",'
+                       '"occurrences":'
+                       WS-SEEN-REF-COUNT(WS-SEEN-REF-IDX) '}'
+                       DELIMITED BY SIZE
+                       INTO STREAM-RESPONSE-RECORD
+                       WITH POINTER WS-JSON-POS
+                   ADD 1 TO WS-BUFFER-COUNT
+               END-IF
+           END-PERFORM
+
+           STRING '],"rapidRepeatClusters":[' DELIMITED BY SIZE
+               INTO STREAM-RESPONSE-RECORD WITH POINTER WS-JSON-POS
+
+           MOVE 0 TO WS-BUFFER-COUNT
+           PERFORM VARYING WS-CLUSTER-IDX FROM 1 BY 1
+                   UNTIL WS-CLUSTER-IDX > WS-CLUSTER-TABLE-COUNT
+               IF WS-CLUSTER-COUNT(WS-CLUSTER-IDX) > 1
+                   IF WS-BUFFER-COUNT > 0
+                       STRING ',' DELIMITED BY SIZE
+                           INTO STREAM-RESPONSE-RECORD
+                           WITH POINTER WS-JSON-POS
+                   END-IF
+                   MOVE WS-CLUSTER-AMOUNT(WS-CLUSTER-IDX)
+                       TO WS-ANOMALY-AMOUNT-DISP
+                   STRING '{"account":"'
+                       WS-CLUSTER-ACCOUNT(WS-CLUSTER-IDX) '",'
+                       '"amount":"'
+                       FUNCTION TRIM(WS-ANOMALY-AMOUNT-DISP) '",'
+                       '"occurrences":'
+                       WS-CLUSTER-COUNT(WS-CLUSTER-IDX) '}'
+                       DELIMITED BY SIZE
+                       INTO STREAM-RESPONSE-RECORD
+                       WITH POINTER WS-JSON-POS
+                   ADD 1 TO WS-BUFFER-COUNT
+               END-IF
+           END-PERFORM
+
+           STRING ']}' DELIMITED BY SIZE
+               INTO STREAM-RESPONSE-RECORD WITH POINTER WS-JSON-POS
+
+           WRITE STREAM-RESPONSE-RECORD.
+
        WRITE-ERROR-RESPONSE.
            STRING '{'
                '"streamId":"' WS-STREAM-ID '",'
