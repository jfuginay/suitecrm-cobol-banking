@@ -13,7 +13,12 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT VALIDATION-OUTPUT ASSIGN TO "card-output.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT VELOCITY-FILE ASSIGN TO "card-velocity.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS VEL-CARD-KEY
+               FILE STATUS IS WS-VELOCITY-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CARD-INPUT.
@@ -21,10 +26,17 @@
            05  CI-CARD-NUMBER      PIC X(19).
            05  CI-EXPIRY-MONTH     PIC 99.
            05  CI-EXPIRY-YEAR      PIC 9999.
-       
+           05  CI-CVV              PIC X(4).
+
        FD  VALIDATION-OUTPUT.
        01  VALIDATION-OUTPUT-REC   PIC X(200).
-       
+
+       FD  VELOCITY-FILE.
+       01  VELOCITY-RECORD.
+           05  VEL-CARD-KEY        PIC X(19).
+           05  VEL-ATTEMPT-COUNT   PIC 9(5).
+           05  VEL-LAST-DATE       PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01  WS-CARD-DATA.
            05  WS-CARD-NUMBER      PIC X(19).
@@ -32,11 +44,23 @@
            05  WS-CARD-LENGTH      PIC 99.
            05  WS-EXPIRY-MONTH     PIC 99.
            05  WS-EXPIRY-YEAR      PIC 9999.
-       
+           05  WS-CVV              PIC X(4).
+           05  WS-MASKED-CARD-KEY  PIC X(19).
+
        01  WS-VALIDATION-RESULT.
            05  WS-IS-VALID         PIC X VALUE 'N'.
            05  WS-CARD-TYPE        PIC X(20).
            05  WS-ERROR-MESSAGE    PIC X(50).
+
+       01  WS-FILE-CONTROL-FLAGS.
+           05  WS-EOF-FLAG         PIC X VALUE 'N'.
+           05  WS-CARDS-READ       PIC 9(7) VALUE 0.
+           05  WS-VELOCITY-STATUS  PIC XX.
+
+       01  WS-VELOCITY-WORK-AREA.
+           05  WS-VELOCITY-THRESHOLD PIC 9(3) VALUE 5.
+           05  WS-RISK-SCORE       PIC 9(3) VALUE 0.
+           05  WS-TODAY            PIC 9(8).
        
        01  WS-LUHN-WORK-AREA.
            05  WS-DIGIT            PIC 9.
@@ -54,56 +78,91 @@
        
        01  WS-CARD-PREFIXES.
            05  WS-VISA-PREFIX      PIC X(1) VALUE '4'.
-           05  WS-MC-PREFIX-1      PIC X(2) VALUE '51'.
-           05  WS-MC-PREFIX-2      PIC X(2) VALUE '52'.
-           05  WS-MC-PREFIX-3      PIC X(2) VALUE '53'.
-           05  WS-MC-PREFIX-4      PIC X(2) VALUE '54'.
-           05  WS-MC-PREFIX-5      PIC X(2) VALUE '55'.
            05  WS-AMEX-PREFIX-1    PIC X(2) VALUE '34'.
            05  WS-AMEX-PREFIX-2    PIC X(2) VALUE '37'.
-           05  WS-DISC-PREFIX      PIC X(4) VALUE '6011'.
-       
+           05  WS-DINERS-PREFIX-1  PIC X(2) VALUE '36'.
+           05  WS-DINERS-PREFIX-2  PIC X(2) VALUE '38'.
+
+       01  WS-BIN-WORK-AREA.
+           05  WS-BIN-2            PIC 9(2).
+           05  WS-BIN-3            PIC 9(3).
+           05  WS-BIN-4            PIC 9(4).
+           05  WS-BIN-6            PIC 9(6).
+
+       01  WS-JSON-ESCAPE-WORK.
+           05  WS-ESCAPE-IN        PIC X(50).
+           05  WS-ESCAPE-OUT       PIC X(100).
+           05  WS-ESCAPE-OUT-POS   PIC 9(3).
+           05  WS-ESCAPE-IDX       PIC 9(3).
+           05  WS-ESCAPE-CHAR      PIC X.
+
        01  WS-JSON-OUTPUT.
            05  FILLER              PIC X(2) VALUE '{"'.
            05  FILLER              PIC X(7) VALUE 'valid":'.
            05  JSON-VALID          PIC X(5).
            05  FILLER              PIC X(10) VALUE ',"type":"'.
            05  JSON-CARD-TYPE      PIC X(20).
-           05  FILLER              PIC X(19) VALUE '","masked_number":"'.
+           05  FILLER              PIC X(19)
+               VALUE '","masked_number":"'.
            05  JSON-MASKED-NUM     PIC X(19).
            05  FILLER              PIC X(11) VALUE '","expiry":"'.
            05  JSON-EXPIRY         PIC X(7).
-           05  FILLER              PIC X(11) VALUE '","message":"'.
+           05  FILLER              PIC X(13) VALUE '","message":"'.
            05  JSON-MESSAGE        PIC X(50).
-           05  FILLER              PIC X(2) VALUE '"}' .
+           05  FILLER              PIC X(15)
+               VALUE '","risk_score":'.
+           05  JSON-RISK-SCORE     PIC 9(3).
+           05  FILLER              PIC X(1) VALUE '}'.
        
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT CARD-INPUT
            OPEN OUTPUT VALIDATION-OUTPUT
-           
+           PERFORM OPEN-VELOCITY-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
            READ CARD-INPUT
                AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
                    MOVE 'N' TO WS-IS-VALID
                    MOVE "No input provided" TO WS-ERROR-MESSAGE
                    PERFORM WRITE-ERROR-OUTPUT
-               NOT AT END
-                   MOVE CI-CARD-NUMBER TO WS-CARD-NUMBER
-                   MOVE CI-EXPIRY-MONTH TO WS-EXPIRY-MONTH
-                   MOVE CI-EXPIRY-YEAR TO WS-EXPIRY-YEAR
-                   PERFORM VALIDATE-CARD
-                   PERFORM WRITE-JSON-OUTPUT
            END-READ
-           
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               ADD 1 TO WS-CARDS-READ
+               MOVE CI-CARD-NUMBER TO WS-CARD-NUMBER
+               MOVE CI-EXPIRY-MONTH TO WS-EXPIRY-MONTH
+               MOVE CI-EXPIRY-YEAR TO WS-EXPIRY-YEAR
+               MOVE CI-CVV TO WS-CVV
+               PERFORM VALIDATE-CARD
+               PERFORM WRITE-JSON-OUTPUT
+
+               READ CARD-INPUT
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM
+
            CLOSE CARD-INPUT
            CLOSE VALIDATION-OUTPUT
+           CLOSE VELOCITY-FILE
            STOP RUN.
-       
+
+       OPEN-VELOCITY-FILE.
+           OPEN I-O VELOCITY-FILE
+           IF WS-VELOCITY-STATUS NOT = '00'
+               OPEN OUTPUT VELOCITY-FILE
+               CLOSE VELOCITY-FILE
+               OPEN I-O VELOCITY-FILE
+           END-IF.
+
        VALIDATE-CARD.
            MOVE 'N' TO WS-IS-VALID
            MOVE SPACES TO WS-ERROR-MESSAGE
            MOVE SPACES TO WS-CARD-TYPE
-           
+           MOVE 0 TO WS-RISK-SCORE
+
            PERFORM CLEAN-CARD-NUMBER
            PERFORM CHECK-CARD-LENGTH
            
@@ -111,6 +170,8 @@
                PERFORM IDENTIFY-CARD-TYPE
                PERFORM VALIDATE-LUHN
                PERFORM CHECK-EXPIRY-DATE
+               PERFORM CHECK-CVV-FORMAT
+               PERFORM CHECK-VELOCITY
            END-IF.
        
        CLEAN-CARD-NUMBER.
@@ -135,20 +196,36 @@
            END-EVALUATE.
        
        IDENTIFY-CARD-TYPE.
+           MOVE WS-CLEAN-CARD(1:2) TO WS-BIN-2
+           MOVE WS-CLEAN-CARD(1:3) TO WS-BIN-3
+           MOVE WS-CLEAN-CARD(1:4) TO WS-BIN-4
+           MOVE WS-CLEAN-CARD(1:6) TO WS-BIN-6
+
            EVALUATE TRUE
                WHEN WS-CLEAN-CARD(1:1) = WS-VISA-PREFIX
                    MOVE "VISA" TO WS-CARD-TYPE
-               WHEN WS-CLEAN-CARD(1:2) = WS-MC-PREFIX-1 OR
-                    WS-CLEAN-CARD(1:2) = WS-MC-PREFIX-2 OR
-                    WS-CLEAN-CARD(1:2) = WS-MC-PREFIX-3 OR
-                    WS-CLEAN-CARD(1:2) = WS-MC-PREFIX-4 OR
-                    WS-CLEAN-CARD(1:2) = WS-MC-PREFIX-5
+               WHEN WS-BIN-2 >= 51 AND WS-BIN-2 <= 55
+                   MOVE "MASTERCARD" TO WS-CARD-TYPE
+               WHEN WS-BIN-4 >= 2221 AND WS-BIN-4 <= 2720
                    MOVE "MASTERCARD" TO WS-CARD-TYPE
                WHEN WS-CLEAN-CARD(1:2) = WS-AMEX-PREFIX-1 OR
                     WS-CLEAN-CARD(1:2) = WS-AMEX-PREFIX-2
                    MOVE "AMERICAN EXPRESS" TO WS-CARD-TYPE
-               WHEN WS-CLEAN-CARD(1:4) = WS-DISC-PREFIX
+               WHEN WS-BIN-4 = 6011
+                   MOVE "DISCOVER" TO WS-CARD-TYPE
+               WHEN WS-BIN-2 = 65
+                   MOVE "DISCOVER" TO WS-CARD-TYPE
+               WHEN WS-BIN-3 >= 644 AND WS-BIN-3 <= 649
                    MOVE "DISCOVER" TO WS-CARD-TYPE
+               WHEN WS-BIN-6 >= 622126 AND WS-BIN-6 <= 622925
+                   MOVE "DISCOVER" TO WS-CARD-TYPE
+               WHEN WS-BIN-4 >= 3528 AND WS-BIN-4 <= 3589
+                   MOVE "JCB" TO WS-CARD-TYPE
+               WHEN WS-CLEAN-CARD(1:2) = WS-DINERS-PREFIX-1 OR
+                    WS-CLEAN-CARD(1:2) = WS-DINERS-PREFIX-2
+                   MOVE "DINERS CLUB" TO WS-CARD-TYPE
+               WHEN WS-BIN-3 >= 300 AND WS-BIN-3 <= 305
+                   MOVE "DINERS CLUB" TO WS-CARD-TYPE
                WHEN OTHER
                    MOVE "UNKNOWN" TO WS-CARD-TYPE
            END-EVALUATE.
@@ -208,17 +285,99 @@
                END-IF
            END-IF.
        
+       CHECK-CVV-FORMAT.
+           IF WS-IS-VALID = 'Y'
+               IF WS-CARD-TYPE = "AMERICAN EXPRESS"
+                   IF WS-CVV(1:4) NOT NUMERIC
+                       MOVE 'N' TO WS-IS-VALID
+                       MOVE "Invalid CVV" TO WS-ERROR-MESSAGE
+                   END-IF
+               ELSE
+                   IF WS-CVV(1:3) NOT NUMERIC
+                       OR WS-CVV(4:1) NOT = SPACE
+                       MOVE 'N' TO WS-IS-VALID
+                       MOVE "Invalid CVV" TO WS-ERROR-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-VELOCITY.
+           PERFORM BUILD-MASKED-CARD-KEY
+           MOVE WS-MASKED-CARD-KEY TO VEL-CARD-KEY
+           READ VELOCITY-FILE
+               INVALID KEY
+                   MOVE 1 TO VEL-ATTEMPT-COUNT
+                   MOVE WS-TODAY TO VEL-LAST-DATE
+                   WRITE VELOCITY-RECORD
+               NOT INVALID KEY
+                   IF VEL-LAST-DATE = WS-TODAY
+                       ADD 1 TO VEL-ATTEMPT-COUNT
+                   ELSE
+                       MOVE 1 TO VEL-ATTEMPT-COUNT
+                       MOVE WS-TODAY TO VEL-LAST-DATE
+                   END-IF
+                   REWRITE VELOCITY-RECORD
+           END-READ
+
+           IF VEL-ATTEMPT-COUNT > WS-VELOCITY-THRESHOLD
+               MOVE 99 TO WS-RISK-SCORE
+               IF WS-IS-VALID = 'Y'
+                   MOVE "REVIEW" TO WS-CARD-TYPE
+                   MOVE "Velocity threshold exceeded"
+                       TO WS-ERROR-MESSAGE
+               END-IF
+           ELSE
+               COMPUTE WS-RISK-SCORE =
+                   VEL-ATTEMPT-COUNT * WS-VELOCITY-THRESHOLD
+           END-IF.
+
+       BUILD-MASKED-CARD-KEY.
+           IF WS-CARD-LENGTH > 4
+               MOVE WS-CLEAN-CARD(1:4) TO WS-MASKED-CARD-KEY(1:4)
+               MOVE "-XXXX-XXXX-" TO WS-MASKED-CARD-KEY(5:11)
+               COMPUTE WS-DIGIT-IDX = WS-CARD-LENGTH - 3
+               MOVE WS-CLEAN-CARD(WS-DIGIT-IDX:4)
+                   TO WS-MASKED-CARD-KEY(16:4)
+           ELSE
+               MOVE WS-CLEAN-CARD TO WS-MASKED-CARD-KEY
+           END-IF.
+
+       ESCAPE-JSON-STRING.
+           MOVE SPACES TO WS-ESCAPE-OUT
+           MOVE 1 TO WS-ESCAPE-OUT-POS
+           PERFORM VARYING WS-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-IDX > FUNCTION LENGTH(WS-ESCAPE-IN)
+               MOVE WS-ESCAPE-IN(WS-ESCAPE-IDX:1) TO WS-ESCAPE-CHAR
+               EVALUATE WS-ESCAPE-CHAR
+                   WHEN '"'
+                       STRING '\"' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN '\'
+                       STRING '\\' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+                   WHEN OTHER
+                       STRING WS-ESCAPE-CHAR DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUT
+                           WITH POINTER WS-ESCAPE-OUT-POS
+               END-EVALUATE
+           END-PERFORM.
+
        WRITE-JSON-OUTPUT.
            IF WS-IS-VALID = 'Y'
                MOVE "true" TO JSON-VALID
                MOVE "Valid card" TO JSON-MESSAGE
            ELSE
                MOVE "false" TO JSON-VALID
-               MOVE WS-ERROR-MESSAGE TO JSON-MESSAGE
+               MOVE WS-ERROR-MESSAGE TO WS-ESCAPE-IN
+               PERFORM ESCAPE-JSON-STRING
+               MOVE WS-ESCAPE-OUT TO JSON-MESSAGE
            END-IF
            
            MOVE WS-CARD-TYPE TO JSON-CARD-TYPE
-           
+           MOVE WS-RISK-SCORE TO JSON-RISK-SCORE
+
       * Mask card number
            IF WS-CARD-LENGTH > 4
                MOVE WS-CLEAN-CARD(1:4) TO JSON-MASKED-NUM(1:4)
@@ -243,6 +402,9 @@
            MOVE "ERROR" TO JSON-CARD-TYPE
            MOVE "XXXX-XXXX-XXXX-XXXX" TO JSON-MASKED-NUM
            MOVE "00/0000" TO JSON-EXPIRY
-           MOVE WS-ERROR-MESSAGE TO JSON-MESSAGE
+           MOVE WS-ERROR-MESSAGE TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO JSON-MESSAGE
+           MOVE 0 TO JSON-RISK-SCORE
            WRITE VALIDATION-OUTPUT-REC FROM WS-JSON-OUTPUT
-           END-WRITE.
\ No newline at end of file
+           END-WRITE.
